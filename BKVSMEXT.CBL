@@ -0,0 +1,226 @@
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKVSMEXT.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- NIGHTLY BATCH EXTRACT OF IBMUSER.BOOKS INTO A VSAM KSDS    *
+      * KEYED BY ISBN, SO SHOPS WITHOUT DB2 CONNECTIVITY INTO THIS     *
+      * SUBSYSTEM CAN STILL DO A QUICK ISBN LOOKUP AGAINST A FLAT      *
+      * VSAM FILE INSTEAD OF BEING GIVEN DB2 ACCESS.                   *
+      *                                                                *
+      * --- THE FILE IS REBUILT FROM SCRATCH EACH RUN (OPEN OUTPUT) -  *
+      * THIS IS A REFRESH EXTRACT, NOT AN INCREMENTAL UPDATE, SO THE   *
+      * JCL RUNS THIS NIGHTLY AGAINST A NEWLY-DEFINED (OR REUSED,      *
+      * REINITIALIZED) CLUSTER. A SOFT-DELETED BOOK (DELETED_FLAG      *
+      * = 'Y', SEE DELETE01) IS LEFT OUT OF THE EXTRACT THE SAME WAY   *
+      * BKREPORT'S CURSOR LEAVES IT OUT OF THE PRINTED LISTING.        *
+      *                                                                *
+      * --- THE CURSOR IS ORDERED BY ISBN SO THE ROWS ARRIVE IN        *
+      * ASCENDING KEY SEQUENCE, WHICH IS WHAT A SEQUENTIAL WRITE       *
+      * AGAINST A FRESHLY-OPENED KSDS REQUIRES.                        *
+      *                                                                *
+      * RELATED PROGRAMS:                                              *
+      *    -- BKREPORT > SAME DCLBOOKS CURSOR-AND-FLAT-FILE PATTERN,   *
+      *                   DIFFERENT OUTPUT (PRINT LISTING VS. VSAM)    *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT ISBN-VSAM ASSIGN TO ISBNVSM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VS-ISBN
+               FILE STATUS IS WS-VSAM-STATUS.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ISBN-VSAM
+           RECORD CONTAINS 98.
+       01  VS-ISBN-RECORD.
+           05  VS-ISBN               PIC X(13).
+           05  VS-BOOK-ID            PIC 9(004)                       .
+           05  VS-TITLE              PIC X(060)                       .
+           05  VS-PUBLISHER-ID       PIC 9(004)                       .
+           05  VS-RATING             PIC 9V99                         .
+           05  VS-TOTAL-PAGES        PIC 9(004)                       .
+           05  VS-PUBLISHED-DATE     PIC X(010)                       .
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VARS.
+           05  WS-VSAM-STATUS          PIC X(02)                      .
+           05  COUNTER                 PIC  9(05) VALUE 0             .
+           05  WS-TOTAL-EXTRACTED      PIC  9(05) VALUE 0             .
+           05  LAST-REC                PIC  9                         .
+               88  EOF                          VALUE 1               .
+           05  ERROR-HANDLING          PIC X                          .
+               88  SOME-ERROR                    VALUE 'Y'            .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLBOOKS
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      *A BLANK/LOW-VALUE ISBN CANNOT BE A VSAM KEY - THOSE ROWS ARE-----
+      *SKIPPED BY 2100-FETCH-DATA RATHER THAN WRITTEN WITH A BAD KEY----
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE  V1_CURSOR CURSOR FOR
+                SELECT ISBN,
+                       BOOK_ID,
+                       TITLE,
+                       PUBLISHER_ID,
+                       RATING,
+                       TOTAL_PAGES,
+                       PUBLISHER_DATE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG <> 'Y'
+                ORDER BY ISBN
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           DISPLAY 'START 0000-MAIN-PROCESS'.
+           PERFORM 1000-OPEN-SQL  THRU 1000-EXIT.
+           PERFORM 2000-FETCH     THRU 2000-EXIT.
+           PERFORM 3000-CLOSE-SQL THRU 3000-EXIT.
+           DISPLAY 'TOTAL BOOKS EXTRACTED TO VSAM: ' WS-TOTAL-EXTRACTED.
+           DISPLAY 'END 0000-MAIN-PROCESS'.
+           STOP RUN.
+       0000-EXIT.
+           EXIT
+           .
+       1000-OPEN-SQL.
+           DISPLAY 'START 1000-OPEN-SQL'
+
+           EXEC SQL
+                OPEN V1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPEN CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           OPEN OUTPUT ISBN-VSAM
+
+           IF WS-VSAM-STATUS NOT = '00'
+              DISPLAY 'ERROR OPEN ISBN-VSAM - STATUS: ' WS-VSAM-STATUS
+              MOVE 'Y' TO ERROR-HANDLING
+           END-IF
+
+           DISPLAY 'END 1000-OPEN-SQL'
+           .
+       1000-EXIT.
+           EXIT
+           .
+       2000-FETCH.
+           DISPLAY 'START 2000-FETCH'
+           PERFORM 2100-FETCH-DATA THRU 2100-EXIT
+                   UNTIL EOF OR SOME-ERROR
+           DISPLAY 'END 2000-FETCH'
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-FETCH-DATA.
+           EXEC SQL
+                FETCH V1_CURSOR INTO :BOOKS-ISBN
+                                    ,:BOOKS-BOOK-ID
+                                    ,:BOOKS-TITLE
+                                    ,:BOOKS-PUBLISHER-ID
+                                    ,:BOOKS-RATING
+                                    ,:BOOKS-TOTAL-PAGES
+                                    ,:BOOKS-PUBLISHER-DATE
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    IF BOOKS-ISBN-TEXT = SPACES OR BOOKS-ISBN-LEN = 0
+                       DISPLAY 'SKIPPING BOOK_ID ' BOOKS-BOOK-ID
+                               ' - NO ISBN TO KEY THE VSAM RECORD ON'
+                    ELSE
+                       ADD     1                      TO WS-TOTAL-EXTRACTED
+                       PERFORM 2110-WRITE-PROCESS  THRU 2110-EXIT
+                    END-IF
+               WHEN SQLCODE = 100
+                    MOVE    1                      TO LAST-REC
+               WHEN OTHER
+                    MOVE    1                      TO LAST-REC
+                    MOVE   'Y'                     TO ERROR-HANDLING
+                    DISPLAY 'SQLCODE: ' SQLCODE
+                    MOVE   '2100-FETCH-DATA'       TO ERR-LOC
+                    MOVE    SQLCODE                TO ERR-CODE
+           END-EVALUATE
+           .
+       2100-EXIT.
+           EXIT
+           .
+       2110-WRITE-PROCESS.
+           MOVE SPACES            TO VS-ISBN-RECORD
+           MOVE BOOKS-ISBN-TEXT   TO VS-ISBN
+           MOVE BOOKS-BOOK-ID     TO VS-BOOK-ID
+           MOVE BOOKS-TITLE-TEXT(1:60) TO VS-TITLE
+      *    ONLY THE FIRST 60 CHARACTERS OF THE TITLE ARE CARRIED OUT TO
+      *    THE LOOKUP FILE - THIS IS A QUICK-LOOKUP EXTRACT, NOT A FULL
+      *    CATALOG REPLICA, SO THE FULL 166-BYTE DB2 TITLE IS NOT NEEDED
+           MOVE BOOKS-PUBLISHER-ID TO VS-PUBLISHER-ID
+           MOVE BOOKS-RATING      TO VS-RATING
+           MOVE BOOKS-TOTAL-PAGES TO VS-TOTAL-PAGES
+           MOVE BOOKS-PUBLISHER-DATE TO VS-PUBLISHED-DATE
+
+           WRITE VS-ISBN-RECORD
+
+           IF WS-VSAM-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITE ISBN-VSAM - ISBN: ' VS-ISBN
+                      ' STATUS: ' WS-VSAM-STATUS
+              MOVE 'Y' TO ERROR-HANDLING
+           END-IF
+           .
+       2110-EXIT.
+           EXIT
+           .
+       3000-CLOSE-SQL.
+           DISPLAY 'START 3000-CLOSE-SQL'
+           CLOSE ISBN-VSAM
+
+           EXEC SQL
+                CLOSE V1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CLOSE CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           DISPLAY 'END 3000-CLOSE-SQL'
+           .
+       3000-EXIT.
+           EXIT
+           .
