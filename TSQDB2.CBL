@@ -1,219 +1,409 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    TSQDB2.
-       AUTHOR.        DARWIN TERCENIO.
-       DATE-WRITTEN.  04.23.2020.
-      *-----------------------
-      *****************************************************************
-      *PROGRAM DESCRIPTION.                                           *
-      * --- THIS PROGRAM WILL BE EXECUTED USING LINK                  *
-      * PROCESS:                                                      *
-      *    -- READ IBMUSER.BOOKS UNTIL END OF FILE                    *
-      *    -- FOR EVERY 15 RECORD FETCHED, PERFORM WRITEQ             *
-      *    -- IF END OF FILE REACHED, RETURN TO BOOK01                *
-      *****************************************************************
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01  WS-COMMAREA.
-           05  WS-TABLE-SELECT.
-               10  WS-SELECTED OCCURS 15 TIMES.
-                   15  WS-SELECTED-ID          PIC 9(004)             .
-           05  WS-TABLE-UPDATE.
-               10  WS-UPDATE OCCURS 15 TIMES.
-                   15  WS-UPDATE-ID  PIC 9(004)                     .
-           05  WS-TABLE-DELETE.
-               10  WS-DELETE OCCURS 15 TIMES.
-                   15  WS-DELETE-ID  PIC 9(004)                     .
-           05  WS-SEARCH               PIC X(020)                     .
-           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-           05  TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  TSQ-BOOK-ID         PIC 9(004)                 .
-                   15  TSQ-BOOK-TITLE      PIC X(067)                 .
-           05  TS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  TS-TERMINAL-ID      PIC X(4)                       .
-
-       01  SWITCHES.
-           05  END-OF-FILE             PIC X    VALUE 'N'             .
-               88 NO-MORE-RECORDS               VALUE 'Y'             .
-
-           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
-               88  SOME-ERROR                   VALUE 'Y'             .
-
-       01  WS-VARS.
-           05  TSQ-SUB                 PIC S9(04) COMP                .
-           05  RESPONSE-CODE           PIC S9(04) COMP                .
-           05  WS-MESSAGE.
-               10  FILLER              PIC X(010) VALUE 'ERROR IN: '  .
-               10  ERR-LOC             PIC X(030)                     .
-               10  FILLER              PIC X(008) VALUE '| CODE: '    .
-               10  ERR-CODE            PIC S9(04) COMP                .
-
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-           EXEC SQL
-                INCLUDE DCLBOOKS
-           END-EXEC.
-
-      *FOR LOADING TSQ--------------------------------------------------
-           EXEC SQL DECLARE  C1_CURSOR CURSOR FOR
-                SELECT BOOK_ID,
-                       TITLE
-                FROM   IBMUSER.BOOKS
-                ORDER BY 1
-           END-EXEC.
-      *-----------------------------------------------------------------
-
-           COPY DFHAID.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-           05  LS-TABLE-SELECT.
-               10  LS-SELECTED OCCURS 15 TIMES.
-                   15  LS-SELECTED-ID  PIC 9(004)                     .
-           05  LS-TABLE-UPDATE.
-               10  LS-UPDATE OCCURS 15 TIMES.
-                   15  LS-UPDATE-ID  PIC 9(004)                     .
-           05  LS-TABLE-DELETE.
-               10  LS-DELETE OCCURS 15 TIMES.
-                   15  LS-DELETE-ID  PIC 9(004)                     .
-           05  LS-SEARCH               PIC X(020)                     .
-           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-           05  LS-TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  LS-TSQ-BOOK-ID    PIC 9(004)                   .
-                   15  LS-TSQ-BOOK-TITLE PIC X(067)                   .
-           05  LS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  LS-TERMINAL-ID      PIC X(4)                       .
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------
-       A0000-MAIN-PROCESS.
-           MOVE EIBTRMID TO TS-TERMINAL-ID
-           INITIALIZE BOOK-NUMITEM
-           INITIALIZE TSQ-SUB
-           INITIALIZE WS-TABLE-SELECT
-
-           EXEC CICS DELETEQ TS
-                QUEUE (TS-QUEUE-NAME)
-                RESP  (RESPONSE-CODE)
-           END-EXEC
-
-           EXEC SQL
-                OPEN C1_CURSOR
-           END-EXEC
-
-      *    PERFORM A1000-FETCH-DATA  THRU A1000-EXIT
-      *                             UNTIL NO-MORE-RECORDS
-
-           PERFORM A1000-FETCH-DATA  THRU A1000-EXIT
-                                    UNTIL BOOK-NUMITEM = 3
-
-           EXEC SQL
-                CLOSE C1_CURSOR
-           END-EXEC
-
-           MOVE WS-COMMAREA TO DFHCOMMAREA
-
-           EXEC CICS
-                RETURN
-           END-EXEC
-           .
-      *-----------------------------------------------------------------
-      *LOADING TS QUEUE-------------------------------------------------
-       A1000-FETCH-DATA.
-           EXEC SQL
-                FETCH C1_CURSOR INTO :BOOKS-BOOK-ID,
-                                     :BOOKS-TITLE
-           END-EXEC
-
-           EVALUATE TRUE
-             WHEN SQLCODE = 0
-                  PERFORM A1100-LOAD-PROCESS        THRU A1100-EXIT
-             WHEN SQLCODE = 100
-                  MOVE    'Y'                         TO END-OF-FILE
-                  PERFORM A1200-LOAD-PROCESS        THRU A1200-EXIT
-             WHEN OTHER
-                  MOVE    'A1000-FETCH-DATA'          TO  ERR-LOC
-                  MOVE     SQLCODE                    TO  ERR-CODE
-                  PERFORM  XXXX-ERROR-HANDLING
-           END-EVALUATE
-           .
-       A1000-EXIT.
-           EXIT
-           .
-       A1100-LOAD-PROCESS.
-           IF TSQ-SUB = 15
-              PERFORM A1300-WRITEQ-TS    THRU A1300-EXIT
-              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
-              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
-           ELSE
-              ADD  1                       TO TSQ-SUB
-              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
-              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
-           END-IF
-           .
-       A1100-EXIT.
-           EXIT
-           .
-       A1200-LOAD-PROCESS.
-           IF TSQ-SUB > 0
-              PERFORM A1300-WRITEQ-TS    THRU A1300-EXIT
-           END-IF
-           .
-       A1200-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *WRITING QUEUE----------------------------------------------------
-       A1300-WRITEQ-TS.
-           EXEC CICS
-                WRITEQ TS QUEUE    (TS-QUEUE-NAME)
-                          FROM     (TSQ-PAGE-ENTRY)
-                          NUMITEMS (BOOK-NUMITEM)
-                          RESP     (RESPONSE-CODE)
-           END-EXEC.
-
-           IF RESPONSE-CODE = ZEROS
-              MOVE LOW-VALUE     TO TSQ-PAGE-ENTRY
-              MOVE 1             TO TSQ-SUB
-           ELSE
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN A1300-WRITEQ-TS.' TO ERR-LOC
-              MOVE RESPONSE-CODE               TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       A1300-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *ERROR HANDLING---------------------------------------------------
-       XXXX-ERROR-HANDLING.
-           IF SOME-ERROR
-              EXEC CICS
-                  SEND TEXT FROM(WS-MESSAGE)
-                            ERASE
-                            FREEKB
-              END-EXEC
-
-              EXEC CICS
-                   RETURN
-              END-EXEC
-           END-IF
-           .
-      *-----------------------------------------------------------------
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    TSQDB2.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  04.23.2020.
+      *-----------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM WILL BE EXECUTED USING LINK                  *
+      * PROCESS:                                                      *
+      *    -- READ IBMUSER.BOOKS UNTIL END OF FILE                    *
+      *    -- FOR EVERY 15 RECORD FETCHED, PERFORM WRITEQ             *
+      *    -- IF END OF FILE REACHED, RETURN TO BOOK01                *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID          PIC 9(004)             .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID  PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE OCCURS 15 TIMES.
+                   15  WS-DELETE-ID  PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID         PIC 9(004)                 .
+                   15  TSQ-BOOK-TITLE      PIC X(067)                 .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                       .
+
+       01  SWITCHES.
+           05  END-OF-FILE             PIC X    VALUE 'N'             .
+               88 NO-MORE-RECORDS               VALUE 'Y'             .
+
+           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
+               88  SOME-ERROR                   VALUE 'Y'             .
+
+       01  WS-VARS.
+           05  TSQ-SUB                 PIC S9(04) COMP                .
+           05  RESPONSE-CODE           PIC S9(04) COMP                .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(010) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(030)                     .
+               10  FILLER              PIC X(008) VALUE '| CODE: '    .
+               10  ERR-CODE            PIC S9(04) COMP                .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+      *FOR LOADING TSQ--------------------------------------------------
+           EXEC SQL DECLARE  C1_CURSOR CURSOR FOR
+                SELECT BOOK_ID,
+                       TITLE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG <> 'Y'
+                ORDER BY 1
+           END-EXEC.
+
+      *FOR LOADING TSQ IN TITLE ORDER (WS-SORT-OPTION = 'T')-------------
+           EXEC SQL DECLARE  C1T_CURSOR CURSOR FOR
+                SELECT BOOK_ID,
+                       TITLE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG <> 'Y'
+                ORDER BY TITLE, BOOK_ID
+           END-EXEC.
+
+      *FOR LOADING TSQ IN RATING ORDER (WS-SORT-OPTION = 'R')------------
+           EXEC SQL DECLARE  C1R_CURSOR CURSOR FOR
+                SELECT BOOK_ID,
+                       TITLE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG <> 'Y'
+                ORDER BY RATING, BOOK_ID
+           END-EXEC.
+
+      *FOR LOADING TSQ IN TOTAL-PAGES ORDER (WS-SORT-OPTION = 'P')-------
+           EXEC SQL DECLARE  C1P_CURSOR CURSOR FOR
+                SELECT BOOK_ID,
+                       TITLE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG <> 'Y'
+                ORDER BY TOTAL_PAGES, BOOK_ID
+           END-EXEC.
+      *-----------------------------------------------------------------
+
+           COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID    PIC 9(004)                   .
+                   15  LS-TSQ-BOOK-TITLE PIC X(067)                   .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       A0000-MAIN-PROCESS.
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           MOVE EIBTASKN TO TS-TERMINAL-ID
+           INITIALIZE BOOK-NUMITEM
+           INITIALIZE TSQ-SUB
+           INITIALIZE WS-TABLE-SELECT
+
+           EXEC CICS DELETEQ TS
+                QUEUE (TS-QUEUE-NAME)
+                RESP  (RESPONSE-CODE)
+           END-EXEC
+
+      *    PERFORM A1000-FETCH-DATA  THRU A1000-EXIT
+      *                             UNTIL NO-MORE-RECORDS
+
+           EVALUATE WS-SORT-OPTION
+             WHEN 'T'
+                  EXEC SQL
+                       OPEN C1T_CURSOR
+                  END-EXEC
+
+                  PERFORM A1000T-FETCH-DATA  THRU A1000T-EXIT
+                                             UNTIL NO-MORE-RECORDS
+
+                  EXEC SQL
+                       CLOSE C1T_CURSOR
+                  END-EXEC
+
+             WHEN 'R'
+                  EXEC SQL
+                       OPEN C1R_CURSOR
+                  END-EXEC
+
+                  PERFORM A1000R-FETCH-DATA  THRU A1000R-EXIT
+                                             UNTIL NO-MORE-RECORDS
+
+                  EXEC SQL
+                       CLOSE C1R_CURSOR
+                  END-EXEC
+
+             WHEN 'P'
+                  EXEC SQL
+                       OPEN C1P_CURSOR
+                  END-EXEC
+
+                  PERFORM A1000P-FETCH-DATA  THRU A1000P-EXIT
+                                             UNTIL NO-MORE-RECORDS
+
+                  EXEC SQL
+                       CLOSE C1P_CURSOR
+                  END-EXEC
+
+             WHEN OTHER
+                  EXEC SQL
+                       OPEN C1_CURSOR
+                  END-EXEC
+
+                  PERFORM A1000-FETCH-DATA  THRU A1000-EXIT
+                                           UNTIL NO-MORE-RECORDS
+
+                  EXEC SQL
+                       CLOSE C1_CURSOR
+                  END-EXEC
+           END-EVALUATE
+
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+
+           EXEC CICS
+                RETURN
+           END-EXEC
+           .
+      *-----------------------------------------------------------------
+      *LOADING TS QUEUE-------------------------------------------------
+       A1000-FETCH-DATA.
+           EXEC SQL
+                FETCH C1_CURSOR INTO :BOOKS-BOOK-ID,
+                                     :BOOKS-TITLE
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  PERFORM A1100-LOAD-PROCESS        THRU A1100-EXIT
+             WHEN SQLCODE = 100
+                  MOVE    'Y'                         TO END-OF-FILE
+                  PERFORM A1200-LOAD-PROCESS        THRU A1200-EXIT
+             WHEN OTHER
+                  MOVE    'A1000-FETCH-DATA'          TO  ERR-LOC
+                  MOVE     SQLCODE                    TO  ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOADING TS QUEUE IN TITLE ORDER------------------------------------
+       A1000T-FETCH-DATA.
+           EXEC SQL
+                FETCH C1T_CURSOR INTO :BOOKS-BOOK-ID,
+                                      :BOOKS-TITLE
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  PERFORM A1100-LOAD-PROCESS        THRU A1100-EXIT
+             WHEN SQLCODE = 100
+                  MOVE    'Y'                         TO END-OF-FILE
+                  PERFORM A1200-LOAD-PROCESS        THRU A1200-EXIT
+             WHEN OTHER
+                  MOVE    'A1000T-FETCH-DATA'         TO  ERR-LOC
+                  MOVE     SQLCODE                    TO  ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1000T-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOADING TS QUEUE IN RATING ORDER------------------------------------
+       A1000R-FETCH-DATA.
+           EXEC SQL
+                FETCH C1R_CURSOR INTO :BOOKS-BOOK-ID,
+                                      :BOOKS-TITLE
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  PERFORM A1100-LOAD-PROCESS        THRU A1100-EXIT
+             WHEN SQLCODE = 100
+                  MOVE    'Y'                         TO END-OF-FILE
+                  PERFORM A1200-LOAD-PROCESS        THRU A1200-EXIT
+             WHEN OTHER
+                  MOVE    'A1000R-FETCH-DATA'         TO  ERR-LOC
+                  MOVE     SQLCODE                    TO  ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1000R-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOADING TS QUEUE IN TOTAL-PAGES ORDER-------------------------------
+       A1000P-FETCH-DATA.
+           EXEC SQL
+                FETCH C1P_CURSOR INTO :BOOKS-BOOK-ID,
+                                      :BOOKS-TITLE
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  PERFORM A1100-LOAD-PROCESS        THRU A1100-EXIT
+             WHEN SQLCODE = 100
+                  MOVE    'Y'                         TO END-OF-FILE
+                  PERFORM A1200-LOAD-PROCESS        THRU A1200-EXIT
+             WHEN OTHER
+                  MOVE    'A1000P-FETCH-DATA'         TO  ERR-LOC
+                  MOVE     SQLCODE                    TO  ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1000P-EXIT.
+           EXIT
+           .
+       A1100-LOAD-PROCESS.
+           IF TSQ-SUB = 15
+              PERFORM A1300-WRITEQ-TS    THRU A1300-EXIT
+              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
+              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
+           ELSE
+              ADD  1                       TO TSQ-SUB
+              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
+              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
+           END-IF
+           .
+       A1100-EXIT.
+           EXIT
+           .
+       A1200-LOAD-PROCESS.
+           IF TSQ-SUB > 0
+              PERFORM A1300-WRITEQ-TS    THRU A1300-EXIT
+           END-IF
+           .
+       A1200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *WRITING QUEUE----------------------------------------------------
+       A1300-WRITEQ-TS.
+           EXEC CICS
+                WRITEQ TS QUEUE    (TS-QUEUE-NAME)
+                          FROM     (TSQ-PAGE-ENTRY)
+                          NUMITEMS (BOOK-NUMITEM)
+                          RESP     (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUE     TO TSQ-PAGE-ENTRY
+              MOVE 1             TO TSQ-SUB
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A1300-WRITEQ-TS.' TO ERR-LOC
+              MOVE RESPONSE-CODE               TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A1300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *ERROR HANDLING---------------------------------------------------
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN
+              END-EXEC
+           END-IF
+           .
+      *-----------------------------------------------------------------
 
\ No newline at end of file
