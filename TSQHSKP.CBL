@@ -0,0 +1,196 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    TSQHSKP.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM IS STARTED BY CICS INTERVAL CONTROL AND      *
+      * RESCHEDULES ITSELF EACH TIME IT RUNS (SEE Z9000-RESCHEDULE)   *
+      * PROCESS:                                                      *
+      *    -- BROWSE EVERY TS QUEUE NAME KNOWN TO CICS                *
+      *    -- FOR EACH D1xxxxxx/D2xxxxxx QUEUE FOUND, CHECK WHETHER   *
+      *       THE TASK NUMBER ENCODED IN ITS NAME IS STILL RUNNING    *
+      *    -- IF THE TASK IS GONE THE OWNING SESSION NEVER ISSUED THE *
+      *       MATCHING DELETEQ TS (ABEND, DROPPED LINE) - PURGE IT    *
+      *    -- WRITE A ONE-LINE SUMMARY TO THE CICS MESSAGE LOG        *
+      *                                                                *
+      * RELATED PROGRAMS: BOOK01DB, BOOK02DB                          *
+      *    -- BOOK01DB > OWNS THE D1xxxxxx QUEUES THIS PROGRAM CLEANS *
+      *    -- BOOK02DB > OWNS THE D2xxxxxx QUEUES THIS PROGRAM CLEANS *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-TSQ-BROWSE.
+           05  WS-TSQ-NAME.
+               10  WS-TSQ-PREFIX       PIC X(002)                     .
+               10  WS-TSQ-SUFFIX       PIC 9(006)                     .
+           05  WS-TASK-NUMBER          PIC S9(6) COMP                 .
+
+       01  SWITCH.
+           05  WS-BROWSE-END           PIC X    VALUE 'N'             .
+               88  BROWSE-DONE                  VALUE 'Y'             .
+           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
+               88  SOME-ERROR                   VALUE 'Y'             .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(04) VALUE 'DARH'         .
+           05  RESPONSE-CODE           PIC S9(4) COMP                 .
+           05  WS-INTERVAL             PIC 9(06) VALUE 010000         .
+           05  WS-TOTAL-CHECKED        PIC 9(04) VALUE 0              .
+           05  WS-TOTAL-PURGED         PIC 9(04) VALUE 0              .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-LOG-TEXT.
+               10  FILLER              PIC X(016) VALUE
+                           'TSQHSKP CHECKED '                         .
+               10  WS-LOG-CHECKED      PIC ZZZ9                       .
+               10  FILLER              PIC X(010) VALUE
+                           ' - PURGED '                               .
+               10  WS-LOG-PURGED       PIC ZZZ9                       .
+               10  FILLER              PIC X(026) VALUE
+                           ' ABANDONED DAR1/DAR2 TSQS'                .
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       A0000-MAIN-PROCESS.
+           PERFORM B1000-BROWSE-QUEUES   THRU B1000-EXIT
+           PERFORM C1000-LOG-SUMMARY     THRU C1000-EXIT
+           PERFORM Z9000-RESCHEDULE      THRU Z9000-EXIT
+
+           EXEC CICS
+                RETURN
+           END-EXEC
+           .
+       A0000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *BROWSE EVERY TS QUEUE NAME CICS CURRENTLY KNOWS ABOUT AND CHECK
+      *THE ONES THAT LOOK LIKE OURS (DAR1xxxx/DAR2xxxx)----------------
+       B1000-BROWSE-QUEUES.
+           MOVE 'N'                    TO WS-BROWSE-END
+           MOVE 0                      TO WS-TOTAL-CHECKED
+           MOVE 0                      TO WS-TOTAL-PURGED
+
+           EXEC CICS INQUIRE TSQNAME(WS-TSQ-NAME)
+                START
+                RESP(RESPONSE-CODE)
+           END-EXEC
+
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              PERFORM B1100-NEXT-QUEUE    THRU B1100-EXIT
+                      UNTIL BROWSE-DONE
+
+              EXEC CICS INQUIRE TSQNAME
+                   END
+              END-EXEC
+           ELSE
+              MOVE 'Y'                   TO WS-BROWSE-END
+           END-IF
+           .
+       B1000-EXIT.
+           EXIT
+           .
+       B1100-NEXT-QUEUE.
+           EXEC CICS INQUIRE TSQNAME(WS-TSQ-NAME)
+                NEXT
+                RESP(RESPONSE-CODE)
+           END-EXEC
+
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                    ADD 1             TO WS-TOTAL-CHECKED
+                    PERFORM B1200-CHECK-QUEUE THRU B1200-EXIT
+
+               WHEN OTHER
+                    MOVE 'Y'          TO WS-BROWSE-END
+           END-EVALUATE
+           .
+       B1100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *A QUEUE IS ONLY OURS TO CLEAN UP IF THE NAME FOLLOWS THE
+      *D1xxxxxx/D2xxxxxx CONVENTION BOOK01DB/BOOK02DB BUILD IT WITH----
+       B1200-CHECK-QUEUE.
+           IF WS-TSQ-PREFIX = 'D1' OR WS-TSQ-PREFIX = 'D2'
+              MOVE WS-TSQ-SUFFIX      TO WS-TASK-NUMBER
+
+              EXEC CICS INQUIRE TASK(WS-TASK-NUMBER)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+              IF RESPONSE-CODE = DFHRESP(NOTFND)
+                 PERFORM B1300-PURGE-QUEUE THRU B1300-EXIT
+              END-IF
+           END-IF
+           .
+       B1200-EXIT.
+           EXIT
+           .
+       B1300-PURGE-QUEUE.
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-TSQ-NAME)
+                RESP(RESPONSE-CODE)
+           END-EXEC
+
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+              ADD 1                   TO WS-TOTAL-PURGED
+           END-IF
+           .
+       B1300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *ONE-LINE HOUSEKEEPING SUMMARY TO THE CICS MESSAGE LOG----------
+       C1000-LOG-SUMMARY.
+           MOVE WS-TOTAL-CHECKED       TO WS-LOG-CHECKED
+           MOVE WS-TOTAL-PURGED        TO WS-LOG-PURGED
+
+           EXEC CICS WRITEQ TD
+                QUEUE('CSMT')
+                FROM(WS-LOG-TEXT)
+                LENGTH(LENGTH OF WS-LOG-TEXT)
+                RESP(RESPONSE-CODE)
+           END-EXEC
+           .
+       C1000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RESCHEDULE THE NEXT HOUSEKEEPING PASS SO THIS JOB KEEPS RUNNING
+      *WITHOUT NEEDING AN OPERATOR TO RESTART IT EACH TIME-------------
+       Z9000-RESCHEDULE.
+           EXEC CICS START
+                TRANSID(WS-TRANSID)
+                INTERVAL(WS-INTERVAL)
+                RESP(RESPONSE-CODE)
+           END-EXEC
+
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+              MOVE 'Z9000-RESCHEDULE'  TO ERR-LOC
+              MOVE RESPONSE-CODE       TO ERR-CODE
+
+              EXEC CICS WRITEQ TD
+                   QUEUE('CSMT')
+                   FROM(WS-MESSAGE)
+                   LENGTH(LENGTH OF WS-MESSAGE)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+           END-IF
+           .
+       Z9000-EXIT.
+           EXIT
+           .
