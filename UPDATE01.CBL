@@ -1,593 +1,1474 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    UPDATE01.
-       AUTHOR.        DARWIN TERCENIO.
-       DATE-WRITTEN.  05.05.2020.
-      *--------------------
-      *****************************************************************
-      *PROGRAM DESCRIPTION.                                           *
-      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL                  *
-      * FUNTIONS AVAILABLE:                                           *
-      *    -- F7    > PREVIOUS PAGE                                   *
-      *    -- F8    > NEXT PAGE                                       *
-      *    -- F3    > GO BACK USING XCTL                              *
-      *    -- F10   > EXIT                                            *
-      *                                                               *
-      * RELATED PROGRAMS: BOOK01DB                                    *
-      *    -- BOOK01DB > CALLING PROGRAM                              *
-      *                                                               *
-      * --- THIS PROGRAM WILL SHOW ON SECOND MAP THE DETAILS OF THE   *
-      * SELECTED BOOK FROM THE FIRST MAP                              *
-      *****************************************************************
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-      *----------------------------------------------------------------
-       DATA DIVISION.
-      *----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01  WS-COMMAREA.
-           05  WS-TABLE-SELECT.
-               10  WS-SELECTED OCCURS 15 TIMES.
-                   15  WS-SELECTED-ID          PIC 9(004)             .
-           05  WS-TABLE-UPDATE.
-               10  WS-UPDATE OCCURS 15 TIMES.
-                   15  WS-UPDATE-ID  PIC 9(004)                     .
-           05  WS-TABLE-DELETE.
-               10  WS-DELETE OCCURS 15 TIMES.
-                   15  WS-DELETE-ID  PIC 9(004)                     .
-           05  WS-SEARCH               PIC X(020)                     .
-           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-           05  TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  TSQ-BOOK-ID     PIC 9(004)                     .
-                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
-           05  TS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  TS-TERMINAL-ID      PIC X(4)                       .
-
-           05  WS-ALTER-RECORD.
-               10  WS-INPUT-S          PIC X(1)                       .
-               10  WS-INPUT-U          PIC X(1)                       .
-               10  WS-INPUT-D          PIC X(1)                       .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  TS-QUEUE-NAME-2.
-               10  FILLER              PIC X(4)   VALUE 'DAR2'        .
-               10  TS-TERMINAL-ID-2    PIC X(4)                       .
-           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  WS-DEL-ID               PIC 9(4)                       .
-
-       01  SWITCH.
-           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
-               88  SOME-ERROR                   VALUE 'Y'             .
-
-           05  UPDATE-CONFIRM          PIC X                          .
-               88  UPDATE-YES                   VALUE 'Y'             .
-               88  UPDATE-NO                    VALUE 'N'             .
-
-       01  WS-VARS.
-           05  WS-TRANSID              PIC X(04) VALUE 'TBL1'         .
-           05  WS-MAP                  PIC X(07) VALUE 'UPDATEM'      .
-           05  WS-MAPSET               PIC X(07) VALUE 'UPDATE1'      .
-           05  TSQ-SUB                 PIC S9(4) COMP                .
-           05  RESPONSE-CODE           PIC S9(4) COMP                .
-           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
-           05  WS-INVALID              PIC X(13) VALUE 'INVALID TRNID'.
-           05  WS-DEFAULT-DATE         PIC X(10) VALUE '2020-01-01'   .
-           05  WS-MESSAGE.
-               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
-               10  ERR-LOC             PIC X(30)                     .
-               10  FILLER              PIC X(06) VALUE 'CODE: '      .
-               10  ERR-CODE            PIC S9(4) COMP                .
-           05  BK-TITLE.
-               10  BK-TITLE1           PIC X(35)                     .
-               10  BK-TITLE2           PIC X(35)                     .
-               10  BK-TITLE3           PIC X(35)                     .
-               10  BK-TITLE4           PIC X(35)                     .
-               10  BK-TITLE5           PIC X(26)                     .
-
-       01  TSQ-BOOK-INFO.
-           05  WS-BOOKID               PIC 9(04)                     .
-           05  WS-TITLE.
-               10  WS-TITLE1           PIC X(35)                     .
-               10  WS-TITLE2           PIC X(35)                     .
-               10  WS-TITLE3           PIC X(35)                     .
-               10  WS-TITLE4           PIC X(35)                     .
-               10  WS-TITLE5           PIC X(26)                     .
-           05  WS-PAGES                PIC 9(04)                     .
-           05  WS-RATING               PIC 9.99                      .
-           05  WS-ISBNNO               PIC 9(13)                     .
-           05  WS-PUBDTE               PIC X(10)                     .
-           05  WS-PUBID                PIC 9(04)                     .
-
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-           EXEC SQL
-                INCLUDE DCLBOOKS
-           END-EXEC.
-
-           COPY UPDATE1.
-           COPY DFHAID.
-           COPY ATTR.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-           05  LS-TABLE-SELECT.
-               10  LS-SELECTED OCCURS 15 TIMES.
-                   15  LS-SELECTED-ID  PIC 9(004)                     .
-           05  LS-TABLE-UPDATE.
-               10  LS-UPDATE OCCURS 15 TIMES.
-                   15  LS-UPDATE-ID  PIC 9(004)                     .
-           05  LS-TABLE-DELETE.
-               10  LS-DELETE OCCURS 15 TIMES.
-                   15  LS-DELETE-ID  PIC 9(004)                     .
-           05  LS-SEARCH               PIC X(020)                     .
-           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-           05  LS-TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
-                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
-           05  LS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  LS-TERMINAL-ID      PIC X(4)                       .
-
-           05  LS-ALTER-RECORD.
-               10  LS-INPUT-S          PIC X(1)                       .
-               10  LS-INPUT-U          PIC X(1)                       .
-               10  LS-INPUT-D          PIC X(1)                       .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  LS-QUEUE-NAME-2.
-               10  FILLER              PIC X(4)   VALUE 'DAR2'        .
-               10  LS-TERMINAL-ID-2    PIC X(4)                       .
-           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  LS-DEL-ID               PIC 9(4)                       .
-
-      *----------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------
-       A0000-MAIN-PROCESS.
-           EVALUATE TRUE
-               WHEN EIBCALEN > 0
-                    MOVE DFHCOMMAREA         TO WS-COMMAREA
-                    MOVE LOW-VALUES          TO UPDATEMI
-                    INITIALIZE                  TSQ-BOOK-INFO
-                    INITIALIZE                  DCLBOOKS
-                    PERFORM A1000-EVALUATE THRU A1000-EXIT
-
-               WHEN EIBCALEN = 0
-                    EXEC CICS
-                         SEND TEXT FROM(WS-INVALID)
-                                   ERASE
-                                   FREEKB
-                    END-EXEC
-
-                    EXEC CICS
-                         RETURN
-                    END-EXEC
-           END-EVALUATE
-           .
-       A0000-EXIT.
-           EXIT
-           .
-       A1000-EVALUATE.
-           IF EIBTRNID NOT = WS-TRANSID
-              EXEC CICS SET
-                  TERMINAL  (EIBTRMID)
-                  RESP      (RESPONSE-CODE)
-                  TRANIDONLY
-              END-EXEC
-
-              INITIALIZE INFO-ITEM
-              INITIALIZE INFO-NUMITEM
-              PERFORM    A1100-UPDATE-ID   THRU A1100-EXIT
-
-           ELSE
-              EVALUATE TRUE
-                 WHEN EIBAID = DFHPF3
-                      MOVE LOW-VALUE         TO WS-TABLE-SELECT
-                      MOVE LOW-VALUE         TO WS-TABLE-UPDATE
-                      MOVE LOW-VALUE         TO WS-TABLE-DELETE
-                      MOVE LOW-VALUE         TO WS-ALTER-RECORD
-
-                      EXEC CICS DELETEQ TS
-                           QUEUE (TS-QUEUE-NAME-2)
-                           RESP(RESPONSE-CODE)
-                      END-EXEC
-
-                      EXEC CICS
-                          XCTL PROGRAM('BOOK01DB')
-                               COMMAREA(WS-COMMAREA)
-                      END-EXEC
-
-                 WHEN EIBAID = DFHPF6
-                      IF WS-INPUT-D = 'D'
-                         EXEC CICS DELETEQ TS
-                              QUEUE (TS-QUEUE-NAME-2)
-                              RESP(RESPONSE-CODE)
-                         END-EXEC
-
-                         EXEC CICS
-                             XCTL PROGRAM('DELETE01')
-                                  COMMAREA(WS-COMMAREA)
-                         END-EXEC
-
-                      ELSE
-                         MOVE 'NO SELECTED ID TO DELETE.' TO MESSAGEO
-                         PERFORM  Z0000-SEND-MAP        THRU Z0000-EXIT
-                      END-IF
-
-                 WHEN EIBAID = DFHPF12
-                      EXEC CICS DELETEQ TS
-                           QUEUE (TS-QUEUE-NAME-2)
-                           RESP(RESPONSE-CODE)
-                      END-EXEC
-
-                      EXEC CICS
-                           SEND TEXT FROM(END-OF-SESSION)
-                                     ERASE
-                                     FREEKB
-                      END-EXEC
-
-                      EXEC CICS
-                           RETURN
-                      END-EXEC
-
-                 WHEN EIBAID = DFHENTER
-                      EXEC CICS
-                           RECEIVE MAP(WS-MAP)
-                                   MAPSET(WS-MAPSET)
-                                   INTO(UPDATEMI)
-                                   RESP(RESPONSE-CODE)
-                      END-EXEC
-
-                      MOVE    CONFIRMI               TO UPDATE-CONFIRM
-                      PERFORM A1200-UPDATE-CONFIRM THRU A1200-EXIT
-
-                 WHEN OTHER
-                      MOVE 'INVALID KEY PRESSED.'    TO MESSAGEO
-                      PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
-              END-EVALUATE
-           END-IF
-           .
-       A1000-EXIT.
-           EXIT
-           .
-       A1100-UPDATE-ID.
-           MOVE EIBTRMID TO TS-TERMINAL-ID-2
-
-           PERFORM VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
-                IF WS-UPDATE-ID(TSQ-SUB) NOT = LOW-VALUE
-                   MOVE WS-UPDATE-ID(TSQ-SUB)    TO BOOKS-BOOK-ID
-                   PERFORM A1110-GET-BOOK-INFO THRU A1110-EXIT
-                END-IF
-           END-PERFORM
-
-           MOVE 1          TO INFO-ITEM
-           MOVE LOW-VALUES TO UPDATEMO
-
-           PERFORM A2000-READQ-PARA     THRU A2000-EXIT
-           PERFORM Z0000-SEND-MAP       THRU Z0000-EXIT
-           .
-       A1100-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *WRITEQ PARAGRAPH-------------------------------------------------
-       A1110-GET-BOOK-INFO.
-           EXEC SQL
-                SELECT BOOK_ID,
-                       TITLE,
-                       TOTAL_PAGES,
-                       RATING,
-                       ISBN,
-                       PUBLISHER_DATE,
-                       PUBLISHER_ID
-                INTO  :BOOKS-BOOK-ID
-                     ,:BOOKS-TITLE
-                     ,:BOOKS-TOTAL-PAGES
-                     ,:BOOKS-RATING
-                     ,:BOOKS-ISBN
-                     ,:BOOKS-PUBLISHER-DATE
-                     ,:BOOKS-PUBLISHER-ID
-                FROM   IBMUSER.BOOKS
-                WHERE  BOOK_ID = :BOOKS-BOOK-ID
-           END-EXEC
-
-           EVALUATE TRUE
-               WHEN SQLCODE = 0
-                    MOVE    BOOKS-BOOK-ID        TO WS-BOOKID
-                    MOVE    BOOKS-TITLE-TEXT     TO WS-TITLE
-                    MOVE    BOOKS-TOTAL-PAGES    TO WS-PAGES
-                    MOVE    BOOKS-RATING         TO WS-RATING
-                    MOVE    BOOKS-ISBN-TEXT      TO WS-ISBNNO
-                    MOVE    BOOKS-PUBLISHER-DATE TO WS-PUBDTE
-                    MOVE    BOOKS-PUBLISHER-ID   TO WS-PUBID
-                    PERFORM A1120-WRITEQ-PARA  THRU A1120-EXIT
-
-               WHEN SQLCODE = 100
-                    MOVE 'NO DATA FOUND'           TO MESSAGEO
-
-               WHEN OTHER
-                    MOVE    'A1100-GET-BOOK-INFO.' TO ERR-LOC
-                    MOVE    SQLCODE                TO ERR-CODE
-                    PERFORM XXXX-ERROR-HANDLING
-           END-EVALUATE
-           .
-       A1110-EXIT.
-           EXIT
-           .
-       A1120-WRITEQ-PARA.
-           EXEC CICS
-                WRITEQ TS QUEUE    (TS-QUEUE-NAME-2)
-                          FROM     (TSQ-BOOK-INFO)
-                          NUMITEMS (INFO-NUMITEM)
-                          RESP     (RESPONSE-CODE)
-           END-EXEC.
-
-           IF RESPONSE-CODE = ZEROS
-              MOVE LOW-VALUE     TO TSQ-BOOK-INFO
-              MOVE LOW-VALUE     TO DCLBOOKS
-           ELSE
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN A1200-WRITEQ-PARA.' TO ERR-LOC
-              MOVE RESPONSE-CODE                 TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       A1120-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-       A1200-UPDATE-CONFIRM.
-           EVALUATE TRUE
-               WHEN UPDATE-YES
-                    MOVE    WS-DEL-ID            TO BOOKS-BOOK-ID
-                    PERFORM A1210-MOVE-DATA    THRU A1210-EXIT
-                    PERFORM A1220-UPDATE-DATA  THRU A1220-EXIT
-
-               WHEN UPDATE-NO
-                    CONTINUE
-
-               WHEN OTHER
-                    MOVE    SPACES               TO CONFIRMO
-                    MOVE    'INVALID INPUT.'     TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
-           END-EVALUATE
-
-           ADD 1 TO INFO-ITEM
-
-           IF INFO-ITEM <= INFO-NUMITEM
-              MOVE LOW-VALUES                    TO UPDATEMI
-              MOVE LOW-VALUES                    TO UPDATEMO
-              INITIALIZE                            TSQ-BOOK-INFO
-              INITIALIZE                            DCLBOOKS
-              PERFORM A2000-READQ-PARA         THRU A2000-EXIT
-              PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
-
-           ELSE
-              EXEC CICS DELETEQ TS
-                   QUEUE (TS-QUEUE-NAME-2)
-                   RESP(RESPONSE-CODE)
-              END-EXEC
-
-              MOVE LOW-VALUES                    TO WS-INPUT-U
-              MOVE 'NO MORE SELECTED ID TO UPDATE. PRESS F3 OR F6.'
-                                                 TO MESSAGEO
-              PERFORM Z2000-MOVE-SPACES        THRU Z2000-EXIT
-              PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
-           END-IF
-           .
-       A1200-EXIT.
-           EXIT
-           .
-       A1210-MOVE-DATA.
-           IF MTITLE1I = LOW-VALUE OR SPACES
-              MOVE    SPACES                      TO CONFIRMO
-              MOVE    'TITLE IS REQUIRED.'        TO MESSAGEO
-              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
-           ELSE
-              MOVE MTITLE1I                       TO BK-TITLE1
-              MOVE MTITLE2I                       TO BK-TITLE2
-              MOVE MTITLE3I                       TO BK-TITLE3
-              MOVE MTITLE4I                       TO BK-TITLE4
-              MOVE MTITLE5I                       TO BK-TITLE5
-              MOVE LENGTH OF BK-TITLE             TO BOOKS-TITLE-LEN
-              MOVE BK-TITLE                       TO BOOKS-TITLE-TEXT
-           END-IF
-
-           IF MPAGESI = LOW-VALUE OR SPACES
-              CONTINUE
-           ELSE
-              COMPUTE BOOKS-TOTAL-PAGES = FUNCTION NUMVAL(MPAGESI)
-           END-IF
-
-           IF MRATINGI = LOW-VALUE OR SPACES
-              CONTINUE
-           ELSE
-              EVALUATE TRUE
-                  WHEN MRATINGI = 0
-                       CONTINUE
-                  WHEN MRATINGI >= 1 OR <= 5
-                       COMPUTE BOOKS-RATING = FUNCTION NUMVAL(MRATINGI)
-                  WHEN OTHER
-                       MOVE    SPACES                     TO CONFIRMO
-                       MOVE 'PLEASE ENTER BETWEEN 1 & 5.' TO MESSAGEO
-                       PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
-              END-EVALUATE
-
-           END-IF
-
-           MOVE LENGTH OF MISBNNOI   TO BOOKS-ISBN-LEN
-           MOVE MISBNNOI             TO BOOKS-ISBN-TEXT
-
-           IF MPUBDTEI = LOW-VALUE OR SPACES OR 'YYYY-MM-DD'
-              MOVE WS-DEFAULT-DATE   TO BOOKS-PUBLISHER-DATE
-           ELSE
-              MOVE MPUBDTEI          TO BOOKS-PUBLISHER-DATE
-           END-IF
-
-           IF MPUBIDI = LOW-VALUE OR SPACES
-              CONTINUE
-           ELSE
-              COMPUTE BOOKS-PUBLISHER-ID = FUNCTION NUMVAL(MPUBIDI)
-           END-IF
-           .
-       A1210-EXIT.
-           EXIT
-           .
-       A1220-UPDATE-DATA.
-           EXEC SQL
-                UPDATE IBMUSER.BOOKS
-                   SET TITLE          =   :BOOKS-TITLE
-                      ,TOTAL_PAGES    =   :BOOKS-TOTAL-PAGES
-                      ,RATING         =   :BOOKS-RATING
-                      ,ISBN           =   :BOOKS-ISBN
-                      ,PUBLISHER_DATE =   :BOOKS-PUBLISHER-DATE
-                      ,PUBLISHER_ID   =   :BOOKS-PUBLISHER-ID
-                 WHERE BOOK_ID        =   :BOOKS-BOOK-ID
-           END-EXEC
-
-           EVALUATE TRUE
-               WHEN SQLCODE = 0
-                    CONTINUE
-               WHEN SQLCODE = -180
-                    MOVE    SPACES                TO CONFIRMO
-                    MOVE 'INCORRECT DATE FORMAT.' TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-               WHEN SQLCODE = -803
-                    MOVE    SPACES                TO CONFIRMO
-                    MOVE 'BOOK ID ALREADY EXIST.' TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-               WHEN OTHER
-                    MOVE 'A1220-UPDATE-DATA'      TO ERR-LOC
-                    MOVE  SQLCODE                 TO ERR-CODE
-                    MOVE  'Y'                     TO ERROR-HANDLING
-                    PERFORM XXXX-ERROR-HANDLING
-           END-EVALUATE
-            .
-       A1220-EXIT.
-           EXIT
-           .
-      *READQ PARAGRAPH--------------------------------------------------
-       A2000-READQ-PARA.
-           EXEC CICS
-                READQ TS QUEUE (TS-QUEUE-NAME-2)
-                         INTO  (TSQ-BOOK-INFO)
-                         ITEM  (INFO-ITEM)
-                         RESP  (RESPONSE-CODE)
-           END-EXEC.
-
-           IF RESPONSE-CODE = ZEROS
-              MOVE WS-BOOKID       TO   MBOOKIDO
-              MOVE WS-BOOKID       TO   WS-DEL-ID
-              MOVE WS-TITLE1       TO   MTITLE1O
-              MOVE WS-TITLE2       TO   MTITLE2O
-              MOVE WS-TITLE3       TO   MTITLE3O
-              MOVE WS-TITLE4       TO   MTITLE4O
-              MOVE WS-TITLE5       TO   MTITLE5O
-              MOVE WS-PAGES        TO   MPAGESO
-              MOVE WS-RATING       TO   MRATINGO
-              MOVE WS-ISBNNO       TO   MISBNNOO
-              MOVE WS-PUBDTE       TO   MPUBDTEO
-              MOVE WS-PUBID        TO   MPUBIDO
-              MOVE SPACES          TO   MESSAGEO
-              MOVE SPACES          TO   CONFIRMO
-
-           ELSE
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN A2000-READQ-PARA.'  TO ERR-LOC
-              MOVE RESPONSE-CODE                 TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       A2000-EXIT.
-           EXIT
-           .
-      *SEND MAP PARAGRAPH-----------------------------------------------
-       Z0000-SEND-MAP.
-           PERFORM Z1000-MOVE-ATTR THRU Z1000-EXIT
-
-           EXEC CICS
-                SEND MAP(WS-MAP)
-                     MAPSET(WS-MAPSET)
-                     FROM(UPDATEMO)
-           END-EXEC
-
-           EXEC CICS
-               RETURN TRANSID(WS-TRANSID)
-                      COMMAREA(WS-COMMAREA)
-           END-EXEC
-           .
-       Z0000-EXIT.
-           EXIT
-           .
-       Z1000-MOVE-ATTR.
-           MOVE ATTR-UNPROT-MDT     TO MTITLE1A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE2A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE3A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE4A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE5A
-           MOVE ATTR-UNPROT-NUM-MDT TO MPAGESA
-           MOVE ATTR-UNPROT-NUM-MDT TO MRATINGA
-           MOVE ATTR-UNPROT-MDT     TO MISBNNOA
-           MOVE ATTR-UNPROT-NUM-MDT TO MPUBDTEA
-           MOVE ATTR-UNPROT-NUM-MDT TO MPUBIDA
-           .
-       Z1000-EXIT.
-           EXIT
-           .
-       Z2000-MOVE-SPACES.
-           MOVE SPACES              TO MBOOKIDO
-           MOVE SPACES              TO MTITLE1O
-           MOVE SPACES              TO MTITLE2O
-           MOVE SPACES              TO MTITLE3O
-           MOVE SPACES              TO MTITLE4O
-           MOVE SPACES              TO MTITLE5O
-           MOVE SPACES              TO MPAGESO
-           MOVE SPACES              TO MRATINGO
-           MOVE SPACES              TO MISBNNOO
-           MOVE SPACES              TO MPUBIDO
-           MOVE SPACES              TO MPUBDTEO
-           MOVE SPACES              TO CONFIRMO
-           .
-       Z2000-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *SUPPORT PARAGRAPH------------------------------------------------
-       XXXX-ERROR-HANDLING.
-           IF SOME-ERROR
-              EXEC CICS DELETEQ TS
-                   QUEUE (TS-QUEUE-NAME)
-              END-EXEC
-
-              EXEC CICS DELETEQ TS
-                   QUEUE (TS-QUEUE-NAME-2)
-              END-EXEC
-
-              EXEC CICS
-                  SEND TEXT FROM(WS-MESSAGE)
-                            ERASE
-                            FREEKB
-              END-EXEC
-
-              EXEC CICS
-                   RETURN
-              END-EXEC
-           END-IF
-           .
-      *-----------------------------------------------------------------
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UPDATE01.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  05.05.2020.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL                  *
+      * FUNTIONS AVAILABLE:                                           *
+      *    -- F7    > PREVIOUS PAGE                                   *
+      *    -- F8    > NEXT PAGE                                       *
+      *    -- F3    > GO BACK USING XCTL                              *
+      *    -- F6    > DELETE THE CURRENT SELECTED BOOKS                *
+      *    -- F9    > BULK-APPLY THE PUBLISHER ID FIELD TO EVERY      *
+      *               SELECTED BOOK AT ONCE, SKIPPING THE ONE-AT-A-   *
+      *               TIME CONFIRM SCREENS                            *
+      *    -- F10   > EXIT                                            *
+      *                                                               *
+      * RELATED PROGRAMS: BOOK01DB                                    *
+      *    -- BOOK01DB > CALLING PROGRAM                              *
+      *                                                               *
+      * --- THIS PROGRAM WILL SHOW ON SECOND MAP THE DETAILS OF THE   *
+      * SELECTED BOOK FROM THE FIRST MAP                              *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *----------------------------------------------------------------
+       DATA DIVISION.
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID          PIC 9(004)             .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID  PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE OCCURS 15 TIMES.
+                   15  WS-DELETE-ID  PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(1)                       .
+               10  WS-INPUT-U          PIC X(1)                       .
+               10  WS-INPUT-D          PIC X(1)                       .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(4)                       .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+
+       01  SWITCH.
+           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
+               88  SOME-ERROR                   VALUE 'Y'             .
+
+           05  UPDATE-CONFIRM          PIC X                          .
+               88  UPDATE-YES                   VALUE 'Y'             .
+               88  UPDATE-NO                    VALUE 'N'             .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(04) VALUE 'TBL1'         .
+           05  WS-MAP                  PIC X(07) VALUE 'UPDATEM'      .
+           05  WS-MAPSET               PIC X(07) VALUE 'UPDATE1'      .
+           05  TSQ-SUB                 PIC S9(4) COMP                .
+           05  RESPONSE-CODE           PIC S9(4) COMP                .
+           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
+           05  WS-INVALID              PIC X(13) VALUE 'INVALID TRNID'.
+           05  WS-IDLE-LIMIT           PIC S9(15) COMP-3 VALUE +900000.
+           05  WS-NOW-ABSTIME          PIC S9(15) COMP-3              .
+           05  WS-IDLE-ELAPSED         PIC S9(15) COMP-3              .
+           05  WS-IDLE-MSG             PIC X(050) VALUE
+                   'SESSION TIMED OUT DUE TO INACTIVITY - PLEASE RETRY'.
+           05  WS-NOTAUTH-MSG          PIC X(050) VALUE
+                   'NOT AUTHORIZED TO UPDATE BOOKS - VIEWER ROLE ONLY' .
+           05  WS-HELP-PANEL.
+               10  FILLER              PIC X(031) VALUE
+                           'UPDATE01 HELP - VALID PF KEYS: '.
+               10  FILLER              PIC X(028) VALUE
+                           'PF3=CANCEL, RETURN TO LIST  '.
+               10  FILLER              PIC X(048) VALUE
+                   'PF6=DELETE SELECTED  PF9=BULK UPDATE PUBLISHER  '.
+               10  FILLER              PIC X(031) VALUE
+                           'PF12=EXIT  ENTER=CONFIRM UPDATE'.
+           05  WS-DEFAULT-DATE         PIC X(10) VALUE '2020-01-01'   .
+           05  WS-ABS-TIME             PIC S9(15) COMP-3              .
+           05  WS-AUD-DATE             PIC X(10)                      .
+           05  WS-AUD-TIME             PIC X(08)                      .
+           05  WS-NEXT-AUDIT-ID        PIC S9(4) COMP                .
+           05  WS-NEXT-RATING-ID       PIC S9(4) COMP                .
+           05  WS-OLD-RATING           PIC S9(1)V9(2) USAGE COMP-3    .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  BK-TITLE.
+               10  BK-TITLE1           PIC X(35)                     .
+               10  BK-TITLE2           PIC X(35)                     .
+               10  BK-TITLE3           PIC X(35)                     .
+               10  BK-TITLE4           PIC X(35)                     .
+               10  BK-TITLE5           PIC X(26)                     .
+
+       01  WS-ISBN-VARS.
+           05  WS-ISBN-SUB             PIC S9(4) COMP                .
+           05  WS-ISBN-DIGIT           PIC S9(1)                     .
+           05  WS-ISBN-WEIGHT          PIC S9(1)                     .
+           05  WS-ISBN-SUM             PIC S9(4)                     .
+           05  WS-ISBN-CHECK           PIC S9(1)                     .
+           05  ISBN-VALID-SW           PIC X(01)                     .
+               88  ISBN-IS-VALID                   VALUE 'Y'         .
+
+       01  WS-COPIES-VARS.
+           05  WS-NEW-TOTAL-COPIES     PIC S9(4) COMP                .
+
+       01  WS-PUBDTE-VARS.
+           05  WS-PUBDTE-TOKEN         PIC X(10)                     .
+           05  WS-PUBDTE-YR            PIC 9(04)                     .
+           05  WS-PUBDTE-MO            PIC 9(02)                     .
+           05  WS-PUBDTE-DA            PIC 9(02)                     .
+           05  WS-PUBDTE-MAXDAY        PIC 9(02)                     .
+           05  PUBDTE-VALID-SW         PIC X(01)                     .
+               88  PUBDTE-IS-VALID                  VALUE 'Y'         .
+
+       01  TSQ-BOOK-INFO.
+           05  WS-BOOKID               PIC 9(04)                     .
+           05  WS-TITLE.
+               10  WS-TITLE1           PIC X(35)                     .
+               10  WS-TITLE2           PIC X(35)                     .
+               10  WS-TITLE3           PIC X(35)                     .
+               10  WS-TITLE4           PIC X(35)                     .
+               10  WS-TITLE5           PIC X(26)                     .
+           05  WS-PAGES                PIC 9(04)                     .
+           05  WS-RATING               PIC 9.99                      .
+           05  WS-ISBNNO               PIC 9(13)                     .
+           05  WS-PUBDTE               PIC X(10)                     .
+           05  WS-PUBID                PIC 9(04)                     .
+           05  WS-COPIES               PIC 9(04)                     .
+           05  WS-AVAIL                PIC 9(04)                     .
+           05  WS-GENRE                PIC 9(04)                     .
+           05  WS-AUTHORS               PIC X(78)                    .
+           05  WS-CHANGE-SEQ           PIC 9(09)                     .
+
+       01  WS-AUTHOR-VARS.
+           05  WS-AUTH-COUNT           PIC S9(4) COMP VALUE 0         .
+           05  AUTH-SUB                PIC S9(4) COMP VALUE 0         .
+           05  WS-AUTH-NAME            OCCURS 5 TIMES
+                                       PIC X(40)                      .
+           05  WS-MAX-AUTHOR-ID        PIC S9(4) COMP VALUE 0         .
+           05  AUTH-END-OF-LIST        PIC X    VALUE 'N'             .
+               88 NO-MORE-AUTHORS               VALUE 'Y'             .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLPUBLR
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLGENRE
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLAUTHR
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUTH
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUD
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKRAT
+           END-EXEC.
+
+      *FOR LISTING THE AUTHORS OF THE SELECTED BOOK----------------------
+           EXEC SQL DECLARE A1_CURSOR CURSOR FOR
+                SELECT AUTHORS.NAME
+                FROM   IBMUSER.AUTHORS AUTHORS,
+                       IBMUSER.BOOK_AUTHORS BOOK_AUTHORS
+                WHERE  BOOK_AUTHORS.BOOK_ID   = :BOOKS-BOOK-ID
+                  AND  BOOK_AUTHORS.AUTHOR_ID = AUTHORS.AUTHOR_ID
+                ORDER BY AUTHORS.AUTHOR_ID
+           END-EXEC.
+      *-----------------------------------------------------------------
+
+           COPY UPDATE1.
+           COPY DFHAID.
+           COPY ATTR.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
+                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+       A0000-MAIN-PROCESS.
+           EVALUATE TRUE
+               WHEN EIBCALEN > 0
+                    MOVE DFHCOMMAREA         TO WS-COMMAREA
+                    MOVE LOW-VALUES          TO UPDATEMI
+                    INITIALIZE                  TSQ-BOOK-INFO
+                    INITIALIZE                  DCLBOOKS
+
+                    IF WS-HELP-PENDING = 'Y'
+                       MOVE SPACES          TO WS-HELP-PENDING
+                       MOVE SPACES          TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP THRU Z0000-EXIT
+                    ELSE
+                       PERFORM A1000-EVALUATE THRU A1000-EXIT
+                    END-IF
+
+               WHEN EIBCALEN = 0
+                    EXEC CICS
+                         SEND TEXT FROM(WS-INVALID)
+                                   ERASE
+                                   FREEKB
+                    END-EXEC
+
+                    EXEC CICS
+                         RETURN
+                    END-EXEC
+           END-EVALUATE
+           .
+       A0000-EXIT.
+           EXIT
+           .
+       A1000-EVALUATE.
+           IF EIBTRNID NOT = WS-TRANSID
+              IF OPER-IS-VIEWER
+                 EXEC CICS
+                      SEND TEXT FROM(WS-NOTAUTH-MSG)
+                                ERASE
+                                FREEKB
+                 END-EXEC
+
+                 EXEC CICS
+                      RETURN TRANSID(WS-TRANSID)
+                 END-EXEC
+              ELSE
+                 MOVE       SPACES            TO WS-CONFIRM-DONE
+
+                 EXEC CICS SET
+                     TERMINAL  (EIBTRMID)
+                     RESP      (RESPONSE-CODE)
+                     TRANIDONLY
+                 END-EXEC
+
+                 INITIALIZE INFO-ITEM
+                 INITIALIZE INFO-NUMITEM
+                 PERFORM    A1100-UPDATE-ID   THRU A1100-EXIT
+              END-IF
+
+           ELSE
+              EXEC CICS ASKTIME
+                   ABSTIME(WS-NOW-ABSTIME)
+              END-EXEC
+
+              COMPUTE WS-IDLE-ELAPSED = WS-NOW-ABSTIME - WS-IDLE-SINCE
+
+              IF WS-IDLE-ELAPSED > WS-IDLE-LIMIT
+                 PERFORM Z9000-IDLE-TIMEOUT THRU Z9000-EXIT
+              ELSE
+              EVALUATE TRUE
+                 WHEN EIBAID = DFHPF1
+                      EXEC CICS
+                           SEND TEXT FROM(WS-HELP-PANEL)
+                                     ERASE
+                                     FREEKB
+                      END-EXEC
+
+                      MOVE 'Y' TO WS-HELP-PENDING
+
+                      EXEC CICS
+                           RETURN TRANSID(WS-TRANSID)
+                                  COMMAREA(WS-COMMAREA)
+                      END-EXEC
+
+                 WHEN EIBAID = DFHPF3
+                      MOVE LOW-VALUE         TO WS-TABLE-SELECT
+                      MOVE LOW-VALUE         TO WS-TABLE-UPDATE
+                      MOVE LOW-VALUE         TO WS-TABLE-DELETE
+                      MOVE LOW-VALUE         TO WS-ALTER-RECORD
+
+                      EXEC CICS DELETEQ TS
+                           QUEUE (TS-QUEUE-NAME-2)
+                           RESP(RESPONSE-CODE)
+                      END-EXEC
+
+                      EXEC CICS
+                          XCTL PROGRAM('BOOK01DB')
+                               COMMAREA(WS-COMMAREA)
+                      END-EXEC
+
+                 WHEN EIBAID = DFHPF6
+                      IF WS-INPUT-D = 'D'
+                         EXEC CICS DELETEQ TS
+                              QUEUE (TS-QUEUE-NAME-2)
+                              RESP(RESPONSE-CODE)
+                         END-EXEC
+
+                         EXEC CICS
+                             XCTL PROGRAM('DELETE01')
+                                  COMMAREA(WS-COMMAREA)
+                         END-EXEC
+
+                      ELSE
+                         MOVE 'NO SELECTED ID TO DELETE.' TO MESSAGEO
+                         PERFORM  Z0000-SEND-MAP        THRU Z0000-EXIT
+                      END-IF
+
+                 WHEN EIBAID = DFHPF9
+                      EXEC CICS
+                           RECEIVE MAP(WS-MAP)
+                                   MAPSET(WS-MAPSET)
+                                   INTO(UPDATEMI)
+                                   RESP(RESPONSE-CODE)
+                      END-EXEC
+
+                      PERFORM A1250-BULK-PUBLISHER THRU A1250-EXIT
+
+                 WHEN EIBAID = DFHPF12
+                      EXEC CICS DELETEQ TS
+                           QUEUE (TS-QUEUE-NAME-2)
+                           RESP(RESPONSE-CODE)
+                      END-EXEC
+
+                      EXEC CICS
+                           SEND TEXT FROM(END-OF-SESSION)
+                                     ERASE
+                                     FREEKB
+                      END-EXEC
+
+                      EXEC CICS
+                           RETURN
+                      END-EXEC
+
+                 WHEN EIBAID = DFHENTER
+                      EXEC CICS
+                           RECEIVE MAP(WS-MAP)
+                                   MAPSET(WS-MAPSET)
+                                   INTO(UPDATEMI)
+                                   RESP(RESPONSE-CODE)
+                      END-EXEC
+
+                      MOVE    CONFIRMI               TO UPDATE-CONFIRM
+                      PERFORM A1200-UPDATE-CONFIRM THRU A1200-EXIT
+
+                 WHEN OTHER
+                      MOVE 'INVALID KEY PRESSED.'    TO MESSAGEO
+                      PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
+              END-EVALUATE
+              END-IF
+           END-IF
+           .
+       A1000-EXIT.
+           EXIT
+           .
+       A1100-UPDATE-ID.
+           MOVE EIBTASKN TO TS-TERMINAL-ID-2
+
+           PERFORM VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
+                IF WS-UPDATE-ID(TSQ-SUB) NOT = LOW-VALUE
+                   MOVE WS-UPDATE-ID(TSQ-SUB)    TO BOOKS-BOOK-ID
+                   PERFORM A1110-GET-BOOK-INFO THRU A1110-EXIT
+                END-IF
+           END-PERFORM
+
+           MOVE 1          TO INFO-ITEM
+           MOVE LOW-VALUES TO UPDATEMO
+
+           PERFORM A2000-READQ-PARA     THRU A2000-EXIT
+           PERFORM Z0000-SEND-MAP       THRU Z0000-EXIT
+           .
+       A1100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *WRITEQ PARAGRAPH-------------------------------------------------
+       A1110-GET-BOOK-INFO.
+           EXEC SQL
+                SELECT BOOK_ID,
+                       TITLE,
+                       TOTAL_PAGES,
+                       RATING,
+                       ISBN,
+                       PUBLISHER_DATE,
+                       PUBLISHER_ID,
+                       TOTAL_COPIES,
+                       COPIES_AVAILABLE,
+                       GENRE_ID,
+                       CHANGE_SEQ
+                INTO  :BOOKS-BOOK-ID
+                     ,:BOOKS-TITLE
+                     ,:BOOKS-TOTAL-PAGES
+                     ,:BOOKS-RATING
+                     ,:BOOKS-ISBN
+                     ,:BOOKS-PUBLISHER-DATE
+                     ,:BOOKS-PUBLISHER-ID
+                     ,:BOOKS-TOTAL-COPIES
+                     ,:BOOKS-COPIES-AVAILABLE
+                     ,:BOOKS-GENRE-ID
+                     ,:BOOKS-CHANGE-SEQ
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE    BOOKS-BOOK-ID        TO WS-BOOKID
+                    MOVE    BOOKS-TITLE-TEXT     TO WS-TITLE
+                    MOVE    BOOKS-TOTAL-PAGES    TO WS-PAGES
+                    MOVE    BOOKS-RATING         TO WS-RATING
+                    MOVE    BOOKS-ISBN-TEXT      TO WS-ISBNNO
+                    MOVE    BOOKS-PUBLISHER-DATE TO WS-PUBDTE
+                    MOVE    BOOKS-PUBLISHER-ID   TO WS-PUBID
+                    MOVE    BOOKS-TOTAL-COPIES   TO WS-COPIES
+                    MOVE    BOOKS-COPIES-AVAILABLE TO WS-AVAIL
+                    MOVE    BOOKS-GENRE-ID        TO WS-GENRE
+                    MOVE    BOOKS-CHANGE-SEQ     TO WS-CHANGE-SEQ
+                    PERFORM A1115-GET-AUTHORS  THRU A1115-EXIT
+                    PERFORM A1120-WRITEQ-PARA  THRU A1120-EXIT
+
+               WHEN SQLCODE = 100
+                    MOVE 'NO DATA FOUND'           TO MESSAGEO
+
+               WHEN OTHER
+                    MOVE    'A1100-GET-BOOK-INFO.' TO ERR-LOC
+                    MOVE    SQLCODE                TO ERR-CODE
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1110-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *BUILD THE DISPLAYED AUTHOR LIST FOR THE SELECTED BOOK------------
+       A1115-GET-AUTHORS.
+           MOVE SPACES TO WS-AUTHORS
+           MOVE 0      TO AUTH-SUB
+           MOVE 'N'    TO AUTH-END-OF-LIST
+
+           EXEC SQL
+                OPEN A1_CURSOR
+           END-EXEC
+
+           PERFORM A1116-FETCH-AUTHOR  THRU A1116-EXIT
+                   UNTIL NO-MORE-AUTHORS OR AUTH-SUB = 3
+
+           EXEC SQL
+                CLOSE A1_CURSOR
+           END-EXEC
+           .
+       A1115-EXIT.
+           EXIT
+           .
+       A1116-FETCH-AUTHOR.
+           EXEC SQL
+                FETCH A1_CURSOR INTO :AUTHR-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    ADD 1 TO AUTH-SUB
+                    IF AUTH-SUB = 1
+                       MOVE AUTHR-NAME-TEXT      TO WS-AUTHORS
+                    ELSE
+                       STRING WS-AUTHORS DELIMITED BY SPACE
+                              ', '               DELIMITED BY SIZE
+                              AUTHR-NAME-TEXT    DELIMITED BY SPACE
+                              INTO WS-AUTHORS
+                    END-IF
+               WHEN SQLCODE = 100
+                    MOVE 'Y' TO AUTH-END-OF-LIST
+               WHEN OTHER
+                    MOVE    'A1116-FETCH-AUTHOR.' TO ERR-LOC
+                    MOVE     SQLCODE               TO ERR-CODE
+                    PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1116-EXIT.
+           EXIT
+           .
+       A1120-WRITEQ-PARA.
+           EXEC CICS
+                WRITEQ TS QUEUE    (TS-QUEUE-NAME-2)
+                          FROM     (TSQ-BOOK-INFO)
+                          NUMITEMS (INFO-NUMITEM)
+                          RESP     (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUE     TO TSQ-BOOK-INFO
+              MOVE LOW-VALUE     TO DCLBOOKS
+              MOVE LOW-VALUE     TO DCLAUTHR
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A1200-WRITEQ-PARA.' TO ERR-LOC
+              MOVE RESPONSE-CODE                 TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A1120-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+       A1200-UPDATE-CONFIRM.
+           EVALUATE TRUE
+               WHEN UPDATE-YES
+                    IF WS-CONFIRM-DONE = 'Y'
+                       MOVE 'THIS BOOK WAS ALREADY UPDATED.' TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP   THRU Z0000-EXIT
+                    ELSE
+                       MOVE WS-DEL-ID            TO BOOKS-BOOK-ID
+                       MOVE WS-CHANGE-SEQ        TO BOOKS-CHANGE-SEQ
+                       PERFORM A1210-MOVE-DATA    THRU A1210-EXIT
+                       PERFORM A1220-UPDATE-DATA  THRU A1220-EXIT
+                       IF SQLCODE = 0
+                          PERFORM A1217-LOG-RATING-HISTORY
+                                                  THRU A1217-EXIT
+                       END-IF
+                       PERFORM A1225-LOG-AUDIT    THRU A1225-EXIT
+                       PERFORM A1230-UPDATE-AUTHORS THRU A1230-EXIT
+                       MOVE 'Y'                  TO WS-CONFIRM-DONE
+                    END-IF
+
+               WHEN UPDATE-NO
+                    CONTINUE
+
+               WHEN OTHER
+                    MOVE    SPACES               TO CONFIRMO
+                    MOVE    'INVALID INPUT.'     TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+           END-EVALUATE
+
+           ADD 1 TO INFO-ITEM
+
+           IF INFO-ITEM <= INFO-NUMITEM
+              MOVE     SPACES                    TO WS-CONFIRM-DONE
+              MOVE LOW-VALUES                    TO UPDATEMI
+              MOVE LOW-VALUES                    TO UPDATEMO
+              INITIALIZE                            TSQ-BOOK-INFO
+              INITIALIZE                            DCLBOOKS
+              PERFORM A2000-READQ-PARA         THRU A2000-EXIT
+              PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
+
+           ELSE
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME-2)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+              MOVE LOW-VALUES                    TO WS-INPUT-U
+              MOVE 'NO MORE SELECTED ID TO UPDATE. PRESS F3 OR F6.'
+                                                 TO MESSAGEO
+              PERFORM Z2000-MOVE-SPACES        THRU Z2000-EXIT
+              PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
+           END-IF
+           .
+       A1200-EXIT.
+           EXIT
+           .
+       A1210-MOVE-DATA.
+           IF MTITLE1I = LOW-VALUE OR SPACES
+              MOVE    SPACES                      TO CONFIRMO
+              MOVE    'TITLE IS REQUIRED.'        TO MESSAGEO
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+           ELSE
+              MOVE MTITLE1I                       TO BK-TITLE1
+              MOVE MTITLE2I                       TO BK-TITLE2
+              MOVE MTITLE3I                       TO BK-TITLE3
+              MOVE MTITLE4I                       TO BK-TITLE4
+              MOVE MTITLE5I                       TO BK-TITLE5
+              MOVE LENGTH OF BK-TITLE             TO BOOKS-TITLE-LEN
+              MOVE BK-TITLE                       TO BOOKS-TITLE-TEXT
+           END-IF
+
+           IF MPAGESI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              COMPUTE BOOKS-TOTAL-PAGES = FUNCTION NUMVAL(MPAGESI)
+           END-IF
+
+           IF MRATINGI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              COMPUTE BOOKS-RATING = FUNCTION NUMVAL(MRATINGI)
+              IF BOOKS-RATING < 0 OR BOOKS-RATING > 5
+                 MOVE ZEROS                         TO BOOKS-RATING
+                 MOVE    SPACES                     TO CONFIRMO
+                 MOVE 'PLEASE ENTER BETWEEN 1 & 5.' TO MESSAGEO
+                 PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
+              END-IF
+           END-IF
+
+           IF MISBNNOI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              MOVE LENGTH OF MISBNNOI   TO BOOKS-ISBN-LEN
+              MOVE MISBNNOI             TO BOOKS-ISBN-TEXT
+              PERFORM A1216-CHECK-ISBN THRU A1216-EXIT
+           END-IF
+
+           IF MPUBDTEI = LOW-VALUE OR SPACES OR 'YYYY-MM-DD'
+              MOVE WS-DEFAULT-DATE   TO BOOKS-PUBLISHER-DATE
+           ELSE
+              PERFORM A1213-CHECK-PUBDATE THRU A1213-EXIT
+           END-IF
+
+           IF MPUBIDI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              COMPUTE BOOKS-PUBLISHER-ID = FUNCTION NUMVAL(MPUBIDI)
+              PERFORM A1215-CHECK-PUBLISHER THRU A1215-EXIT
+           END-IF
+
+           IF MCOPIESI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              COMPUTE WS-NEW-TOTAL-COPIES = FUNCTION NUMVAL(MCOPIESI)
+              IF WS-NEW-TOTAL-COPIES < 1
+                 MOVE  SPACES                       TO CONFIRMO
+                 MOVE 'COPIES ON HAND MUST BE AT LEAST 1.' TO MESSAGEO
+                 PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+              ELSE
+                 COMPUTE BOOKS-COPIES-AVAILABLE =
+                         BOOKS-COPIES-AVAILABLE +
+                         (WS-NEW-TOTAL-COPIES - BOOKS-TOTAL-COPIES)
+                 IF BOOKS-COPIES-AVAILABLE < 0
+                    MOVE ZEROS TO BOOKS-COPIES-AVAILABLE
+                 END-IF
+                 MOVE WS-NEW-TOTAL-COPIES TO BOOKS-TOTAL-COPIES
+              END-IF
+           END-IF
+
+           IF MGENREI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              COMPUTE BOOKS-GENRE-ID = FUNCTION NUMVAL(MGENREI)
+              PERFORM A1219-CHECK-GENRE THRU A1219-EXIT
+           END-IF
+
+           MOVE 0      TO WS-AUTH-COUNT
+           MOVE SPACES TO WS-AUTH-NAME(1) WS-AUTH-NAME(2) WS-AUTH-NAME(3)
+                          WS-AUTH-NAME(4) WS-AUTH-NAME(5)
+
+           IF MAUTHORI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              UNSTRING MAUTHORI DELIMITED BY ','
+                        INTO WS-AUTH-NAME(1)
+                             WS-AUTH-NAME(2)
+                             WS-AUTH-NAME(3)
+                             WS-AUTH-NAME(4)
+                             WS-AUTH-NAME(5)
+                        TALLYING WS-AUTH-COUNT
+           END-IF
+           .
+       A1210-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *VALIDATE A TYPED PUBLISH DATE BEFORE THE SQL CALL - ACCEPTS A---
+      *FULL YYYY-MM-DD DATE, A YYYY-MM YEAR/MONTH, OR A YYYY-ONLY YEAR-
+       A1213-CHECK-PUBDATE.
+           MOVE 'N'            TO PUBDTE-VALID-SW
+           MOVE SPACES         TO WS-PUBDTE-TOKEN
+
+           UNSTRING MPUBDTEI DELIMITED BY SPACE INTO WS-PUBDTE-TOKEN
+
+           EVALUATE TRUE
+               WHEN WS-PUBDTE-TOKEN(5:1) = '-' AND
+                    WS-PUBDTE-TOKEN(8:1) = '-'
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(6:2) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(9:2) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE WS-PUBDTE-TOKEN(6:2) TO WS-PUBDTE-MO
+                       MOVE WS-PUBDTE-TOKEN(9:2) TO WS-PUBDTE-DA
+                       PERFORM A1214-CHECK-PUBDATE-PARTS
+                                                 THRU A1214-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-'
+                                 WS-PUBDTE-TOKEN(6:2) '-'
+                                 WS-PUBDTE-TOKEN(9:2)
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN WS-PUBDTE-TOKEN(5:1) = '-' AND
+                    WS-PUBDTE-TOKEN(8:1) = SPACE
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(6:2) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE WS-PUBDTE-TOKEN(6:2) TO WS-PUBDTE-MO
+                       MOVE 1                    TO WS-PUBDTE-DA
+                       PERFORM A1214-CHECK-PUBDATE-PARTS
+                                                 THRU A1214-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-'
+                                 WS-PUBDTE-TOKEN(6:2) '-01'
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN WS-PUBDTE-TOKEN(5:1) = SPACE
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE 1                    TO WS-PUBDTE-MO
+                       MOVE 1                    TO WS-PUBDTE-DA
+                       PERFORM A1214-CHECK-PUBDATE-PARTS
+                                                 THRU A1214-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-01-01'
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+
+           IF NOT PUBDTE-IS-VALID
+              MOVE  SPACES                     TO CONFIRMO
+              MOVE 'ENTER DATE AS YYYY, YYYY-MM, OR YYYY-MM-DD.'
+                                                TO MESSAGEO
+              PERFORM Z0000-SEND-MAP         THRU Z0000-EXIT
+           END-IF
+           .
+       A1213-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RANGE-CHECK A PARSED YEAR/MONTH/DAY, INCLUDING LEAP YEARS--------
+       A1214-CHECK-PUBDATE-PARTS.
+           MOVE 'N' TO PUBDTE-VALID-SW
+
+           IF WS-PUBDTE-YR >= 1000 AND
+              WS-PUBDTE-MO >= 1 AND WS-PUBDTE-MO <= 12
+              EVALUATE WS-PUBDTE-MO
+                  WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-PUBDTE-MAXDAY
+                  WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-PUBDTE-MAXDAY
+                  WHEN 2
+                       IF FUNCTION MOD(WS-PUBDTE-YR, 4) = 0 AND
+                          (FUNCTION MOD(WS-PUBDTE-YR, 100) NOT = 0 OR
+                           FUNCTION MOD(WS-PUBDTE-YR, 400) = 0)
+                          MOVE 29 TO WS-PUBDTE-MAXDAY
+                       ELSE
+                          MOVE 28 TO WS-PUBDTE-MAXDAY
+                       END-IF
+              END-EVALUATE
+
+              IF WS-PUBDTE-DA >= 1 AND WS-PUBDTE-DA <= WS-PUBDTE-MAXDAY
+                 MOVE 'Y' TO PUBDTE-VALID-SW
+              END-IF
+           END-IF
+           .
+       A1214-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN UNKNOWN PUBLISHER ID BEFORE THE UPDATE IS ATTEMPTED----
+       A1215-CHECK-PUBLISHER.
+           MOVE BOOKS-PUBLISHER-ID TO PUBLR-PUBLISHER-ID
+
+           EXEC SQL
+                SELECT NAME
+                INTO  :PUBLR-NAME
+                FROM   IBMUSER.PUBLISHERS
+                WHERE  PUBLISHER_ID = :PUBLR-PUBLISHER-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE PUBLR-NAME-TEXT        TO MPUBNAMO
+               WHEN SQLCODE = 100
+                    MOVE    SPACES               TO CONFIRMO
+                    MOVE 'UNKNOWN PUBLISHER ID.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+               WHEN OTHER
+                    MOVE 'A1215-CHECK-PUBLISHER' TO ERR-LOC
+                    MOVE  SQLCODE                TO ERR-CODE
+                    MOVE  'Y'                    TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1215-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN UNKNOWN GENRE ID BEFORE THE UPDATE IS ATTEMPTED--------
+       A1219-CHECK-GENRE.
+           MOVE BOOKS-GENRE-ID TO GENRE-GENRE-ID
+
+           EXEC SQL
+                SELECT NAME
+                INTO  :GENRE-NAME
+                FROM   IBMUSER.GENRES
+                WHERE  GENRE_ID = :GENRE-GENRE-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE GENRE-NAME-TEXT        TO MGENRNMO
+               WHEN SQLCODE = 100
+                    MOVE    SPACES               TO CONFIRMO
+                    MOVE 'UNKNOWN GENRE ID.'     TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+               WHEN OTHER
+                    MOVE 'A1219-CHECK-GENRE'     TO ERR-LOC
+                    MOVE  SQLCODE                TO ERR-CODE
+                    MOVE  'Y'                    TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1219-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *VALIDATE THE ISBN-13 CHECK DIGIT (MOD-10, WEIGHTS 1/3)-----------
+       A1216-CHECK-ISBN.
+           MOVE 'N'            TO ISBN-VALID-SW
+
+           IF MISBNNOI IS NUMERIC
+              MOVE ZEROS       TO WS-ISBN-SUM
+
+              PERFORM VARYING WS-ISBN-SUB FROM 1 BY 1
+                        UNTIL WS-ISBN-SUB > 12
+                 MOVE MISBNNOI(WS-ISBN-SUB:1) TO WS-ISBN-DIGIT
+
+                 IF FUNCTION MOD(WS-ISBN-SUB, 2) = 1
+                    MOVE 1    TO WS-ISBN-WEIGHT
+                 ELSE
+                    MOVE 3    TO WS-ISBN-WEIGHT
+                 END-IF
+
+                 COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                         (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+              END-PERFORM
+
+              COMPUTE WS-ISBN-CHECK =
+                      (10 - FUNCTION MOD(WS-ISBN-SUM, 10))
+              IF WS-ISBN-CHECK = 10
+                 MOVE 0        TO WS-ISBN-CHECK
+              END-IF
+
+              MOVE MISBNNOI(13:1) TO WS-ISBN-DIGIT
+              IF WS-ISBN-CHECK = WS-ISBN-DIGIT
+                 MOVE 'Y'      TO ISBN-VALID-SW
+              END-IF
+           END-IF
+
+           IF NOT ISBN-IS-VALID
+              MOVE  SPACES                        TO CONFIRMO
+              MOVE 'INVALID ISBN-13 CHECK DIGIT.' TO MESSAGEO
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+           END-IF
+           .
+       A1216-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *APPEND A BOOK_RATINGS ROW WHEN THE RATING IS ACTUALLY CHANGING---
+       A1217-LOG-RATING-HISTORY.
+           EXEC SQL
+                SELECT RATING
+                INTO  :WS-OLD-RATING
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   IF WS-OLD-RATING NOT = BOOKS-RATING
+                      PERFORM A1218-INSERT-RATING THRU A1218-EXIT
+                   END-IF
+              WHEN SQLCODE = 100
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    'A1217-LOG-RATING-HISTORY.' TO ERR-LOC
+                   MOVE     SQLCODE                    TO ERR-CODE
+                   MOVE    'Y'                         TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1217-EXIT.
+           EXIT
+           .
+       A1218-INSERT-RATING.
+           EXEC SQL
+                SELECT MAX(RATING_ID)
+                INTO  :WS-NEXT-RATING-ID
+                FROM   IBMUSER.BOOK_RATINGS
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-RATING-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-RATING-ID
+              WHEN OTHER
+                   MOVE    'A1218-INSERT-RATING.' TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   MOVE    'Y'                     TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+
+           MOVE WS-NEXT-RATING-ID TO BKRAT-RATING-ID
+           MOVE BOOKS-BOOK-ID     TO BKRAT-BOOK-ID
+           MOVE WS-OLD-RATING     TO BKRAT-OLD-RATING
+           MOVE BOOKS-RATING      TO BKRAT-NEW-RATING
+           MOVE WS-AUD-DATE       TO BKRAT-CHANGE-DATE
+           MOVE WS-AUD-TIME       TO BKRAT-CHANGE-TIME
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOK_RATINGS
+                       (RATING_ID, BOOK_ID, OLD_RATING, NEW_RATING,
+                        CHANGE_DATE, CHANGE_TIME)
+                VALUES (:BKRAT-RATING-ID, :BKRAT-BOOK-ID,
+                        :BKRAT-OLD-RATING, :BKRAT-NEW-RATING,
+                        :BKRAT-CHANGE-DATE, :BKRAT-CHANGE-TIME)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    'A1218-INSERT-RATING.' TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   MOVE    'Y'                     TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1218-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+       A1220-UPDATE-DATA.
+           EXEC SQL
+                UPDATE IBMUSER.BOOKS
+                   SET TITLE          =   :BOOKS-TITLE
+                      ,TOTAL_PAGES    =   :BOOKS-TOTAL-PAGES
+                      ,RATING         =   :BOOKS-RATING
+                      ,ISBN           =   :BOOKS-ISBN
+                      ,PUBLISHER_DATE =   :BOOKS-PUBLISHER-DATE
+                      ,PUBLISHER_ID   =   :BOOKS-PUBLISHER-ID
+                      ,TOTAL_COPIES   =   :BOOKS-TOTAL-COPIES
+                      ,COPIES_AVAILABLE = :BOOKS-COPIES-AVAILABLE
+                      ,GENRE_ID       =   :BOOKS-GENRE-ID
+                      ,CHANGE_SEQ     =   CHANGE_SEQ + 1
+                 WHERE BOOK_ID        =   :BOOKS-BOOK-ID
+                   AND CHANGE_SEQ     =   :BOOKS-CHANGE-SEQ
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE = 100
+                    MOVE    SPACES                TO CONFIRMO
+                    MOVE 'RECORD CHANGED BY ANOTHER USER. RE-SELECT.'
+                                                   TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+               WHEN SQLCODE = -180
+                    MOVE    SPACES                TO CONFIRMO
+                    MOVE 'INCORRECT DATE FORMAT.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+               WHEN SQLCODE = -803
+                    MOVE    SPACES                TO CONFIRMO
+                    MOVE 'BOOK ID ALREADY EXIST.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+               WHEN OTHER
+                    MOVE 'A1220-UPDATE-DATA'      TO ERR-LOC
+                    MOVE  SQLCODE                 TO ERR-CODE
+                    MOVE  'Y'                     TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+            .
+       A1220-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RECORD THIS UPDATE IN THE BOOKS MAINTENANCE AUDIT TRAIL----------
+       A1225-LOG-AUDIT.
+           EXEC SQL
+                SELECT MAX(AUDIT_ID)
+                INTO  :WS-NEXT-AUDIT-ID
+                FROM   IBMUSER.BOOKS_AUDIT
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-AUDIT-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-AUDIT-ID
+              WHEN OTHER
+                   MOVE    'A1225-LOG-AUDIT.'   TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+
+           MOVE WS-NEXT-AUDIT-ID TO BKAUD-AUDIT-ID
+           MOVE BOOKS-BOOK-ID    TO BKAUD-BOOK-ID
+           MOVE 'U'              TO BKAUD-ACTION
+           MOVE WS-AUD-DATE      TO BKAUD-ACTION-DATE
+           MOVE WS-AUD-TIME      TO BKAUD-ACTION-TIME
+           MOVE WS-OPER-ID       TO BKAUD-OPERATOR-ID
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS_AUDIT
+                       (AUDIT_ID, BOOK_ID, ACTION,
+                        ACTION_DATE, ACTION_TIME, OPERATOR_ID)
+                VALUES (:BKAUD-AUDIT-ID, :BKAUD-BOOK-ID, :BKAUD-ACTION,
+                        :BKAUD-ACTION-DATE, :BKAUD-ACTION-TIME,
+                        :BKAUD-OPERATOR-ID)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    'A1225-LOG-AUDIT.'   TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1225-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REPLACE THE AUTHOR LINKS WITH THE NAMES TYPED ON THE SCREEN-----
+       A1230-UPDATE-AUTHORS.
+           IF WS-AUTH-COUNT = 0
+              CONTINUE
+           ELSE
+              MOVE BOOKS-BOOK-ID TO BKAUTH-BOOK-ID
+
+              EXEC SQL
+                   DELETE FROM IBMUSER.BOOK_AUTHORS
+                   WHERE  BOOK_ID = :BKAUTH-BOOK-ID
+              END-EXEC
+
+              PERFORM VARYING AUTH-SUB FROM 1 BY 1
+                        UNTIL AUTH-SUB > WS-AUTH-COUNT
+                 IF WS-AUTH-NAME(AUTH-SUB) NOT = SPACES
+                    PERFORM A1231-GET-OR-ADD-AUTHOR THRU A1231-EXIT
+                    PERFORM A1232-LINK-AUTHOR       THRU A1232-EXIT
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+       A1230-EXIT.
+           EXIT
+           .
+       A1231-GET-OR-ADD-AUTHOR.
+           MOVE WS-AUTH-NAME(AUTH-SUB) TO AUTHR-NAME-TEXT
+           MOVE LENGTH OF AUTHR-NAME-TEXT TO AUTHR-NAME-LEN
+
+           EXEC SQL
+                SELECT AUTHOR_ID
+                INTO  :AUTHR-AUTHOR-ID
+                FROM   IBMUSER.AUTHORS
+                WHERE  NAME = :AUTHR-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE = 100
+                    EXEC SQL
+                         SELECT MAX(AUTHOR_ID)
+                         INTO  :WS-MAX-AUTHOR-ID
+                         FROM   IBMUSER.AUTHORS
+                    END-EXEC
+
+                    ADD 1 TO WS-MAX-AUTHOR-ID
+                    MOVE WS-MAX-AUTHOR-ID TO AUTHR-AUTHOR-ID
+
+                    EXEC SQL
+                         INSERT INTO IBMUSER.AUTHORS
+                                ( AUTHOR_ID, NAME )
+                         VALUES ( :AUTHR-AUTHOR-ID, :AUTHR-NAME )
+                    END-EXEC
+               WHEN OTHER
+                    MOVE 'A1231-GET-OR-ADD-AUTHOR' TO ERR-LOC
+                    MOVE  SQLCODE                  TO ERR-CODE
+                    MOVE  'Y'                      TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1231-EXIT.
+           EXIT
+           .
+       A1232-LINK-AUTHOR.
+           MOVE AUTHR-AUTHOR-ID TO BKAUTH-AUTHOR-ID
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOK_AUTHORS
+                       ( BOOK_ID, AUTHOR_ID )
+                VALUES ( :BKAUTH-BOOK-ID, :BKAUTH-AUTHOR-ID )
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = -803
+              MOVE 'A1232-LINK-AUTHOR' TO ERR-LOC
+              MOVE  SQLCODE           TO ERR-CODE
+              MOVE  'Y'               TO ERROR-HANDLING
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A1232-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *BULK-APPLY ONE PUBLISHER ID TO EVERY BOOK STILL SELECTED FOR-----
+      *UPDATE, INSTEAD OF STEPPING THROUGH THE ONE-AT-A-TIME CONFIRM---
+      *SCREENS - TRIGGERED BY F9 WITH THE PUBLISHER ID FIELD FILLED IN-
+       A1250-BULK-PUBLISHER.
+           IF MPUBIDI = LOW-VALUE OR SPACES
+              MOVE 'ENTER A PUBLISHER ID BEFORE PRESSING F9.'
+                                                 TO MESSAGEO
+              PERFORM Z0000-SEND-MAP          THRU Z0000-EXIT
+           ELSE
+              COMPUTE BOOKS-PUBLISHER-ID = FUNCTION NUMVAL(MPUBIDI)
+              PERFORM A1215-CHECK-PUBLISHER THRU A1215-EXIT
+
+              PERFORM VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
+                 IF WS-UPDATE-ID(TSQ-SUB) NOT = LOW-VALUE
+                    MOVE WS-UPDATE-ID(TSQ-SUB) TO BOOKS-BOOK-ID
+                    PERFORM A1255-BULK-UPDATE-ONE THRU A1255-EXIT
+                 END-IF
+              END-PERFORM
+
+              MOVE LOW-VALUE                  TO WS-TABLE-UPDATE
+              MOVE LOW-VALUE                  TO WS-ALTER-RECORD
+              MOVE     SPACES                 TO WS-CONFIRM-DONE
+
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME-2)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+              MOVE LOW-VALUES                 TO UPDATEMO
+              MOVE 'BULK PUBLISHER UPDATE COMPLETE. PRESS F3.'
+                                                 TO MESSAGEO
+              PERFORM Z2000-MOVE-SPACES       THRU Z2000-EXIT
+              PERFORM Z0000-SEND-MAP          THRU Z0000-EXIT
+           END-IF
+           .
+       A1250-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *APPLY THE BULK PUBLISHER CHANGE TO ONE BOOK AND AUDIT IT---------
+       A1255-BULK-UPDATE-ONE.
+           EXEC SQL
+                UPDATE IBMUSER.BOOKS
+                   SET PUBLISHER_ID =   :BOOKS-PUBLISHER-ID
+                      ,CHANGE_SEQ   =   CHANGE_SEQ + 1
+                 WHERE BOOK_ID      =   :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   PERFORM A1225-LOG-AUDIT THRU A1225-EXIT
+              WHEN OTHER
+                   MOVE    'A1255-BULK-UPDATE-ONE.' TO ERR-LOC
+                   MOVE     SQLCODE                 TO ERR-CODE
+                   MOVE    'Y'                       TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1255-EXIT.
+           EXIT
+           .
+      *READQ PARAGRAPH--------------------------------------------------
+       A2000-READQ-PARA.
+           EXEC CICS
+                READQ TS QUEUE (TS-QUEUE-NAME-2)
+                         INTO  (TSQ-BOOK-INFO)
+                         ITEM  (INFO-ITEM)
+                         RESP  (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE WS-BOOKID       TO   MBOOKIDO
+              MOVE WS-BOOKID       TO   WS-DEL-ID
+              MOVE WS-TITLE1       TO   MTITLE1O
+              MOVE WS-TITLE2       TO   MTITLE2O
+              MOVE WS-TITLE3       TO   MTITLE3O
+              MOVE WS-TITLE4       TO   MTITLE4O
+              MOVE WS-TITLE5       TO   MTITLE5O
+              MOVE WS-PAGES        TO   MPAGESO
+              MOVE WS-RATING       TO   MRATINGO
+              MOVE WS-ISBNNO       TO   MISBNNOO
+              MOVE WS-PUBDTE       TO   MPUBDTEO
+              MOVE WS-PUBID        TO   MPUBIDO
+              MOVE WS-COPIES       TO   MCOPIESO
+              MOVE WS-AVAIL        TO   MAVAILO
+              MOVE WS-GENRE        TO   MGENREO
+              MOVE WS-AUTHORS      TO   MAUTHORO
+              MOVE SPACES          TO   MESSAGEO
+              MOVE SPACES          TO   CONFIRMO
+
+              MOVE WS-PUBID        TO   BOOKS-PUBLISHER-ID
+              PERFORM A1215-CHECK-PUBLISHER THRU A1215-EXIT
+
+              MOVE WS-GENRE        TO   BOOKS-GENRE-ID
+              IF BOOKS-GENRE-ID NOT = ZEROS
+                 PERFORM A1219-CHECK-GENRE THRU A1219-EXIT
+              END-IF
+
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A2000-READQ-PARA.'  TO ERR-LOC
+              MOVE RESPONSE-CODE                 TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A2000-EXIT.
+           EXIT
+           .
+      *SEND MAP PARAGRAPH-----------------------------------------------
+       Z0000-SEND-MAP.
+           PERFORM Z1000-MOVE-ATTR THRU Z1000-EXIT
+
+           EXEC CICS
+                SEND MAP(WS-MAP)
+                     MAPSET(WS-MAPSET)
+                     FROM(UPDATEMO)
+           END-EXEC
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-IDLE-SINCE)
+           END-EXEC
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC
+           .
+       Z0000-EXIT.
+           EXIT
+           .
+       Z1000-MOVE-ATTR.
+           MOVE ATTR-UNPROT-MDT     TO MTITLE1A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE2A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE3A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE4A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE5A
+           MOVE ATTR-UNPROT-NUM-MDT TO MPAGESA
+           MOVE ATTR-UNPROT-NUM-MDT TO MRATINGA
+           MOVE ATTR-UNPROT-MDT     TO MISBNNOA
+           MOVE ATTR-UNPROT-NUM-MDT TO MPUBDTEA
+           MOVE ATTR-UNPROT-NUM-MDT TO MPUBIDA
+           MOVE ATTR-UNPROT-MDT     TO MAUTHORA
+           .
+       Z1000-EXIT.
+           EXIT
+           .
+       Z2000-MOVE-SPACES.
+           MOVE SPACES              TO MBOOKIDO
+           MOVE SPACES              TO MTITLE1O
+           MOVE SPACES              TO MTITLE2O
+           MOVE SPACES              TO MTITLE3O
+           MOVE SPACES              TO MTITLE4O
+           MOVE SPACES              TO MTITLE5O
+           MOVE SPACES              TO MPAGESO
+           MOVE SPACES              TO MRATINGO
+           MOVE SPACES              TO MISBNNOO
+           MOVE SPACES              TO MPUBIDO
+           MOVE SPACES              TO MPUBNAMO
+           MOVE SPACES              TO MAUTHORO
+           MOVE SPACES              TO MPUBDTEO
+           MOVE SPACES              TO CONFIRMO
+           .
+       Z2000-EXIT.
+           EXIT
+           .
+       Z6000-ASKTIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                YYYYMMDD(WS-AUD-DATE)
+                DATESEP('-')
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                TIME(WS-AUD-TIME)
+                TIMESEP(':')
+           END-EXEC
+           .
+       Z6000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *IDLE SESSION TIMEOUT PARAGRAPH-----------------------------------
+       Z9000-IDLE-TIMEOUT.
+           EXEC CICS DELETEQ TS
+                QUEUE (TS-QUEUE-NAME)
+           END-EXEC
+
+           EXEC CICS DELETEQ TS
+                QUEUE (TS-QUEUE-NAME-2)
+           END-EXEC
+
+           EXEC CICS
+                SEND TEXT FROM(WS-IDLE-MSG)
+                          ERASE
+                          FREEKB
+           END-EXEC
+
+           EXEC CICS
+                RETURN TRANSID(WS-TRANSID)
+           END-EXEC
+           .
+       Z9000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *SUPPORT PARAGRAPH------------------------------------------------
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME)
+              END-EXEC
+
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME-2)
+              END-EXEC
+
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN TRANSID('DAR1')
+              END-EXEC
+           END-IF
+           .
+      *-----------------------------------------------------------------
 
\ No newline at end of file
