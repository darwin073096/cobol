@@ -1,637 +1,1010 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    BOOK01DB.
-       AUTHOR.        DARWIN TERCENIO.
-       DATE-WRITTEN.  04.23.2020.
-      *-----------------------
-      *****************************************************************
-      *PROGRAM DESCRIPTION.                                           *
-      * --- UPON ENTERING TRANSID, WILL DISPLAY FIRST 15 BOOKS.       *
-      * FUNTIONS AVAILABLE:                                           *
-      *    -- F7    > PREVIOUS PAGE                                   *
-      *    -- F8    > NEXT PAGE                                       *
-      *    -- F3    > EXIT                                            *
-      *    -- F10   > EXIT                                            *
-      *    -- ENTER > TO DISPLAY BOOK DETAILS                         *
-      *                                                               *
-      * RELATED PROGRAMS: TSQVSAM AND BOOK02DB                        *
-      *    -- TSQVSAM > TO LOAD DATA ON TSQ                           *
-      *    -- BOOK02DB > TO DISPLAY BOOK DETAILS                      *
-      *                                                               *
-      * --- THIS PROGRAM USED LINK TO EXECUTE PROGRAM TSQVSAM         *
-      * --- UPON ENTERING 'S', BOOK02DB WILL BE EXECUTED USING XCTL   *
-      *****************************************************************
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01  WS-COMMAREA.
-           05  WS-TABLE-SELECT.
-               10  WS-SELECTED OCCURS 15 TIMES.
-                   15  WS-SELECTED-ID  PIC 9(004)                     .
-           05  WS-TABLE-UPDATE.
-               10  WS-UPDATE OCCURS 15 TIMES.
-                   15  WS-UPDATE-ID    PIC 9(004)                     .
-           05  WS-TABLE-DELETE.
-               10  WS-DELETE OCCURS 15 TIMES.
-                   15  WS-DELETE-ID    PIC 9(004)                     .
-           05  WS-SEARCH               PIC X(020)                     .
-           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-           05  TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  TSQ-BOOK-ID     PIC 9(004)                     .
-                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
-           05  TS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  TS-TERMINAL-ID      PIC X(4)                       .
-
-           05  WS-ALTER-RECORD.
-               10  WS-INPUT-S          PIC X(1)                       .
-               10  WS-INPUT-U          PIC X(1)                       .
-               10  WS-INPUT-D          PIC X(1)                       .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  TS-QUEUE-NAME-2.
-               10  FILLER              PIC X(4)   VALUE 'DAR2'        .
-               10  TS-TERMINAL-ID-2    PIC X(4)                       .
-           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  WS-DEL-ID               PIC 9(4)                       .
-
-       01  WS-VARS.
-           05  WS-TRANSID              PIC X(004) VALUE 'DAR1'        .
-           05  WS-MAP                  PIC X(007) VALUE 'BOOKMP1'     .
-           05  WS-MAPSET               PIC X(007) VALUE 'BOOKST1'     .
-           05  TSQ-SUB                 PIC S9(04) COMP                .
-           05  WS-DUMMY-2              PIC X(050)                     .
-           05  BOOK-ITEM-X             PIC 9(03)                      .
-           05  BOOK-NUMITEM-X          PIC 9(03)                     .
-           05  RESPONSE-CODE           PIC S9(04) COMP                .
-           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
-           05  WS-MESSAGE.
-               10  FILLER              PIC X(010) VALUE 'ERROR IN: '  .
-               10  ERR-LOC             PIC X(030)                     .
-               10  FILLER              PIC X(012) VALUE '|RESP CODE: '.
-               10  ERR-CODE            PIC S9(04) COMP                .
-
-       01  WS-DATE-VARS.
-           05 WS-ABS-TIME              PIC S9(15) COMP-3              .
-           05 WS-MMDDYYYY              PIC X(10)                      .
-           05 WS-TIME                  PIC X(08)                      .
-
-       01  FLAGS.
-           05  SEND-FLAG               PIC X                          .
-               88  SEND-ERASE                     VALUE '1'           .
-               88  SEND-DATAONLY-CURSOR           VALUE '2'           .
-               88  SEND-DATAONLY                  VALUE '3'           .
-
-           05  SELECTION               PIC X                          .
-               88 VALID-INPUT                     VALUE '1'           .
-               88 INVALID-INPUT                   VALUE '2'           .
-
-           05  ERROR-HANDLING          PIC X      VALUE 'N'           .
-               88  SOME-ERROR                     VALUE 'Y'           .
-
-           05  END-OF-FILE             PIC X                          .
-               88 NO-MORE-RECORDS                 VALUE 'Y'           .
-
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-           EXEC SQL
-                INCLUDE DCLBOOKS
-           END-EXEC.
-
-      *FOR SEARCH TSQ---------------------------------------------------
-           EXEC SQL DECLARE SEARCH_CURSOR CURSOR FOR
-                SELECT
-                    BOOK_ID, TITLE
-                FROM
-                    IBMUSER.BOOKS
-                WHERE
-                    UPPER(TITLE) LIKE
-                    "%" || LTRIM(RTRIM(:WS-SEARCH)) || "%"
-                ORDER BY 1
-           END-EXEC.
-      *-----------------------------------------------------------------
-
-           COPY BOOKST1.
-           COPY DFHAID.
-           COPY ATTR.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-           05  LS-TABLE-SELECT.
-               10  LS-SELECTED OCCURS 15 TIMES.
-                   15  LS-SELECTED-ID  PIC 9(004)                     .
-           05  LS-TABLE-UPDATE.
-               10  LS-UPDATE OCCURS 15 TIMES.
-                   15  LS-UPDATE-ID  PIC 9(004)                     .
-           05  LS-TABLE-DELETE.
-               10  LS-DELETE OCCURS 15 TIMES.
-                   15  LS-DELETE-ID  PIC 9(004)                     .
-           05  LS-SEARCH               PIC X(020)                     .
-           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-           05  LS-TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  LS-TSQ-BOOK-ID    PIC 9(004)                   .
-                   15  LS-TSQ-BOOK-TITLE PIC X(067)                   .
-           05  LS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  LS-TERMINAL-ID      PIC X(4)                       .
-
-           05  LS-ALTER-RECORD.
-               10  LS-INPUT-S          PIC X(1)                       .
-               10  LS-INPUT-U          PIC X(1)                       .
-               10  LS-INPUT-D          PIC X(1)                       .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  LS-QUEUE-NAME-2.
-               10  FILLER              PIC X(4)   VALUE 'DAR2'        .
-               10  LS-TERMINAL-ID-2    PIC X(4)                       .
-           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  LS-DEL-ID               PIC 9(4)                       .
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------
-       A000O-MAIN-PROCESS.
-           EVALUATE TRUE
-               WHEN EIBCALEN = 0
-                    PERFORM A1000-LINK-PROG    THRU A1000-EXIT
-                    PERFORM A2000-SEND-PAGE1   THRU A2000-EXIT
-
-               WHEN EIBCALEN > 0
-                    MOVE DFHCOMMAREA             TO WS-COMMAREA
-                    MOVE LOW-VALUES              TO BOOKMP1I
-                    MOVE LOW-VALUES              TO BOOKMP1O
-                    INITIALIZE FLAGS
-                    PERFORM    A3000-EVALUATE  THRU A3000-EXIT
-           END-EVALUATE
-           .
-       A0000-EXIT.
-           EXIT
-           .
-       A1000-LINK-PROG.
-           EXEC CICS
-                LINK PROGRAM('TSQDB2')
-                     COMMAREA(WS-COMMAREA)
-                     RESP(RESPONSE-CODE)
-           END-EXEC
-           .
-       A1000-EXIT.
-           EXIT
-           .
-       A2000-SEND-PAGE1.
-           IF RESPONSE-CODE = ZEROS
-              MOVE LOW-VALUES TO BOOKMP1I
-              MOVE LOW-VALUES TO BOOKMP1O
-              PERFORM Z1000-READQ-TS            THRU Z1000-EXIT
-              PERFORM Z2000-LOAD-MAP            THRU Z2000-EXIT
-              MOVE    '1'                         TO SEND-FLAG
-              PERFORM Z3000-SEND-MAP            THRU Z3000-EXIT
-              PERFORM Z4000-RETURN-TRANSID      THRU Z4000-EXIT
-           ELSE
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN A0000-MAIN-PROCESS.' TO ERR-LOC
-              MOVE RESPONSE-CODE                  TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       A2000-EXIT.
-           EXIT
-           .
-       A3000-EVALUATE.
-           IF EIBTRNID NOT = WS-TRANSID
-              IF WS-DEL-ID = LOW-VALUE
-                 CONTINUE
-              ELSE
-                 INITIALIZE WS-DEL-ID
-                 PERFORM A1000-LINK-PROG    THRU A1000-EXIT
-              END-IF
-
-              PERFORM A3100-PAGING-PROCESS  THRU A3100-EXIT
-
-           ELSE
-              EVALUATE TRUE
-                  WHEN EIBAID = DFHPF3
-                       PERFORM A1000-LINK-PROG          THRU A1000-EXIT
-                       PERFORM A2000-SEND-PAGE1         THRU A2000-EXIT
-
-                  WHEN EIBAID = DFHPF4
-                       PERFORM VARYING TSQ-SUB FROM 1 BY 1
-                                              UNTIL TSQ-SUB > 15
-                          MOVE ATTR-PROT TO SELBK01A(TSQ-SUB)
-                       END-PERFORM
-
-                       MOVE    ATTR-PROT                  TO SEARCHA
-                       MOVE    '3'                        TO SEND-FLAG
-                       PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
-
-                       EXEC CICS
-                            XCTL PROGRAM('INSERT01')
-                                 COMMAREA(WS-COMMAREA)
-                       END-EXEC
-
-                  WHEN EIBAID = DFHPF5
-                       EXEC CICS
-                            LINK PROGRAM('GENRPT01')
-                                 COMMAREA(WS-COMMAREA)
-                                 RESP(RESPONSE-CODE)
-                       END-EXEC
-
-                  WHEN EIBAID = DFHPF7
-                       SUBTRACT 1                       FROM BOOK-ITEM
-                       PERFORM  A3100-PAGING-PROCESS    THRU A3100-EXIT
-
-                  WHEN EIBAID = DFHPF8
-                       ADD      1                         TO BOOK-ITEM
-                       PERFORM  A3100-PAGING-PROCESS    THRU A3100-EXIT
-
-                  WHEN EIBAID = DFHPF12
-                       PERFORM Z5000-DELETEQ            THRU Z5000-EXIT
-                       PERFORM XXXX-SEND-TERMINATION-MESSAGE
-
-                       EXEC CICS
-                            RETURN
-                       END-EXEC
-
-                  WHEN EIBAID = DFHENTER
-                       PERFORM A3200-RECEIVE-MAP        THRU A3200-EXIT
-                       PERFORM A3300-SEARCH-SELECT      THRU A3300-EXIT
-
-                  WHEN OTHER
-                       PERFORM  Z1000-READQ-TS          THRU Z1000-EXIT
-                       PERFORM  Z2000-LOAD-MAP          THRU Z2000-EXIT
-                       MOVE    'INVALID KEY PRESSED.'     TO MESSAGEO
-                       MOVE    '1'                        TO SEND-FLAG
-                       PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
-                       PERFORM Z4000-RETURN-TRANSID     THRU Z4000-EXIT
-              END-EVALUATE
-           END-IF
-           .
-       A3000-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *PAGING PARAGRAPH-------------------------------------------------
-       A3100-PAGING-PROCESS.
-           EVALUATE TRUE
-               WHEN BOOK-ITEM = 0
-                    MOVE  +1                                TO BOOK-ITEM
-                    MOVE 'YOU ARE ALREADY ON FIRST PAGE.'   TO MESSAGEO
-
-               WHEN BOOK-ITEM > BOOK-NUMITEM
-                    MOVE  BOOK-NUMITEM                      TO BOOK-ITEM
-                    MOVE 'YOU HAVE REACHED THE END OF LIST.'TO MESSAGEO
-
-               WHEN OTHER
-                    CONTINUE
-           END-EVALUATE
-
-           PERFORM  Z1000-READQ-TS         THRU Z1000-EXIT
-           PERFORM  Z2000-LOAD-MAP         THRU Z2000-EXIT
-           MOVE     '1'                      TO SEND-FLAG
-           PERFORM  Z3000-SEND-MAP         THRU Z3000-EXIT
-           PERFORM  Z4000-RETURN-TRANSID   THRU Z4000-EXIT
-           .
-       A3100-EXIT.
-           EXIT
-           .
-       A3200-RECEIVE-MAP.
-           EXEC CICS
-               RECEIVE MAP(WS-MAP)
-                       MAPSET(WS-MAPSET)
-                       INTO(BOOKMP1I)
-                       RESP(RESPONSE-CODE)
-           END-EXEC
-           .
-       A3200-EXIT.
-           EXIT
-           .
-       A3300-SEARCH-SELECT.
-           IF SEARCHI = LOW-VALUE OR SPACES
-              PERFORM B1000-SELECTED-ID THRU B1000-EXIT
-                      VARYING TSQ-SUB FROM 1 BY 1
-                        UNTIL TSQ-SUB > 15 OR INVALID-INPUT
-
-              PERFORM B2000-XCTL THRU B2000-EXIT
-
-           ELSE
-              PERFORM    Z5000-DELETEQ THRU Z5000-EXIT
-              MOVE LOW-VALUE TO TSQ-PAGE-ENTRY
-              MOVE LOW-VALUE TO WS-TABLE-SELECT
-              INITIALIZE BOOK-ITEM
-              INITIALIZE BOOK-NUMITEM
-              INITIALIZE TSQ-SUB
-
-              MOVE       SEARCHI         TO WS-SEARCH
-              MOVE       EIBTRMID        TO TS-TERMINAL-ID
-
-              EXEC SQL
-                   OPEN SEARCH_CURSOR
-              END-EXEC
-
-              PERFORM C1000-FETCH-DATA THRU C1000-EXIT
-                                      UNTIL NO-MORE-RECORDS
-
-              EXEC SQL
-                   CLOSE SEARCH_CURSOR
-              END-EXEC
-
-              MOVE 1 TO BOOK-ITEM
-
-              PERFORM Z1000-READQ-TS       THRU Z1000-EXIT
-              PERFORM Z2000-LOAD-MAP       THRU Z2000-EXIT
-              MOVE    '1'                    TO SEND-FLAG
-              PERFORM Z3000-SEND-MAP       THRU Z3000-EXIT
-              PERFORM Z4000-RETURN-TRANSID THRU Z4000-EXIT
-           END-IF
-           .
-       A3300-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *SELECTED-ID PARAGRAPH--------------------------------------------
-       B1000-SELECTED-ID.
-           EVALUATE TRUE
-              WHEN SELBK01I(TSQ-SUB) = 'S'
-                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-SELECTED-ID(TSQ-SUB)
-                   MOVE '1'                  TO SELECTION
-                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-S
-
-              WHEN SELBK01I(TSQ-SUB) = 'U'
-                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-UPDATE-ID(TSQ-SUB)
-                   MOVE '1'                  TO SELECTION
-                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-U
-
-              WHEN SELBK01I(TSQ-SUB) = 'D'
-                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-DELETE-ID(TSQ-SUB)
-                   MOVE '1'                  TO SELECTION
-                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-D
-
-              WHEN SELBK01I(TSQ-SUB) = LOW-VALUE OR SPACES
-                   MOVE 'DUMMY'              TO WS-DUMMY-2
-
-              WHEN OTHER
-                   MOVE '2'                  TO SELECTION
-                   MOVE -1                   TO SELBK01L(TSQ-SUB)
-           END-EVALUATE
-           .
-       B1000-EXIT.
-           EXIT
-           .
-       B2000-XCTL.
-           EVALUATE TRUE
-              WHEN VALID-INPUT
-                   PERFORM VARYING TSQ-SUB FROM 1 BY 1
-                                   UNTIL TSQ-SUB > 15
-                        MOVE ATTR-PROT  TO SELBK01A(TSQ-SUB)
-                   END-PERFORM
-
-                   MOVE ATTR-PROT  TO SEARCHA
-                   MOVE    '3'  TO SEND-FLAG
-                   PERFORM Z3000-SEND-MAP  THRU Z3000-EXIT
-
-                   EXEC CICS
-                        XCTL PROGRAM('BOOK02DB')
-                             COMMAREA(WS-COMMAREA)
-                   END-EXEC
-
-              WHEN INVALID-INPUT
-                   MOVE    '2'  TO SEND-FLAG
-                   MOVE    'INVALID SELECT.'       TO   MESSAGEO
-
-              WHEN OTHER
-                   MOVE    '1'  TO SEND-FLAG
-                   MOVE    'PLEASE ENTER "S" TO SELECT A BOOK.'
-                                                   TO MESSAGEO
-           END-EVALUATE
-
-           PERFORM Z1000-READQ-TS          THRU Z1000-EXIT
-           PERFORM Z2000-LOAD-MAP          THRU Z2000-EXIT
-           PERFORM Z3000-SEND-MAP          THRU Z3000-EXIT
-           PERFORM Z4000-RETURN-TRANSID    THRU Z4000-EXIT
-           .
-       B2000-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *LOADING TS QUEUE FOR SEARCH--------------------------------------
-       C1000-FETCH-DATA.
-           EXEC SQL
-                FETCH SEARCH_CURSOR INTO :BOOKS-BOOK-ID,
-                                         :BOOKS-TITLE
-           END-EXEC
-
-           EVALUATE TRUE
-             WHEN SQLCODE = 0
-                  PERFORM C1100-LOAD-PROCESS        THRU C1100-EXIT
-             WHEN SQLCODE = 100
-                  MOVE    'Y'                         TO END-OF-FILE
-                  PERFORM C1200-LOAD-PROCESS        THRU C1200-EXIT
-             WHEN OTHER
-                  MOVE    'C1000-FETCH-DATA'          TO ERR-LOC
-                  MOVE     SQLCODE                    TO ERR-CODE
-                  PERFORM  XXXX-ERROR-HANDLING
-           END-EVALUATE
-           .
-       C1000-EXIT.
-           EXIT
-           .
-       C1100-LOAD-PROCESS.
-           IF TSQ-SUB = 15
-              PERFORM C1300-WRITEQ-TS    THRU C1300-EXIT
-              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
-              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
-           ELSE
-              ADD  1                       TO TSQ-SUB
-              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
-              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
-           END-IF
-           .
-       C1100-EXIT.
-           EXIT
-           .
-       C1200-LOAD-PROCESS.
-           IF TSQ-SUB > 0
-              PERFORM C1300-WRITEQ-TS    THRU C1300-EXIT
-           END-IF
-           .
-       C1200-EXIT.
-           EXIT
-           .
-       C1300-WRITEQ-TS.
-           EXEC CICS
-                WRITEQ TS QUEUE    (TS-QUEUE-NAME)
-                          FROM     (TSQ-PAGE-ENTRY)
-                          NUMITEMS (BOOK-NUMITEM)
-                          RESP     (RESPONSE-CODE)
-           END-EXEC
-
-           IF RESPONSE-CODE = ZEROS
-              MOVE LOW-VALUE     TO TSQ-PAGE-ENTRY
-              MOVE 1             TO TSQ-SUB
-           ELSE
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN C1300-WRITEQ-TS.' TO ERR-LOC
-              MOVE RESPONSE-CODE               TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       C1300-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *DISPLAY MAP PARAGRAPH--------------------------------------------
-       Z1000-READQ-TS.
-           EXEC CICS
-                READQ TS QUEUE (TS-QUEUE-NAME)
-                         INTO  (TSQ-PAGE-ENTRY)
-                         ITEM  (BOOK-ITEM)
-                         RESP  (RESPONSE-CODE)
-           END-EXEC.
-
-           IF RESPONSE-CODE > ZEROS
-              MOVE 'Y' TO ERROR-HANDLING
-              MOVE 'ERROR IN Z1000-READQ-TS.'  TO ERR-LOC
-              MOVE RESPONSE-CODE               TO ERR-CODE
-              PERFORM XXXX-ERROR-HANDLING
-           END-IF
-           .
-       Z1000-EXIT.
-           EXIT
-           .
-       Z2000-LOAD-MAP.
-           PERFORM Z2100-MOVE-REC-ELEMENT THRU  Z2100-EXIT
-                   VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
-           .
-       Z2000-EXIT.
-           EXIT
-           .
-       Z2100-MOVE-REC-ELEMENT.
-           IF TSQ-BOOK-ID(TSQ-SUB) NOT = LOW-VALUE
-              MOVE TSQ-BOOK-ID(TSQ-SUB)    TO BKID01O(TSQ-SUB)
-              MOVE TSQ-BOOK-TITLE(TSQ-SUB) TO BOOK01O(TSQ-SUB)
-           ELSE
-              MOVE ATTR-PROT  TO SELBK01A(TSQ-SUB)
-           END-IF
-           .
-       Z2100-EXIT.
-           EXIT
-           .
-       Z3000-SEND-MAP.
-           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
-           MOVE    WS-MMDDYYYY     TO MDATEO
-           MOVE    WS-TIME         TO MTIMEO
-           MOVE    BOOK-ITEM       TO BOOK-ITEM-X
-           MOVE    BOOK-NUMITEM    TO BOOK-NUMITEM-X
-           MOVE    BOOK-ITEM-X     TO ITEMO
-           MOVE    BOOK-NUMITEM-X  TO NUMITEMO
-
-           EVALUATE TRUE
-              WHEN SEND-ERASE
-                   EXEC CICS
-                        SEND MAP(WS-MAP)
-                             MAPSET(WS-MAPSET)
-                             FROM(BOOKMP1O)
-                             ERASE
-                   END-EXEC
-
-              WHEN SEND-DATAONLY-CURSOR
-                   EXEC CICS
-                        SEND MAP(WS-MAP)
-                             MAPSET(WS-MAPSET)
-                             FROM(BOOKMP1O)
-                             CURSOR
-                   END-EXEC
-
-              WHEN SEND-DATAONLY
-                   EXEC CICS
-                        SEND MAP(WS-MAP)
-                             MAPSET(WS-MAPSET)
-                             FROM(BOOKMP1O)
-                             DATAONLY
-                   END-EXEC
-
-              WHEN OTHER
-                   CONTINUE
-           END-EVALUATE
-           .
-       Z3000-EXIT.
-           EXIT
-           .
-       Z4000-RETURN-TRANSID.
-           EXEC CICS
-               RETURN TRANSID(WS-TRANSID)
-                      COMMAREA(WS-COMMAREA)
-           END-EXEC
-           .
-       Z4000-EXIT.
-           EXIT
-           .
-       Z5000-DELETEQ.
-           EXEC CICS DELETEQ TS
-                QUEUE (TS-QUEUE-NAME)
-           END-EXEC
-
-           MOVE LOW-VALUES TO TSQ-PAGE-ENTRY
-           .
-       Z5000-EXIT.
-           EXIT
-           .
-       Z6000-ASKTIME.
-           EXEC CICS ASKTIME
-                ABSTIME(WS-ABS-TIME)
-           END-EXEC
-
-           EXEC CICS FORMATTIME
-                ABSTIME(WS-ABS-TIME)
-                MMDDYYYY(WS-MMDDYYYY)
-                DATESEP('-')
-           END-EXEC
-
-           EXEC CICS FORMATTIME
-                ABSTIME(WS-ABS-TIME)
-                TIME(WS-TIME)
-                TIMESEP(':')
-           END-EXEC
-           .
-       Z6000-EXIT.
-           EXIT
-           .
-       XXXX-SEND-TERMINATION-MESSAGE.
-           EXEC CICS
-               SEND TEXT FROM(END-OF-SESSION)
-                         ERASE
-                         FREEKB
-           END-EXEC
-           .
-       XXXX-ERROR-HANDLING.
-           IF SOME-ERROR
-              PERFORM Z5000-DELETEQ THRU Z5000-EXIT
-
-              EXEC CICS
-                  SEND TEXT FROM(WS-MESSAGE)
-                            ERASE
-                            FREEKB
-              END-EXEC
-
-              EXEC CICS
-                   RETURN
-              END-EXEC
-           END-IF
-           .
-      *-----------------------------------------------------------------
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BOOK01DB.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  04.23.2020.
+      *-----------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- UPON ENTERING TRANSID, WILL DISPLAY FIRST 15 BOOKS.       *
+      * FUNTIONS AVAILABLE:                                           *
+      *    -- F7    > PREVIOUS PAGE                                   *
+      *    -- F8    > NEXT PAGE                                       *
+      *    -- F3    > EXIT                                            *
+      *    -- F10   > EXIT                                            *
+      *    -- ENTER > TO DISPLAY BOOK DETAILS                         *
+      *                                                               *
+      * RELATED PROGRAMS: TSQVSAM AND BOOK02DB                        *
+      *    -- TSQVSAM > TO LOAD DATA ON TSQ                           *
+      *    -- BOOK02DB > TO DISPLAY BOOK DETAILS                      *
+      *                                                               *
+      * --- THIS PROGRAM USED LINK TO EXECUTE PROGRAM TSQVSAM         *
+      * --- UPON ENTERING 'S', BOOK02DB WILL BE EXECUTED USING XCTL   *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID  PIC 9(004)                     .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID    PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE OCCURS 15 TIMES.
+                   15  WS-DELETE-ID    PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(1)                       .
+               10  WS-INPUT-U          PIC X(1)                       .
+               10  WS-INPUT-D          PIC X(1)                       .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(4)                       .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(004) VALUE 'DAR1'        .
+           05  WS-MAP                  PIC X(007) VALUE 'BOOKMP1'     .
+           05  WS-MAPSET               PIC X(007) VALUE 'BOOKST1'     .
+           05  TSQ-SUB                 PIC S9(04) COMP                .
+           05  WS-DUMMY-2              PIC X(050)                     .
+           05  BOOK-ITEM-X             PIC 9(03)                      .
+           05  BOOK-NUMITEM-X          PIC 9(03)                     .
+           05  RESPONSE-CODE           PIC S9(04) COMP                .
+           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
+           05  WS-IDLE-LIMIT           PIC S9(15) COMP-3 VALUE +900000.
+           05  WS-NOW-ABSTIME          PIC S9(15) COMP-3              .
+           05  WS-IDLE-ELAPSED         PIC S9(15) COMP-3              .
+           05  WS-IDLE-MSG             PIC X(050) VALUE
+                   'SESSION TIMED OUT DUE TO INACTIVITY - PLEASE RETRY'.
+           05  WS-HELP-PANEL.
+               10  FILLER              PIC X(031) VALUE
+                           'BOOK01DB HELP - VALID PF KEYS: '.
+               10  FILLER              PIC X(035) VALUE
+                           'PF3=REFRESH LIST  PF4=INSERT BOOK  '.
+               10  FILLER              PIC X(033) VALUE
+                           'PF5=RUN REPORT  PF6=CHANGE SORT  '.
+               10  FILLER              PIC X(033) VALUE
+                           'PF7=PAGE BACK  PF8=PAGE FORWARD  '.
+               10  FILLER              PIC X(043) VALUE
+                       'PF9=REPORT HISTORY  PF12=EXIT  ENTER=SEARCH'.
+               10  FILLER              PIC X(024) VALUE
+                       'PF10=PUBLISHER SUMMARY  '.
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(010) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(030)                     .
+               10  FILLER              PIC X(012) VALUE '|RESP CODE: '.
+               10  ERR-CODE            PIC S9(04) COMP                .
+           05  WS-OPER-REJ-MSG         PIC X(060) VALUE
+                   'SIGNED-ON USERID NOT SET UP IN OPERATORS TABLE.'   .
+
+       01  WS-DATE-VARS.
+           05 WS-ABS-TIME              PIC S9(15) COMP-3              .
+           05 WS-MMDDYYYY              PIC X(10)                      .
+           05 WS-TIME                  PIC X(08)                      .
+
+       01  FLAGS.
+           05  SEND-FLAG               PIC X                          .
+               88  SEND-ERASE                     VALUE '1'           .
+               88  SEND-DATAONLY-CURSOR           VALUE '2'           .
+               88  SEND-DATAONLY                  VALUE '3'           .
+
+           05  SELECTION               PIC X                          .
+               88 VALID-INPUT                     VALUE '1'           .
+               88 INVALID-INPUT                   VALUE '2'           .
+
+           05  ERROR-HANDLING          PIC X      VALUE 'N'           .
+               88  SOME-ERROR                     VALUE 'Y'           .
+
+           05  END-OF-FILE             PIC X                          .
+               88 NO-MORE-RECORDS                 VALUE 'Y'           .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLOPER
+           END-EXEC.
+
+      *FOR SEARCH TSQ---------------------------------------------------
+      *SEARCH IS MULTI-FIELD - TITLE/ISBN/PUBLISHER NAME/RATING RANGE -
+      *ANY CRITERION LEFT BLANK (OR, FOR RATING, ZERO) IS NOT APPLIED. -
+           EXEC SQL DECLARE SEARCH_CURSOR CURSOR FOR
+                SELECT
+                    BOOK_ID, TITLE
+                FROM
+                    IBMUSER.BOOKS
+                WHERE
+                    DELETED_FLAG <> 'Y'
+                AND
+                    (:WS-SEARCH = ' ' OR
+                     UPPER(TITLE) LIKE
+                     "%" || LTRIM(RTRIM(:WS-SEARCH)) || "%")
+                AND
+                    (:WS-SEARCH-ISBN = ' ' OR
+                     ISBN LIKE
+                     "%" || LTRIM(RTRIM(:WS-SEARCH-ISBN)) || "%")
+                AND
+                    (:WS-SEARCH-PUBLISHER = ' ' OR
+                     PUBLISHER_ID IN
+                         (SELECT PUBLISHER_ID
+                            FROM IBMUSER.PUBLISHERS
+                           WHERE UPPER(NAME) LIKE
+                                 "%" ||
+                                 LTRIM(RTRIM(:WS-SEARCH-PUBLISHER)) ||
+                                 "%"))
+                AND
+                    (:WS-SEARCH-RATING-LOW = 0 OR
+                     RATING >= :WS-SEARCH-RATING-LOW)
+                AND
+                    (:WS-SEARCH-RATING-HIGH = 0 OR
+                     RATING <= :WS-SEARCH-RATING-HIGH)
+                AND
+                    (:WS-SEARCH-GENRE = 0 OR
+                     GENRE_ID = :WS-SEARCH-GENRE)
+                ORDER BY 1
+           END-EXEC.
+      *-----------------------------------------------------------------
+
+           COPY BOOKST1.
+           COPY DFHAID.
+           COPY ATTR.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID    PIC 9(004)                   .
+                   15  LS-TSQ-BOOK-TITLE PIC X(067)                   .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       A000O-MAIN-PROCESS.
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                    PERFORM A0500-OPERATOR-SIGNON THRU A0500-EXIT
+
+                    IF WS-OPER-ROLE = SPACES
+                       EXEC CICS
+                            SEND TEXT FROM(WS-OPER-REJ-MSG)
+                                      ERASE
+                                      FREEKB
+                       END-EXEC
+
+                       EXEC CICS
+                            RETURN
+                       END-EXEC
+                    ELSE
+                       PERFORM A1000-LINK-PROG    THRU A1000-EXIT
+                       PERFORM A2000-SEND-PAGE1   THRU A2000-EXIT
+                    END-IF
+
+               WHEN EIBCALEN > 0
+                    MOVE DFHCOMMAREA             TO WS-COMMAREA
+                    MOVE LOW-VALUES              TO BOOKMP1I
+                    MOVE LOW-VALUES              TO BOOKMP1O
+                    INITIALIZE FLAGS
+
+                    IF WS-HELP-PENDING = 'Y'
+                       MOVE SPACES               TO WS-HELP-PENDING
+                       PERFORM Z1000-READQ-TS          THRU Z1000-EXIT
+                       PERFORM Z2000-LOAD-MAP          THRU Z2000-EXIT
+                       MOVE    SPACES                    TO MESSAGEO
+                       MOVE    '1'                        TO SEND-FLAG
+                       PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
+                       PERFORM Z4000-RETURN-TRANSID     THRU Z4000-EXIT
+                    ELSE
+                       PERFORM A3000-EVALUATE  THRU A3000-EXIT
+                    END-IF
+           END-EVALUATE
+           .
+       A0000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RESOLVE THE NATIVE CICS SIGNON (EIBUSERID) AGAINST THE OPERATORS-
+      *TABLE TO GET THE OPERATOR'S NAME/ROLE - THIS IS WHAT LETS THE----
+      *BOOKS MAINTENANCE TRANSACTIONS ATTRIBUTE CHANGES TO A REAL------
+      *OPERATOR INSTEAD OF JUST A TERMINAL ID, AND WHAT----------------
+      *GATES INSERT01/UPDATE01/DELETE01 BY ROLE. AN UNKNOWN USERID-----
+      *LEAVES WS-OPER-ROLE SPACES, WHICH A000O-MAIN-PROCESS TREATS-----
+      *AS "NOT AUTHORIZED TO USE THIS SYSTEM".--------------------------
+       A0500-OPERATOR-SIGNON.
+           MOVE SPACES       TO WS-OPER-ID
+           MOVE EIBUSERID    TO WS-OPER-ID
+           MOVE SPACES       TO WS-OPER-NAME
+           MOVE SPACES       TO WS-OPER-ROLE
+
+           MOVE WS-OPER-ID   TO OPER-ID
+
+           EXEC SQL
+                SELECT OPER_NAME, OPER_ROLE
+                INTO  :OPER-NAME, :OPER-ROLE
+                FROM   IBMUSER.OPERATORS
+                WHERE  OPER_ID = :OPER-ID
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   MOVE OPER-NAME TO WS-OPER-NAME
+                   MOVE OPER-ROLE TO WS-OPER-ROLE
+              WHEN SQLCODE = 100
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    'A0500-OPERATOR-SIGNON.' TO ERR-LOC
+                   MOVE     SQLCODE                 TO ERR-CODE
+                   MOVE    'Y'                       TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A0500-EXIT.
+           EXIT
+           .
+       A1000-LINK-PROG.
+           EXEC CICS
+                LINK PROGRAM('TSQDB2')
+                     COMMAREA(WS-COMMAREA)
+                     RESP(RESPONSE-CODE)
+           END-EXEC
+           .
+       A1000-EXIT.
+           EXIT
+           .
+       A2000-SEND-PAGE1.
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUES TO BOOKMP1I
+              MOVE LOW-VALUES TO BOOKMP1O
+              PERFORM Z1000-READQ-TS            THRU Z1000-EXIT
+              PERFORM Z2000-LOAD-MAP            THRU Z2000-EXIT
+              MOVE    '1'                         TO SEND-FLAG
+              PERFORM Z3000-SEND-MAP            THRU Z3000-EXIT
+              PERFORM Z4000-RETURN-TRANSID      THRU Z4000-EXIT
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A0000-MAIN-PROCESS.' TO ERR-LOC
+              MOVE RESPONSE-CODE                  TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A2000-EXIT.
+           EXIT
+           .
+       A3000-EVALUATE.
+           IF EIBTRNID NOT = WS-TRANSID
+              IF WS-DEL-ID = LOW-VALUE
+                 CONTINUE
+              ELSE
+                 INITIALIZE WS-DEL-ID
+                 PERFORM A1000-LINK-PROG    THRU A1000-EXIT
+              END-IF
+
+              PERFORM A3100-PAGING-PROCESS  THRU A3100-EXIT
+
+           ELSE
+              EXEC CICS ASKTIME
+                   ABSTIME(WS-NOW-ABSTIME)
+              END-EXEC
+
+              COMPUTE WS-IDLE-ELAPSED = WS-NOW-ABSTIME - WS-IDLE-SINCE
+
+              IF WS-IDLE-ELAPSED > WS-IDLE-LIMIT
+                 PERFORM Z9000-IDLE-TIMEOUT THRU Z9000-EXIT
+              ELSE
+              EVALUATE TRUE
+                  WHEN EIBAID = DFHPF1
+                       EXEC CICS
+                            SEND TEXT FROM(WS-HELP-PANEL)
+                                      ERASE
+                                      FREEKB
+                       END-EXEC
+
+                       MOVE 'Y' TO WS-HELP-PENDING
+
+                       EXEC CICS
+                            RETURN TRANSID(WS-TRANSID)
+                                   COMMAREA(WS-COMMAREA)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF3
+                       PERFORM A1000-LINK-PROG          THRU A1000-EXIT
+                       PERFORM A2000-SEND-PAGE1         THRU A2000-EXIT
+
+                  WHEN EIBAID = DFHPF4
+                       PERFORM VARYING TSQ-SUB FROM 1 BY 1
+                                              UNTIL TSQ-SUB > 15
+                          MOVE ATTR-PROT TO SELBK01A(TSQ-SUB)
+                       END-PERFORM
+
+                       MOVE    ATTR-PROT                  TO SEARCHA
+                       MOVE    ATTR-PROT                  TO ISBNA
+                       MOVE    ATTR-PROT                  TO PUBLA
+                       MOVE    ATTR-PROT                  TO RATELOA
+                       MOVE    ATTR-PROT                  TO RATEHIA
+                       MOVE    '3'                        TO SEND-FLAG
+                       PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
+
+                       EXEC CICS
+                            XCTL PROGRAM('INSERT01')
+                                 COMMAREA(WS-COMMAREA)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF5
+                       PERFORM A3200-RECEIVE-MAP        THRU A3200-EXIT
+                       PERFORM A3260-MOVE-RPT-CRITERIA  THRU A3260-EXIT
+
+                       EXEC CICS
+                            LINK PROGRAM('GENRPT01')
+                                 COMMAREA(WS-COMMAREA)
+                                 RESP(RESPONSE-CODE)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF6
+                       PERFORM A3200-RECEIVE-MAP        THRU A3200-EXIT
+                       PERFORM A3400-SORT-SELECT        THRU A3400-EXIT
+
+                  WHEN EIBAID = DFHPF7
+                       SUBTRACT 1                       FROM BOOK-ITEM
+                       PERFORM  A3100-PAGING-PROCESS    THRU A3100-EXIT
+
+                  WHEN EIBAID = DFHPF8
+                       ADD      1                         TO BOOK-ITEM
+                       PERFORM  A3100-PAGING-PROCESS    THRU A3100-EXIT
+
+                  WHEN EIBAID = DFHPF9
+                       EXEC CICS
+                            XCTL PROGRAM('RPTHIST1')
+                                 COMMAREA(WS-COMMAREA)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF10
+                       EXEC CICS
+                            XCTL PROGRAM('PUBSUM1')
+                                 COMMAREA(WS-COMMAREA)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF12
+                       PERFORM Z5000-DELETEQ            THRU Z5000-EXIT
+                       PERFORM XXXX-SEND-TERMINATION-MESSAGE
+
+                       EXEC CICS
+                            RETURN
+                       END-EXEC
+
+                  WHEN EIBAID = DFHENTER
+                       PERFORM A3200-RECEIVE-MAP        THRU A3200-EXIT
+                       PERFORM A3300-SEARCH-SELECT      THRU A3300-EXIT
+
+                  WHEN OTHER
+                       PERFORM  Z1000-READQ-TS          THRU Z1000-EXIT
+                       PERFORM  Z2000-LOAD-MAP          THRU Z2000-EXIT
+                       MOVE    'INVALID KEY PRESSED.'     TO MESSAGEO
+                       MOVE    '1'                        TO SEND-FLAG
+                       PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
+                       PERFORM Z4000-RETURN-TRANSID     THRU Z4000-EXIT
+              END-EVALUATE
+              END-IF
+           END-IF
+           .
+       A3000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *PAGING PARAGRAPH-------------------------------------------------
+       A3100-PAGING-PROCESS.
+           EVALUATE TRUE
+               WHEN BOOK-ITEM = 0
+                    MOVE  +1                                TO BOOK-ITEM
+                    MOVE 'YOU ARE ALREADY ON FIRST PAGE.'   TO MESSAGEO
+
+               WHEN BOOK-ITEM > BOOK-NUMITEM
+                    MOVE  BOOK-NUMITEM                      TO BOOK-ITEM
+                    MOVE 'YOU HAVE REACHED THE END OF LIST.'TO MESSAGEO
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+
+           PERFORM  Z1000-READQ-TS         THRU Z1000-EXIT
+           PERFORM  Z2000-LOAD-MAP         THRU Z2000-EXIT
+           MOVE     '1'                      TO SEND-FLAG
+           PERFORM  Z3000-SEND-MAP         THRU Z3000-EXIT
+           PERFORM  Z4000-RETURN-TRANSID   THRU Z4000-EXIT
+           .
+       A3100-EXIT.
+           EXIT
+           .
+       A3200-RECEIVE-MAP.
+           EXEC CICS
+               RECEIVE MAP(WS-MAP)
+                       MAPSET(WS-MAPSET)
+                       INTO(BOOKMP1I)
+                       RESP(RESPONSE-CODE)
+           END-EXEC
+           .
+       A3200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *MOVE REPORT-CRITERIA SCREEN FIELDS TO THE COMMAREA FOR GENRPT01--
+       A3260-MOVE-RPT-CRITERIA.
+           IF RPTPUBI = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-RPT-PUBLISHER-ID
+           ELSE
+              COMPUTE WS-RPT-PUBLISHER-ID = FUNCTION NUMVAL(RPTPUBI)
+           END-IF
+
+           IF RPTRATI = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-RPT-RATING-MAX
+           ELSE
+              COMPUTE WS-RPT-RATING-MAX = FUNCTION NUMVAL(RPTRATI)
+           END-IF
+
+           IF RPTDTLOI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-DATE-LOW
+           ELSE
+              MOVE RPTDTLOI        TO WS-RPT-DATE-LOW
+           END-IF
+
+           IF RPTDTHII = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-DATE-HIGH
+           ELSE
+              MOVE RPTDTHII        TO WS-RPT-DATE-HIGH
+           END-IF
+
+           IF RPTDSNI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-DSNAME
+           ELSE
+              MOVE RPTDSNI         TO WS-RPT-DSNAME
+           END-IF
+
+           IF RPTFMTI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-FORMAT
+           ELSE
+              MOVE FUNCTION UPPER-CASE(RPTFMTI) TO WS-RPT-FORMAT
+           END-IF
+
+           IF RPTRTEI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-ROUTE-CODE
+           ELSE
+              MOVE FUNCTION UPPER-CASE(RPTRTEI) TO WS-RPT-ROUTE-CODE
+           END-IF
+
+           IF RPTSSNI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-RPT-SUBSYS
+           ELSE
+              MOVE FUNCTION UPPER-CASE(RPTSSNI) TO WS-RPT-SUBSYS
+           END-IF
+
+           IF RPTDAYI = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-RPT-DAYSBACK
+           ELSE
+              COMPUTE WS-RPT-DAYSBACK = FUNCTION NUMVAL(RPTDAYI)
+           END-IF
+           .
+       A3260-EXIT.
+           EXIT
+           .
+       A3300-SEARCH-SELECT.
+           IF (SEARCHI = LOW-VALUE OR SEARCHI = SPACES)
+              AND (ISBNI = LOW-VALUE OR ISBNI = SPACES)
+              AND (PUBLI = LOW-VALUE OR PUBLI = SPACES)
+              AND (RATELOI = LOW-VALUE OR RATELOI = SPACES)
+              AND (RATEHII = LOW-VALUE OR RATEHII = SPACES)
+              AND (GENREI = LOW-VALUE OR GENREI = SPACES)
+              PERFORM B1000-SELECTED-ID THRU B1000-EXIT
+                      VARYING TSQ-SUB FROM 1 BY 1
+                        UNTIL TSQ-SUB > 15 OR INVALID-INPUT
+
+              PERFORM B2000-XCTL THRU B2000-EXIT
+
+           ELSE
+              PERFORM    Z5000-DELETEQ THRU Z5000-EXIT
+              MOVE LOW-VALUE TO TSQ-PAGE-ENTRY
+              MOVE LOW-VALUE TO WS-TABLE-SELECT
+              INITIALIZE BOOK-ITEM
+              INITIALIZE BOOK-NUMITEM
+              INITIALIZE TSQ-SUB
+
+              PERFORM A3310-MOVE-SEARCH-CRIT THRU A3310-EXIT
+
+              MOVE       EIBTASKN        TO TS-TERMINAL-ID
+
+              EXEC SQL
+                   OPEN SEARCH_CURSOR
+              END-EXEC
+
+              PERFORM C1000-FETCH-DATA THRU C1000-EXIT
+                                      UNTIL NO-MORE-RECORDS
+
+              EXEC SQL
+                   CLOSE SEARCH_CURSOR
+              END-EXEC
+
+              MOVE 1 TO BOOK-ITEM
+
+              PERFORM Z1000-READQ-TS       THRU Z1000-EXIT
+              PERFORM Z2000-LOAD-MAP       THRU Z2000-EXIT
+              MOVE    '1'                    TO SEND-FLAG
+              PERFORM Z3000-SEND-MAP       THRU Z3000-EXIT
+              PERFORM Z4000-RETURN-TRANSID THRU Z4000-EXIT
+           END-IF
+           .
+       A3300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *MOVE SEARCH SCREEN FIELDS TO SEARCH_CURSOR HOST VARIABLES--------
+       A3310-MOVE-SEARCH-CRIT.
+           IF SEARCHI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-SEARCH
+           ELSE
+              MOVE SEARCHI         TO WS-SEARCH
+           END-IF
+
+           IF ISBNI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-SEARCH-ISBN
+           ELSE
+              MOVE ISBNI           TO WS-SEARCH-ISBN
+           END-IF
+
+           IF PUBLI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-SEARCH-PUBLISHER
+           ELSE
+              MOVE PUBLI           TO WS-SEARCH-PUBLISHER
+           END-IF
+
+           IF RATELOI = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-SEARCH-RATING-LOW
+           ELSE
+              COMPUTE WS-SEARCH-RATING-LOW = FUNCTION NUMVAL(RATELOI)
+           END-IF
+
+           IF RATEHII = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-SEARCH-RATING-HIGH
+           ELSE
+              COMPUTE WS-SEARCH-RATING-HIGH = FUNCTION NUMVAL(RATEHII)
+           END-IF
+
+           IF GENREI = LOW-VALUE OR SPACES
+              MOVE ZEROS           TO WS-SEARCH-GENRE
+           ELSE
+              COMPUTE WS-SEARCH-GENRE = FUNCTION NUMVAL(GENREI)
+           END-IF
+           .
+       A3310-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *SORT SELECTION - RELOADS THE FULL LIST (VIA TSQDB2) IN TITLE,----
+      *RATING, OR TOTAL-PAGES ORDER; BLANK/INVALID FALLS BACK TO THE----
+      *DEFAULT BOOK-ID ORDER.--------------------------------------------
+       A3400-SORT-SELECT.
+           IF SORTI = LOW-VALUE OR SPACES
+              MOVE SPACES          TO WS-SORT-OPTION
+           ELSE
+              MOVE SORTI           TO WS-SORT-OPTION
+           END-IF
+
+           PERFORM A1000-LINK-PROG    THRU A1000-EXIT
+           PERFORM A2000-SEND-PAGE1   THRU A2000-EXIT
+           .
+       A3400-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *SELECTED-ID PARAGRAPH--------------------------------------------
+       B1000-SELECTED-ID.
+           EVALUATE TRUE
+              WHEN SELBK01I(TSQ-SUB) = 'S'
+                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-SELECTED-ID(TSQ-SUB)
+                   MOVE '1'                  TO SELECTION
+                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-S
+
+              WHEN SELBK01I(TSQ-SUB) = 'U'
+                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-UPDATE-ID(TSQ-SUB)
+                   MOVE '1'                  TO SELECTION
+                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-U
+
+              WHEN SELBK01I(TSQ-SUB) = 'D'
+                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-DELETE-ID(TSQ-SUB)
+                   MOVE '1'                  TO SELECTION
+                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-D
+
+              WHEN SELBK01I(TSQ-SUB) = 'L'
+                   MOVE TSQ-BOOK-ID(TSQ-SUB) TO WS-LOAN-ID(TSQ-SUB)
+                   MOVE '1'                  TO SELECTION
+                   MOVE SELBK01I(TSQ-SUB)    TO WS-INPUT-L
+
+              WHEN SELBK01I(TSQ-SUB) = LOW-VALUE OR SPACES
+                   MOVE 'DUMMY'              TO WS-DUMMY-2
+
+              WHEN OTHER
+                   MOVE '2'                  TO SELECTION
+                   MOVE -1                   TO SELBK01L(TSQ-SUB)
+           END-EVALUATE
+           .
+       B1000-EXIT.
+           EXIT
+           .
+       B2000-XCTL.
+           EVALUATE TRUE
+              WHEN VALID-INPUT
+                   PERFORM VARYING TSQ-SUB FROM 1 BY 1
+                                   UNTIL TSQ-SUB > 15
+                        MOVE ATTR-PROT  TO SELBK01A(TSQ-SUB)
+                   END-PERFORM
+
+                   MOVE ATTR-PROT  TO SEARCHA
+                   MOVE ATTR-PROT  TO ISBNA
+                   MOVE ATTR-PROT  TO PUBLA
+                   MOVE ATTR-PROT  TO RATELOA
+                   MOVE ATTR-PROT  TO RATEHIA
+                   MOVE    '3'  TO SEND-FLAG
+                   PERFORM Z3000-SEND-MAP  THRU Z3000-EXIT
+
+                   EXEC CICS
+                        XCTL PROGRAM('BOOK02DB')
+                             COMMAREA(WS-COMMAREA)
+                   END-EXEC
+
+              WHEN INVALID-INPUT
+                   MOVE    '2'  TO SEND-FLAG
+                   MOVE    'INVALID SELECT.'       TO   MESSAGEO
+
+              WHEN OTHER
+                   MOVE    '1'  TO SEND-FLAG
+                   MOVE    'PLEASE ENTER "S" TO SELECT A BOOK.'
+                                                   TO MESSAGEO
+           END-EVALUATE
+
+           PERFORM Z1000-READQ-TS          THRU Z1000-EXIT
+           PERFORM Z2000-LOAD-MAP          THRU Z2000-EXIT
+           PERFORM Z3000-SEND-MAP          THRU Z3000-EXIT
+           PERFORM Z4000-RETURN-TRANSID    THRU Z4000-EXIT
+           .
+       B2000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOADING TS QUEUE FOR SEARCH--------------------------------------
+       C1000-FETCH-DATA.
+           EXEC SQL
+                FETCH SEARCH_CURSOR INTO :BOOKS-BOOK-ID,
+                                         :BOOKS-TITLE
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  PERFORM C1100-LOAD-PROCESS        THRU C1100-EXIT
+             WHEN SQLCODE = 100
+                  MOVE    'Y'                         TO END-OF-FILE
+                  PERFORM C1200-LOAD-PROCESS        THRU C1200-EXIT
+             WHEN OTHER
+                  MOVE    'C1000-FETCH-DATA'          TO ERR-LOC
+                  MOVE     SQLCODE                    TO ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       C1000-EXIT.
+           EXIT
+           .
+       C1100-LOAD-PROCESS.
+           IF TSQ-SUB = 15
+              PERFORM C1300-WRITEQ-TS    THRU C1300-EXIT
+              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
+              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
+           ELSE
+              ADD  1                       TO TSQ-SUB
+              MOVE BOOKS-BOOK-ID           TO TSQ-BOOK-ID(TSQ-SUB)
+              MOVE BOOKS-TITLE-TEXT        TO TSQ-BOOK-TITLE(TSQ-SUB)
+           END-IF
+           .
+       C1100-EXIT.
+           EXIT
+           .
+       C1200-LOAD-PROCESS.
+           IF TSQ-SUB > 0
+              PERFORM C1300-WRITEQ-TS    THRU C1300-EXIT
+           END-IF
+           .
+       C1200-EXIT.
+           EXIT
+           .
+       C1300-WRITEQ-TS.
+           EXEC CICS
+                WRITEQ TS QUEUE    (TS-QUEUE-NAME)
+                          FROM     (TSQ-PAGE-ENTRY)
+                          NUMITEMS (BOOK-NUMITEM)
+                          RESP     (RESPONSE-CODE)
+           END-EXEC
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUE     TO TSQ-PAGE-ENTRY
+              MOVE 1             TO TSQ-SUB
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN C1300-WRITEQ-TS.' TO ERR-LOC
+              MOVE RESPONSE-CODE               TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       C1300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *DISPLAY MAP PARAGRAPH--------------------------------------------
+       Z1000-READQ-TS.
+           EXEC CICS
+                READQ TS QUEUE (TS-QUEUE-NAME)
+                         INTO  (TSQ-PAGE-ENTRY)
+                         ITEM  (BOOK-ITEM)
+                         RESP  (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE > ZEROS
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN Z1000-READQ-TS.'  TO ERR-LOC
+              MOVE RESPONSE-CODE               TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       Z1000-EXIT.
+           EXIT
+           .
+       Z2000-LOAD-MAP.
+           PERFORM Z2100-MOVE-REC-ELEMENT THRU  Z2100-EXIT
+                   VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
+           .
+       Z2000-EXIT.
+           EXIT
+           .
+       Z2100-MOVE-REC-ELEMENT.
+           IF TSQ-BOOK-ID(TSQ-SUB) NOT = LOW-VALUE
+              MOVE TSQ-BOOK-ID(TSQ-SUB)    TO BKID01O(TSQ-SUB)
+              MOVE TSQ-BOOK-TITLE(TSQ-SUB) TO BOOK01O(TSQ-SUB)
+           ELSE
+              MOVE ATTR-PROT  TO SELBK01A(TSQ-SUB)
+           END-IF
+           .
+       Z2100-EXIT.
+           EXIT
+           .
+       Z3000-SEND-MAP.
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+           MOVE    WS-MMDDYYYY     TO MDATEO
+           MOVE    WS-TIME         TO MTIMEO
+           MOVE    BOOK-ITEM       TO BOOK-ITEM-X
+           MOVE    BOOK-NUMITEM    TO BOOK-NUMITEM-X
+           MOVE    BOOK-ITEM-X     TO ITEMO
+           MOVE    BOOK-NUMITEM-X  TO NUMITEMO
+
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                   EXEC CICS
+                        SEND MAP(WS-MAP)
+                             MAPSET(WS-MAPSET)
+                             FROM(BOOKMP1O)
+                             ERASE
+                   END-EXEC
+
+              WHEN SEND-DATAONLY-CURSOR
+                   EXEC CICS
+                        SEND MAP(WS-MAP)
+                             MAPSET(WS-MAPSET)
+                             FROM(BOOKMP1O)
+                             CURSOR
+                   END-EXEC
+
+              WHEN SEND-DATAONLY
+                   EXEC CICS
+                        SEND MAP(WS-MAP)
+                             MAPSET(WS-MAPSET)
+                             FROM(BOOKMP1O)
+                             DATAONLY
+                   END-EXEC
+
+              WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       Z3000-EXIT.
+           EXIT
+           .
+       Z4000-RETURN-TRANSID.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-IDLE-SINCE)
+           END-EXEC
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC
+           .
+       Z4000-EXIT.
+           EXIT
+           .
+       Z5000-DELETEQ.
+           EXEC CICS DELETEQ TS
+                QUEUE (TS-QUEUE-NAME)
+           END-EXEC
+
+           MOVE LOW-VALUES TO TSQ-PAGE-ENTRY
+           .
+       Z5000-EXIT.
+           EXIT
+           .
+       Z6000-ASKTIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                MMDDYYYY(WS-MMDDYYYY)
+                DATESEP('-')
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                TIME(WS-TIME)
+                TIMESEP(':')
+           END-EXEC
+           .
+       Z6000-EXIT.
+           EXIT
+           .
+       Z9000-IDLE-TIMEOUT.
+           PERFORM Z5000-DELETEQ THRU Z5000-EXIT
+
+           EXEC CICS
+                SEND TEXT FROM(WS-IDLE-MSG)
+                          ERASE
+                          FREEKB
+           END-EXEC
+
+           EXEC CICS
+                RETURN TRANSID(WS-TRANSID)
+           END-EXEC
+           .
+       Z9000-EXIT.
+           EXIT
+           .
+       XXXX-SEND-TERMINATION-MESSAGE.
+           EXEC CICS
+               SEND TEXT FROM(END-OF-SESSION)
+                         ERASE
+                         FREEKB
+           END-EXEC
+           .
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              PERFORM Z5000-DELETEQ THRU Z5000-EXIT
+
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN TRANSID(WS-TRANSID)
+              END-EXEC
+           END-IF
+           .
+      *-----------------------------------------------------------------
 
\ No newline at end of file
