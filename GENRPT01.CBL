@@ -1,136 +1,398 @@
-      *-----------------------
-      *--- CBL COMPILE LIST
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    GENRPT01.
-       AUTHOR.        DARWIN TERCENIO.
-       DATE-WRITTEN.  05.22.2020.
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *----------------------------------------*
-      *---------- FILE       --------- JCL    -*
-      *---------- DESCRIPTOR --------- DDNAME -*
-      *----------------------------------------*
-
-      *-------------
-       DATA DIVISION.
-      *-------------
-       WORKING-STORAGE SECTION.
-
-       01  WS-ARRAY.
-           05  WS-JCL-LINE     PIC X(080) OCCURS 28 TIMES INDEXED BY I.
-       01  WS-JCL-STMT         PIC X(080)                             .
-       01  WS-RESP             PIC S9(04) COMP                        .
-       01  WS-MSG-1            PIC X(30) VALUE "WRITE QUEUE ERROR"    .
-
-      *------------------
-       PROCEDURE DIVISION.
-      *------------------
-       0000-MAIN-PROCESS.
-           PERFORM 1000-MOVE-PARA     THRU 1000-EXIT
-           PERFORM 2000-WRITE-QUEUE   THRU 2000-EXIT
-
-           EXEC CICS
-                RETURN
-           END-EXEC
-
-           STOP RUN
-           .
-       1000-MOVE-PARA.
-           MOVE '//IBMUSERR JOB  CLASS=A,MSGCLASS=H,MSGLEVEL=(1,1),'
-                                          TO WS-JCL-LINE(1).
-           MOVE '//          REGION=2048K,NOTIFY=&SYSUID'
-                                          TO WS-JCL-LINE(2).
-           MOVE '//       SET WSPC=500,MEM=BKREPORT'
-                                          TO WS-JCL-LINE(3).
-           MOVE '//DELET0 EXEC PGM=IEFBR14'
-                                          TO WS-JCL-LINE(4).
-           MOVE '//BOOKOUT  DD DSN=IBMUSER.PMR0001D.BMR001.REPORT,'
-                                          TO WS-JCL-LINE(5).
-           MOVE '//            UNIT=SYSDA,DISP=(MOD,DELETE,DELETE),'
-                                          TO WS-JCL-LINE(6).
-           MOVE '//            SPACE=(TRK,1)'
-                                          TO WS-JCL-LINE(7).
-           MOVE '//GO       EXEC PGM=IKJEFT01,DYNAMNBR=20,'
-                                          TO WS-JCL-LINE(8).
-           MOVE '//             REGION=4M,COND=(4,LT)'
-                                          TO WS-JCL-LINE(9).
-           MOVE '//STEPLIB  DD  DSN=DSN910.DB9G.RUNLIB.LOAD,DISP=SHR'
-                                          TO WS-JCL-LINE(10).
-           MOVE '//         DD  DISP=SHR,DSN=DSN910.DB9G.SDSNEXIT'
-                                          TO WS-JCL-LINE(11).
-           MOVE '//         DD  DISP=SHR,DSN=DSN910.SDSNLOAD'
-                                          TO WS-JCL-LINE(12).
-           MOVE '//         DD  DISP=SHR,DSN=ISP.SISPLOAD'
-                                          TO WS-JCL-LINE(13).
-           MOVE '//         DD  DISP=SHR,DSN=GDDM.SADMMOD'
-                                          TO WS-JCL-LINE(14).
-           MOVE '//SYSOUT   DD SYSOUT=*'
-                                          TO WS-JCL-LINE(15).
-           MOVE '//SYUDUMP  DD SYSOUT=*'
-                                          TO WS-JCL-LINE(16).
-           MOVE '//CEEDUMP  DD SYSOUT=*'
-                                          TO WS-JCL-LINE(17).
-           MOVE '//BOOKOUT  DD DSN=IBMUSER.PMR0001D.BMR001.REPORT,'
-                                          TO WS-JCL-LINE(18).
-           MOVE '//             UNIT=SYSDA,DISP=(NEW,CATLG),'
-                                          TO WS-JCL-LINE(19).
-           MOVE '//             SPACE=(32,(3,3)),'
-                                          TO WS-JCL-LINE(20).
-           MOVE '//             DCB=(RECFM=FB,LRECL=230,BLKSIZE=2300)'
-                                          TO WS-JCL-LINE(21).
-           MOVE '//SYSPRINT DD SYSOUT=*'
-                                          TO WS-JCL-LINE(22).
-           MOVE '//SYSTSPRT DD SYSOUT=*'
-                                          TO WS-JCL-LINE(23).
-           MOVE '//SYSTSIN  DD *'
-                                          TO WS-JCL-LINE(24).
-           MOVE '  DSN SYSTEM(DB9G)'
-                                          TO WS-JCL-LINE(25).
-           MOVE '  RUN PROGRAM(BKREPORT) PLAN(DSNTIA91)'
-                                          TO WS-JCL-LINE(26).
-           MOVE '  END'
-                                          TO WS-JCL-LINE(27).
-           MOVE '/*EOF'
-                                          TO WS-JCL-LINE(28).
-           .
-       1000-EXIT.
-           EXIT
-           .
-       2000-WRITE-QUEUE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 28
-
-              MOVE WS-JCL-LINE(I) TO WS-JCL-STMT
-
-              EXEC CICS WRITEQ TD
-                        QUEUE('BRPT')
-                        FROM(WS-JCL-STMT)
-                        RESP(WS-RESP)
-              END-EXEC
-
-              EVALUATE WS-RESP
-                  WHEN DFHRESP(NORMAL)
-                       CONTINUE
-
-                  WHEN OTHER
-                       EXEC CICS SEND
-                            FROM (WS-MSG-1)
-                            LENGTH(LENGTH OF WS-MSG-1)
-                            ERASE
-                       END-EXEC
-
-                       EXEC CICS
-                           RETURN
-                       END-EXEC
-              END-EVALUATE
-
-           END-PERFORM
-           .
-       2000-EXIT.
-           EXIT
-           .
-
\ No newline at end of file
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    GENRPT01.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  05.22.2020.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED  OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID  PIC 9(004)                     .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE    OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID    PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE    OCCURS 15 TIMES.
+                   15  WS-DELETE-ID    PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE     OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(002) VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                     .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(001)                     .
+               10  WS-INPUT-U          PIC X(001)                     .
+               10  WS-INPUT-D          PIC X(001)                     .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(002) VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                     .
+           05  INFO-ITEM               PIC S9(04) COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(004)                     .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+           05  WS-SEL-SUB              PIC S9(04) COMP                .
+
+       01  WS-ARRAY.
+           05  WS-JCL-LINE     PIC X(080) OCCURS 24 TIMES INDEXED BY I.
+       01  WS-JCL-STMT         PIC X(080)                             .
+       01  WS-RESP             PIC S9(04) COMP                        .
+       01  WS-MSG-1            PIC X(30) VALUE "WRITE QUEUE ERROR"    .
+
+      *-----------------------------------------------------------------
+      *OUTPUT DATASET FOR BKREPORT - DEFAULTS TO THE NEXT GENERATION---
+      *OF THE REPORT GDG, OR THE OPERATOR-SUPPLIED NAME IF ONE WAS----
+      *KEYED ON THE CALLING SCREEN--------------------------------------
+      *-----------------------------------------------------------------
+       01  WS-RPT-DSN-DEFAULT  PIC X(044)
+                    VALUE 'IBMUSER.PMR0001D.BMR001.REPORT(+1)'        .
+       01  WS-RPT-DSN-FINAL    PIC X(044)                             .
+
+      *-----------------------------------------------------------------
+      *DB2 SUBSYSTEM FOR THE GENERATED JCL'S DSN COMMAND AND STEPLIB---
+      *DEFAULTS TO DB9G, OR THE OPERATOR-SUPPLIED SSID IF ONE WAS------
+      *KEYED ON THE CALLING SCREEN--------------------------------------
+      *-----------------------------------------------------------------
+       01  WS-RPT-SUBSYS-DEFAULT PIC X(008) VALUE 'DB9G'              .
+       01  WS-RPT-SUBSYS-FINAL   PIC X(008)                           .
+
+      *-----------------------------------------------------------------
+      *PARM STRING PASSED TO BKREPORT VIA THE DSN RUN COMMAND - FIXED---
+      *WIDTH FIELDS, ZERO/SPACE MEANS "DON'T FILTER ON THIS CRITERION"--
+      *-----------------------------------------------------------------
+       01  WS-RPT-PARM.
+           05  WS-RPT-PARM-PUBID       PIC 9(004)                     .
+           05  WS-RPT-PARM-RATMAX      PIC 9.99                       .
+           05  WS-RPT-PARM-DTLO        PIC X(010)                     .
+           05  WS-RPT-PARM-DTHI        PIC X(010)                     .
+           05  WS-RPT-PARM-FMT         PIC X(001)                     .
+           05  WS-RPT-PARM-DSN         PIC X(044)                     .
+           05  WS-RPT-PARM-ROUTE       PIC X(008)                     .
+           05  WS-RPT-PARM-ADHOC       PIC X(001)                     .
+           05  WS-RPT-PARM-IDLIST.
+               10  WS-RPT-PARM-ID      PIC 9(004) OCCURS 15 TIMES     .
+           05  WS-RPT-PARM-DAYSBACK    PIC 9(004)                     .
+       01  WS-RPT-PARM-TEXT REDEFINES WS-RPT-PARM
+                                       PIC X(146)                     .
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
+                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA         TO WS-COMMAREA
+           END-IF
+
+           PERFORM 1000-MOVE-PARA     THRU 1000-EXIT
+           PERFORM 1070-BUILD-SUBSYS  THRU 1070-EXIT
+           PERFORM 1060-BUILD-DSN     THRU 1060-EXIT
+           PERFORM 1050-BUILD-PARM    THRU 1050-EXIT
+           PERFORM 2000-WRITE-QUEUE   THRU 2000-EXIT
+
+           EXEC CICS
+                RETURN
+           END-EXEC
+
+           STOP RUN
+           .
+       1000-MOVE-PARA.
+           MOVE '//IBMUSERR JOB  CLASS=A,MSGCLASS=H,MSGLEVEL=(1,1),'
+                                          TO WS-JCL-LINE(1).
+           MOVE '//          REGION=2048K,NOTIFY=&SYSUID'
+                                          TO WS-JCL-LINE(2).
+           MOVE '//       SET WSPC=500,MEM=BKREPORT'
+                                          TO WS-JCL-LINE(3).
+           MOVE '//GO       EXEC PGM=IKJEFT01,DYNAMNBR=20,'
+                                          TO WS-JCL-LINE(4).
+           MOVE '//             REGION=4M,COND=(4,LT)'
+                                          TO WS-JCL-LINE(5).
+           MOVE '//         DD  DISP=SHR,DSN=DSN910.SDSNLOAD'
+                                          TO WS-JCL-LINE(8).
+           MOVE '//         DD  DISP=SHR,DSN=ISP.SISPLOAD'
+                                          TO WS-JCL-LINE(9).
+           MOVE '//         DD  DISP=SHR,DSN=GDDM.SADMMOD'
+                                          TO WS-JCL-LINE(10).
+           MOVE '//SYSOUT   DD SYSOUT=*'
+                                          TO WS-JCL-LINE(11).
+           MOVE '//SYUDUMP  DD SYSOUT=*'
+                                          TO WS-JCL-LINE(12).
+           MOVE '//CEEDUMP  DD SYSOUT=*'
+                                          TO WS-JCL-LINE(13).
+           MOVE '//SYSPRINT DD SYSOUT=*'
+                                          TO WS-JCL-LINE(18).
+           MOVE '//SYSTSPRT DD SYSOUT=*'
+                                          TO WS-JCL-LINE(19).
+           MOVE '//SYSTSIN  DD *'
+                                          TO WS-JCL-LINE(20).
+           MOVE '  END'
+                                          TO WS-JCL-LINE(23).
+           MOVE '/*EOF'
+                                          TO WS-JCL-LINE(24).
+           .
+       1000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RESOLVE THE DB2 SUBSYSTEM TO RUN UNDER AND BUILD THE STEPLIB----
+      *AND DSN-COMMAND CARDS AROUND IT - DEFAULTS TO DB9G WHEN THE-----
+      *CALLING SCREEN LEFT THE SUBSYSTEM FIELD BLANK--------------------
+      *-----------------------------------------------------------------
+       1070-BUILD-SUBSYS.
+           IF WS-RPT-SUBSYS = SPACES
+              MOVE WS-RPT-SUBSYS-DEFAULT TO WS-RPT-SUBSYS-FINAL
+           ELSE
+              MOVE WS-RPT-SUBSYS         TO WS-RPT-SUBSYS-FINAL
+           END-IF
+
+           STRING '//STEPLIB  DD  DSN=DSN910.' DELIMITED BY SIZE
+                  WS-RPT-SUBSYS-FINAL          DELIMITED BY SPACE
+                  '.RUNLIB.LOAD,DISP=SHR'      DELIMITED BY SIZE
+                     INTO WS-JCL-LINE(6)
+
+           STRING '//         DD  DISP=SHR,DSN=DSN910.'
+                                                DELIMITED BY SIZE
+                  WS-RPT-SUBSYS-FINAL          DELIMITED BY SPACE
+                  '.SDSNEXIT'                  DELIMITED BY SIZE
+                     INTO WS-JCL-LINE(7)
+
+           STRING '  DSN SYSTEM('              DELIMITED BY SIZE
+                  WS-RPT-SUBSYS-FINAL          DELIMITED BY SPACE
+                  ')'                          DELIMITED BY SIZE
+                     INTO WS-JCL-LINE(21)
+           .
+       1070-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *BUILD THE "RUN PROGRAM(BKREPORT)..." CARD WITH THE SELECTION----
+      *CRITERIA FROM THE CALLING SCREEN PASSED ALONG AS A PARM STRING---
+      *-----------------------------------------------------------------
+       1050-BUILD-PARM.
+           MOVE WS-RPT-PUBLISHER-ID    TO WS-RPT-PARM-PUBID
+           MOVE WS-RPT-RATING-MAX      TO WS-RPT-PARM-RATMAX
+           MOVE WS-RPT-DATE-LOW        TO WS-RPT-PARM-DTLO
+           MOVE WS-RPT-DATE-HIGH       TO WS-RPT-PARM-DTHI
+
+           IF WS-RPT-FORMAT = SPACES
+              MOVE 'F'                 TO WS-RPT-PARM-FMT
+           ELSE
+              MOVE WS-RPT-FORMAT       TO WS-RPT-PARM-FMT
+           END-IF
+
+           MOVE WS-RPT-DSN-FINAL       TO WS-RPT-PARM-DSN
+           MOVE WS-RPT-ROUTE-CODE      TO WS-RPT-PARM-ROUTE
+
+           IF WS-RPT-ADHOC-FLAG = 'Y'
+              MOVE 'Y'                 TO WS-RPT-PARM-ADHOC
+              PERFORM VARYING WS-SEL-SUB FROM 1 BY 1
+                              UNTIL WS-SEL-SUB > 15
+                 MOVE WS-SELECTED-ID(WS-SEL-SUB)
+                                        TO WS-RPT-PARM-ID(WS-SEL-SUB)
+              END-PERFORM
+           ELSE
+              MOVE SPACES              TO WS-RPT-PARM-ADHOC
+              MOVE ZEROS                 TO WS-RPT-PARM-IDLIST
+           END-IF
+
+           MOVE WS-RPT-DAYSBACK        TO WS-RPT-PARM-DAYSBACK
+
+           STRING '  RUN PROGRAM(BKREPORT) PLAN(DSNTIA91) PARMS('''
+                     DELIMITED BY SIZE
+                  WS-RPT-PARM-TEXT      DELIMITED BY SIZE
+                  ''')'                 DELIMITED BY SIZE
+                     INTO WS-JCL-LINE(22)
+           .
+       1050-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *BUILD THE OUTPUT BOOKOUT DD STATEMENT - THE GDG RELATIVE--------
+      *GENERATION BY DEFAULT, OR THE OPERATOR-SUPPLIED DSN IF ONE------
+      *WAS KEYED ON THE CALLING SCREEN - OR, WHEN A ROUTE CODE OF-------
+      *'PRINT' OR 'SYSOUT' WAS KEYED INSTEAD, ROUTE THE REPORT TO THE--
+      *JES SYSOUT CLASS RATHER THAN TO A CATALOGED DATASET--------------
+      *THE UNIT/SPACE/DCB CONTINUATION CARDS ONLY APPLY WHEN THE-------
+      *DSN BRANCH IS TAKEN - THE SYSOUT DD ABOVE IS A COMPLETE---------
+      *STATEMENT WITH NO CONTINUING COMMA, SO THOSE SLOTS STAY BLANK---
+      *-----------------------------------------------------------------
+       1060-BUILD-DSN.
+           IF WS-RPT-ROUTE-CODE = 'PRINT'
+              OR WS-RPT-ROUTE-CODE = 'SYSOUT'
+              STRING '//BOOKOUT  DD SYSOUT=*'  DELIMITED BY SIZE
+                        INTO WS-JCL-LINE(14)
+              MOVE SPACES                      TO WS-JCL-LINE(15)
+              MOVE SPACES                      TO WS-JCL-LINE(16)
+              MOVE SPACES                      TO WS-JCL-LINE(17)
+           ELSE
+              IF WS-RPT-DSNAME = SPACES
+                 MOVE WS-RPT-DSN-DEFAULT  TO WS-RPT-DSN-FINAL
+              ELSE
+                 MOVE WS-RPT-DSNAME       TO WS-RPT-DSN-FINAL
+              END-IF
+
+              STRING '//BOOKOUT  DD DSN='  DELIMITED BY SIZE
+                     WS-RPT-DSN-FINAL      DELIMITED BY SPACE
+                     ','                   DELIMITED BY SIZE
+                        INTO WS-JCL-LINE(14)
+
+           MOVE '//             UNIT=SYSDA,DISP=(NEW,CATLG),'
+                                          TO WS-JCL-LINE(15)
+           MOVE '//             SPACE=(32,(3,3)),'
+                                          TO WS-JCL-LINE(16)
+           MOVE '//             DCB=(RECFM=FB,LRECL=230,BLKSIZE=2300)'
+                                          TO WS-JCL-LINE(17)
+           END-IF
+           .
+       1060-EXIT.
+           EXIT
+           .
+       2000-WRITE-QUEUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 24
+
+              MOVE WS-JCL-LINE(I) TO WS-JCL-STMT
+
+              EXEC CICS WRITEQ TD
+                        QUEUE('BRPT')
+                        FROM(WS-JCL-STMT)
+                        RESP(WS-RESP)
+              END-EXEC
+
+              EVALUATE WS-RESP
+                  WHEN DFHRESP(NORMAL)
+                       CONTINUE
+
+                  WHEN OTHER
+                       EXEC CICS SEND
+                            FROM (WS-MSG-1)
+                            LENGTH(LENGTH OF WS-MSG-1)
+                            ERASE
+                       END-EXEC
+
+                       EXEC CICS
+                           RETURN
+                       END-EXEC
+              END-EVALUATE
+
+           END-PERFORM
+           .
+       2000-EXIT.
+           EXIT
+           .
