@@ -0,0 +1,789 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    LOAN01.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL                  *
+      * FUNTIONS AVAILABLE:                                           *
+      *    -- F7    > PREVIOUS PAGE                                   *
+      *    -- F8    > NEXT PAGE                                       *
+      *    -- F3    > GO BACK USING XCTL                              *
+      *    -- F12   > EXIT                                            *
+      *                                                               *
+      * RELATED PROGRAMS: BOOK02DB                                    *
+      *    -- BOOK02DB > CALLING PROGRAM                              *
+      *                                                               *
+      * --- THIS PROGRAM WILL CHECK OUT OR RETURN THE SELECTED BOOKS  *
+      * FROM THE SECOND MAP, SHOWING CURRENT LOAN STATUS AND ALLOWING *
+      * THE OPERATOR TO CONFIRM A CHECK-OUT (WITH BORROWER NAME) OR   *
+      * A RETURN AGAINST THE LOANS TABLE.                             *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *----------------------------------------------------------------
+       DATA DIVISION.
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID          PIC 9(004)             .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID  PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE OCCURS 15 TIMES.
+                   15  WS-DELETE-ID  PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  WS-NOTAUTH-MSG          PIC X(050) VALUE
+                   'NOT AUTHORIZED TO LOAN BOOKS - VIEWER ROLE ONLY'   .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(1)                       .
+               10  WS-INPUT-U          PIC X(1)                       .
+               10  WS-INPUT-D          PIC X(1)                       .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(4)                       .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+
+       01  SWITCH.
+           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
+               88  SOME-ERROR                   VALUE 'Y'             .
+
+           05  LOAN-CONFIRM            PIC X                          .
+               88  LOAN-YES                     VALUE 'Y'             .
+               88  LOAN-NO                      VALUE 'N'             .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(04) VALUE 'TBL4'         .
+           05  WS-MAP                  PIC X(07) VALUE 'LOANM'       .
+           05  WS-MAPSET               PIC X(07) VALUE 'LOAN1'       .
+           05  TSQ-SUB                 PIC S9(4) COMP                .
+           05  RESPONSE-CODE           PIC S9(4) COMP                .
+           05  WS-STARTBR              PIC  9(8)                     .
+           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
+           05  WS-INVALID              PIC X(13) VALUE 'INVALID TRNID'.
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-MESSAGE-DUMMY        PIC X(20)                     .
+           05  WS-NEXT-LOAN-ID         PIC S9(4) COMP                .
+           05  WS-ABS-TIME             PIC S9(15) COMP-3              .
+           05  WS-AUD-DATE             PIC X(10)                      .
+           05  WS-AUD-TIME             PIC X(08)                      .
+           05  WS-NEXT-AUDIT-ID        PIC S9(4) COMP                .
+
+       01  TSQ-BOOK-INFO.
+           05  WS-BOOKID               PIC 9(04)                     .
+           05  WS-TITLE.
+               10  WS-TITLE1           PIC X(35)                     .
+               10  WS-TITLE2           PIC X(35)                     .
+               10  WS-TITLE3           PIC X(35)                     .
+               10  WS-TITLE4           PIC X(35)                     .
+               10  WS-TITLE5           PIC X(26)                     .
+           05  WS-LOAN-STATUS          PIC X(10)                     .
+           05  WS-BORROWER             PIC X(30)                     .
+           05  WS-LOANDATE             PIC X(10)                     .
+           05  WS-DUEDATE              PIC X(10)                     .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLLOANS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUD
+           END-EXEC.
+
+           COPY LOAN1.
+           COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
+                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+       A0000-MAIN-PROCESS.
+           EVALUATE TRUE
+               WHEN EIBCALEN > 0
+                    MOVE DFHCOMMAREA         TO WS-COMMAREA
+                    MOVE LOW-VALUES          TO LOANMI
+                    MOVE SPACES              TO MESSAGEO
+                    INITIALIZE                  TSQ-BOOK-INFO
+                    INITIALIZE                  DCLBOOKS
+                    INITIALIZE                  DCLLOANS
+                    PERFORM A1000-EVALUATE THRU A1000-EXIT
+
+               WHEN EIBCALEN = 0
+                    EXEC CICS
+                         SEND TEXT FROM(WS-INVALID)
+                                   ERASE
+                                   FREEKB
+                    END-EXEC
+
+                    EXEC CICS
+                         RETURN
+                    END-EXEC
+           END-EVALUATE
+           .
+       A0000-EXIT.
+           EXIT
+           .
+       A1000-EVALUATE.
+           IF EIBTRNID NOT = WS-TRANSID
+              IF OPER-IS-VIEWER
+                 EXEC CICS
+                      SEND TEXT FROM(WS-NOTAUTH-MSG)
+                                ERASE
+                                FREEKB
+                 END-EXEC
+
+                 EXEC CICS
+                      RETURN TRANSID(WS-TRANSID)
+                 END-EXEC
+              ELSE
+                 MOVE       SPACES            TO WS-CONFIRM-DONE
+                 INITIALIZE INFO-ITEM
+                 INITIALIZE INFO-NUMITEM
+                 PERFORM    A1100-LOAN-ID THRU A1100-EXIT
+              END-IF
+
+           ELSE
+              EVALUATE TRUE
+                 WHEN EIBAID = DFHPF3
+                    MOVE LOW-VALUE TO WS-TABLE-SELECT
+                    MOVE LOW-VALUE TO WS-TABLE-UPDATE
+                    MOVE LOW-VALUE TO WS-TABLE-DELETE
+                    MOVE LOW-VALUE TO WS-TABLE-LOAN
+                    MOVE LOW-VALUE TO WS-ALTER-RECORD
+
+                    EXEC CICS DELETEQ TS
+                         QUEUE (TS-QUEUE-NAME-2)
+                         RESP(RESPONSE-CODE)
+                    END-EXEC
+
+                    EXEC CICS
+                        XCTL PROGRAM('BOOK01DB')
+                             COMMAREA(WS-COMMAREA)
+                    END-EXEC
+
+                 WHEN EIBAID = DFHPF7
+                    SUBTRACT 1 FROM INFO-ITEM
+                    PERFORM A3000-PAGING-PROCESS THRU A3000-EXIT
+
+                 WHEN EIBAID = DFHPF8
+                    ADD 1 TO INFO-ITEM
+                    PERFORM A3000-PAGING-PROCESS THRU A3000-EXIT
+
+                 WHEN EIBAID = DFHPF12
+                    EXEC CICS DELETEQ TS
+                         QUEUE (TS-QUEUE-NAME-2)
+                         RESP(RESPONSE-CODE)
+                    END-EXEC
+
+                    EXEC CICS
+                         SEND TEXT FROM(END-OF-SESSION)
+                                   ERASE
+                                   FREEKB
+                    END-EXEC
+
+                    EXEC CICS
+                         RETURN
+                    END-EXEC
+
+                 WHEN EIBAID = DFHENTER
+                    EXEC CICS
+                        RECEIVE MAP(WS-MAP)
+                                MAPSET(WS-MAPSET)
+                                INTO(LOANMI)
+                                RESP(RESPONSE-CODE)
+                    END-EXEC
+
+                    MOVE CONFIRMI TO LOAN-CONFIRM
+                    PERFORM A1200-LOAN-CONFIRM THRU A1200-EXIT
+
+                 WHEN OTHER
+                    MOVE 'INVALID KEY PRESSED.'  TO MESSAGEO
+                    PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
+              END-EVALUATE
+           END-IF
+           .
+       A1000-EXIT.
+           EXIT
+           .
+       A1100-LOAN-ID.
+           MOVE EIBTASKN TO TS-TERMINAL-ID-2
+
+           PERFORM VARYING TSQ-SUB FROM 1 BY 1 UNTIL TSQ-SUB > 15
+                IF WS-LOAN-ID(TSQ-SUB) NOT = LOW-VALUE
+                   MOVE WS-LOAN-ID(TSQ-SUB) TO BOOKS-BOOK-ID
+                   PERFORM A1110-GET-BOOK-INFO THRU A1110-EXIT
+                END-IF
+           END-PERFORM
+
+           MOVE  1  TO INFO-ITEM
+
+           PERFORM A2000-READQ-PARA     THRU A2000-EXIT
+           PERFORM Z0000-SEND-MAP       THRU Z0000-EXIT
+           .
+       A1100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *PAGING PARAGRAPH--------------------------------------------------
+       A3000-PAGING-PROCESS.
+           IF INFO-ITEM > INFO-NUMITEM OR INFO-ITEM < 1
+              MOVE 'NO MORE RECORDS TO DISPLAY.' TO MESSAGEO
+              IF INFO-ITEM > INFO-NUMITEM
+                 MOVE INFO-NUMITEM TO INFO-ITEM
+              ELSE
+                 MOVE 1 TO INFO-ITEM
+              END-IF
+           ELSE
+              MOVE LOW-VALUES TO LOANMI
+              MOVE LOW-VALUES TO LOANMO
+           END-IF
+
+           PERFORM A2000-READQ-PARA     THRU A2000-EXIT
+           PERFORM Z0000-SEND-MAP       THRU Z0000-EXIT
+           .
+       A3000-EXIT.
+           EXIT
+           .
+       A1200-LOAN-CONFIRM.
+           EVALUATE TRUE
+              WHEN LOAN-YES
+                   IF WS-CONFIRM-DONE = 'Y'
+                      MOVE 'THIS BOOK WAS ALREADY PROCESSED.'
+                                                     TO MESSAGEO
+                      PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
+                   ELSE
+                      PERFORM A1211-LOAN-DATA     THRU A1211-EXIT
+                   END-IF
+
+              WHEN LOAN-NO
+                   CONTINUE
+
+              WHEN OTHER
+                   MOVE     SPACES                TO CONFIRMO
+                   MOVE    'INVALID INPUT.'       TO MESSAGEO
+                   PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
+           END-EVALUATE
+
+           ADD 1 TO INFO-ITEM
+
+           IF INFO-ITEM <= INFO-NUMITEM
+              MOVE     SPACES                     TO WS-CONFIRM-DONE
+              MOVE LOW-VALUES                     TO LOANMI
+              MOVE LOW-VALUES                     TO LOANMO
+              PERFORM A2000-READQ-PARA          THRU A2000-EXIT
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+
+           ELSE
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME-2)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+              MOVE    LOW-VALUE                  TO WS-INPUT-L
+              MOVE 'NO MORE SELECTED ID TO LOAN. PRESS F3.'
+                                                 TO MESSAGEO
+              PERFORM Z2000-MOVE-SPACES        THRU Z2000-EXIT
+              PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
+           END-IF
+           .
+       A1200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *CLOSE AN OPEN LOAN, OR OPEN A NEW ONE IF NONE IS OUTSTANDING-----
+       A1211-LOAN-DATA.
+           MOVE WS-DEL-ID TO LOANS-BOOK-ID
+           EXEC SQL
+                SELECT LOAN_ID
+                INTO  :LOANS-LOAN-ID
+                FROM   IBMUSER.LOANS
+                WHERE  BOOK_ID = :LOANS-BOOK-ID
+                AND    STATUS  = 'O'
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   MOVE 'Y'                 TO WS-CONFIRM-DONE
+                   EXEC SQL
+                        UPDATE IBMUSER.LOANS
+                        SET    RETURN_DATE = CURRENT DATE,
+                               STATUS      = 'R'
+                        WHERE  LOAN_ID = :LOANS-LOAN-ID
+                   END-EXEC
+
+                   MOVE WS-DEL-ID             TO BOOKS-BOOK-ID
+                   EXEC SQL
+                        UPDATE IBMUSER.BOOKS
+                        SET    COPIES_AVAILABLE = COPIES_AVAILABLE + 1
+                        WHERE  BOOK_ID          = :BOOKS-BOOK-ID
+                   END-EXEC
+
+                   MOVE 'R'                   TO BKAUD-ACTION
+                   PERFORM A1213-LOG-AUDIT     THRU A1213-EXIT
+
+              WHEN SQLCODE = 100
+                   IF MBORROWI = SPACES OR LOW-VALUE
+                      MOVE 'BORROWER NAME REQUIRED.' TO MESSAGEO
+                      PERFORM Z0000-SEND-MAP   THRU Z0000-EXIT
+                   ELSE
+                      MOVE WS-DEL-ID             TO BOOKS-BOOK-ID
+                      PERFORM A1212-CHECK-COPIES THRU A1212-EXIT
+
+                      MOVE 'Y'               TO WS-CONFIRM-DONE
+                      PERFORM A1210-NEXT-LOAN-ID THRU A1210-EXIT
+                      MOVE WS-DEL-ID         TO LOANS-BOOK-ID
+                      MOVE WS-NEXT-LOAN-ID   TO LOANS-LOAN-ID
+                      MOVE MBORROWI          TO LOANS-BORROWER-TEXT
+                      EXEC SQL
+                           INSERT INTO IBMUSER.LOANS
+                                  (LOAN_ID, BOOK_ID, BORROWER,
+                                   LOAN_DATE, DUE_DATE,
+                                   RETURN_DATE, STATUS)
+                           VALUES (:LOANS-LOAN-ID, :LOANS-BOOK-ID,
+                                   :LOANS-BORROWER-TEXT,
+                                   CURRENT DATE,
+                                   CURRENT DATE + 14 DAYS,
+                                   NULL, 'O')
+                      END-EXEC
+
+                      MOVE WS-DEL-ID             TO BOOKS-BOOK-ID
+                      EXEC SQL
+                           UPDATE IBMUSER.BOOKS
+                           SET    COPIES_AVAILABLE =
+                                  COPIES_AVAILABLE - 1
+                           WHERE  BOOK_ID          = :BOOKS-BOOK-ID
+                      END-EXEC
+
+                      MOVE 'L'                   TO BKAUD-ACTION
+                      PERFORM A1213-LOG-AUDIT     THRU A1213-EXIT
+                   END-IF
+
+              WHEN OTHER
+                   MOVE    'A1211-LOAN-DATA.'     TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1211-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REFUSE TO OPEN A NEW LOAN WHEN NO COPIES REMAIN ON HAND----------
+       A1212-CHECK-COPIES.
+           EXEC SQL
+                SELECT COPIES_AVAILABLE
+                INTO  :BOOKS-COPIES-AVAILABLE
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   IF BOOKS-COPIES-AVAILABLE < 1
+                      MOVE 'NO COPIES AVAILABLE TO LOAN.' TO MESSAGEO
+                      PERFORM Z0000-SEND-MAP   THRU Z0000-EXIT
+                   END-IF
+              WHEN OTHER
+                   MOVE    'A1212-CHECK-COPIES.'  TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1212-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RECORD THIS CHECK-OUT/RETURN IN THE BOOKS MAINTENANCE AUDIT------
+      *TRAIL, THE SAME WAY UPDATE01 AND DELETE01 DO FOR THEIR OWN-------
+      *DIRECT CHANGES TO IBMUSER.BOOKS-------------------------------
+       A1213-LOG-AUDIT.
+           EXEC SQL
+                SELECT MAX(AUDIT_ID)
+                INTO  :WS-NEXT-AUDIT-ID
+                FROM   IBMUSER.BOOKS_AUDIT
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-AUDIT-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-AUDIT-ID
+              WHEN OTHER
+                   MOVE    'A1213-LOG-AUDIT.'   TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+
+           MOVE WS-NEXT-AUDIT-ID TO BKAUD-AUDIT-ID
+           MOVE BOOKS-BOOK-ID    TO BKAUD-BOOK-ID
+           MOVE WS-AUD-DATE      TO BKAUD-ACTION-DATE
+           MOVE WS-AUD-TIME      TO BKAUD-ACTION-TIME
+           MOVE WS-OPER-ID       TO BKAUD-OPERATOR-ID
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS_AUDIT
+                       (AUDIT_ID, BOOK_ID, ACTION,
+                        ACTION_DATE, ACTION_TIME, OPERATOR_ID)
+                VALUES (:BKAUD-AUDIT-ID, :BKAUD-BOOK-ID, :BKAUD-ACTION,
+                        :BKAUD-ACTION-DATE, :BKAUD-ACTION-TIME,
+                        :BKAUD-OPERATOR-ID)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE    'A1213-LOG-AUDIT.'   TO ERR-LOC
+              MOVE     SQLCODE             TO ERR-CODE
+              PERFORM  XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A1213-EXIT.
+           EXIT
+           .
+       A1210-NEXT-LOAN-ID.
+           EXEC SQL
+                SELECT MAX(LOAN_ID)
+                INTO  :WS-NEXT-LOAN-ID
+                FROM   IBMUSER.LOANS
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-LOAN-ID
+
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-LOAN-ID
+
+              WHEN OTHER
+                   MOVE    'A1210-NEXT-LOAN-ID.'  TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1210-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *WRITEQ PARAGRAPH-------------------------------------------------
+       A1110-GET-BOOK-INFO.
+           EXEC SQL
+                SELECT BOOK_ID,
+                       TITLE
+                INTO  :BOOKS-BOOK-ID
+                     ,:BOOKS-TITLE
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+             WHEN SQLCODE = 0
+                  MOVE    BOOKS-BOOK-ID           TO WS-BOOKID
+                  MOVE    BOOKS-TITLE-TEXT        TO WS-TITLE
+                  MOVE    BOOKS-BOOK-ID            TO LOANS-BOOK-ID
+                  PERFORM A1111-GET-LOAN-STATUS  THRU A1111-EXIT
+                  PERFORM A1112-WRITEQ-PARA      THRU A1112-EXIT
+
+             WHEN SQLCODE = 100
+                  MOVE 'NO DATA FOUND'            TO MESSAGEO
+
+             WHEN OTHER
+                  MOVE    'A1110-GET-BOOK-INFO.'  TO ERR-LOC
+                  MOVE     SQLCODE                TO ERR-CODE
+                  PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1110-EXIT.
+           EXIT
+           .
+       A1111-GET-LOAN-STATUS.
+           EXEC SQL
+                SELECT BORROWER,
+                       LOAN_DATE,
+                       DUE_DATE
+                INTO  :LOANS-BORROWER
+                     ,:LOANS-LOAN-DATE
+                     ,:LOANS-DUE-DATE
+                FROM   IBMUSER.LOANS
+                WHERE  BOOK_ID = :LOANS-BOOK-ID
+                AND    STATUS  = 'O'
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   MOVE 'ON LOAN'           TO WS-LOAN-STATUS
+                   MOVE LOANS-BORROWER-TEXT TO WS-BORROWER
+                   MOVE LOANS-LOAN-DATE     TO WS-LOANDATE
+                   MOVE LOANS-DUE-DATE      TO WS-DUEDATE
+
+              WHEN SQLCODE = 100
+                   MOVE 'AVAILABLE'         TO WS-LOAN-STATUS
+                   MOVE SPACES              TO WS-BORROWER
+                   MOVE SPACES              TO WS-LOANDATE
+                   MOVE SPACES              TO WS-DUEDATE
+
+              WHEN OTHER
+                   MOVE    'A1111-GET-LOAN-STATUS.'  TO ERR-LOC
+                   MOVE     SQLCODE                   TO ERR-CODE
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A1111-EXIT.
+           EXIT
+           .
+       A1112-WRITEQ-PARA.
+           EXEC CICS
+                WRITEQ TS QUEUE    (TS-QUEUE-NAME-2)
+                          FROM     (TSQ-BOOK-INFO)
+                          NUMITEMS (INFO-NUMITEM)
+                          RESP     (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUE     TO TSQ-BOOK-INFO
+              MOVE LOW-VALUE     TO DCLBOOKS
+              MOVE LOW-VALUE     TO DCLLOANS
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A1112-WRITEQ-PARA.' TO ERR-LOC
+              MOVE RESPONSE-CODE                 TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           .
+       A1112-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *READQ PARAGRAPH--------------------------------------------------
+       A2000-READQ-PARA.
+           EXEC CICS
+                READQ TS QUEUE (TS-QUEUE-NAME-2)
+                         INTO  (TSQ-BOOK-INFO)
+                         ITEM  (INFO-ITEM)
+                         RESP  (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE SPACES          TO   CONFIRMO
+              MOVE WS-BOOKID       TO   MBOOKIDO
+              MOVE WS-BOOKID       TO   WS-DEL-ID
+              MOVE WS-TITLE1       TO   MTITLE1O
+              MOVE WS-TITLE2       TO   MTITLE2O
+              MOVE WS-TITLE3       TO   MTITLE3O
+              MOVE WS-TITLE4       TO   MTITLE4O
+              MOVE WS-TITLE5       TO   MTITLE5O
+              MOVE WS-LOAN-STATUS  TO   MSTATUSO
+              MOVE WS-BORROWER     TO   MBORROWO
+              MOVE WS-LOANDATE     TO   MLOANDTO
+              MOVE WS-DUEDATE      TO   MDUEDTO
+
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN A2000-READQ-PARA.'  TO ERR-LOC
+              MOVE RESPONSE-CODE                 TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A2000-EXIT.
+           EXIT
+           .
+      *SEND MAP PARAGRAPH-----------------------------------------------
+       Z0000-SEND-MAP.
+           EXEC CICS
+                SEND MAP(WS-MAP)
+                     MAPSET(WS-MAPSET)
+                     FROM(LOANMO)
+           END-EXEC
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC
+           .
+       Z0000-EXIT.
+           EXIT
+           .
+       Z2000-MOVE-SPACES.
+           MOVE SPACES              TO MBOOKIDO
+           MOVE SPACES              TO MTITLE1O
+           MOVE SPACES              TO MTITLE2O
+           MOVE SPACES              TO MTITLE3O
+           MOVE SPACES              TO MTITLE4O
+           MOVE SPACES              TO MTITLE5O
+           MOVE SPACES              TO MSTATUSO
+           MOVE SPACES              TO MBORROWO
+           MOVE SPACES              TO MLOANDTO
+           MOVE SPACES              TO MDUEDTO
+           MOVE SPACES              TO CONFIRMO
+           .
+       Z2000-EXIT.
+           EXIT
+           .
+       Z6000-ASKTIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                YYYYMMDD(WS-AUD-DATE)
+                DATESEP('-')
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                TIME(WS-AUD-TIME)
+                TIMESEP(':')
+           END-EXEC
+           .
+       Z6000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *SUPPORT PARAGRAPH------------------------------------------------
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME)
+              END-EXEC
+
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME-2)
+              END-EXEC
+
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN TRANSID('DAR1')
+              END-EXEC
+           .
+      *-----------------------------------------------------------------
