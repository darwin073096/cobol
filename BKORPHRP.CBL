@@ -0,0 +1,267 @@
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKORPHRP.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT PRT-ORPHAN ASSIGN TO ORPHOUT.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRT-ORPHAN
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  OP-FIELDS PIC X(230).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ORPHAN.
+           05  WS-PUBLISHER-ID       PIC 9(004)                       .
+           05  FILLER                PIC X(004) VALUE ALL SPACES      .
+           05  WS-PUBLISHER-NAME     PIC X(040)                       .
+           05  FILLER                PIC X(182) VALUE ALL SPACES      .
+
+       01  WS-PAGE-BREAKS.
+           05  WS-SPACES           PIC X(230) VALUE ALL SPACES        .
+           05  WS-BREAKER          PIC X(230) VALUE ALL '-'           .
+           05  WS-HEADER.
+               10  FILLER          PIC X(012) VALUE 'PUBLISHER ID'    .
+               10  FILLER          PIC X(001) VALUE ALL SPACES        .
+               10  FILLER          PIC X(014) VALUE 'PUBLISHER NAME'  .
+               10  FILLER          PIC X(203) VALUE ALL SPACES        .
+           05  WS-FOOTER.
+               10  FILLER          PIC X(108) VALUE ALL '-'           .
+               10  FILLER          PIC X(015) VALUE 'NOTHING FOLLOWS' .
+               10  FILLER          PIC X(107) VALUE ALL '-'           .
+           05  WS-TRAILER.
+               10  FILLER          PIC X(010) VALUE 'RUN DATE: '      .
+               10  WS-TR-DATE      PIC X(010)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(010) VALUE 'RUN TIME: '      .
+               10  WS-TR-TIME      PIC X(008)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(018) VALUE
+                                       'ORPHAN PUBLISHERS:'           .
+               10  WS-TR-TOTAL     PIC ZZZZ9                         .
+               10  FILLER          PIC X(163) VALUE ALL SPACES        .
+
+       01  WS-VARS.
+           05  COUNTER             PIC  9(04) VALUE 0                 .
+           05  WS-TOTAL-ORPHANS    PIC  9(05) VALUE 0                 .
+           05  LAST-REC            PIC  9                             .
+               88  EOF                        VALUE 1                 .
+           05  ERROR-HANDLING          PIC X                          .
+               88  SOME-ERROR                   VALUE 'Y'             .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-TODAY.
+               10  WS-TODAY-YYYY       PIC 9(04)                     .
+               10  WS-TODAY-MM         PIC 9(02)                     .
+               10  WS-TODAY-DD         PIC 9(02)                     .
+           05  WS-NOW.
+               10  WS-NOW-HH           PIC 9(02)                     .
+               10  WS-NOW-MN           PIC 9(02)                     .
+               10  WS-NOW-SS           PIC 9(02)                     .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLPUBLR
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      *A PUBLISHER IS "ORPHANED" WHEN NO BOOK (INCLUDING SOFT-DELETED--
+      *ONES - A SOFT-DELETED BOOK STILL OWES ITS PUBLISHER A ROW) -----
+      *REFERENCES IT. RECONCILIATION, NOT CLEANUP - NOTHING IS---------
+      *UPDATED OR DELETED BY THIS PROGRAM, IT ONLY REPORTS.------------
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE  O1_CURSOR CURSOR FOR
+                SELECT PUBLISHER_ID,
+                       NAME
+                FROM   IBMUSER.PUBLISHERS
+                WHERE  NOT EXISTS
+                       (SELECT 1
+                        FROM   IBMUSER.BOOKS
+                        WHERE  BOOKS.PUBLISHER_ID =
+                               PUBLISHERS.PUBLISHER_ID)
+                ORDER BY 1
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           DISPLAY 'START 0000-MAIN-PROCESS'.
+           PERFORM 0600-SET-RUN-STAMP THRU 0600-EXIT.
+           PERFORM 1000-OPEN-SQL  THRU 1000-EXIT.
+           PERFORM 2000-FETCH     THRU 2000-EXIT.
+           PERFORM 3000-CLOSE-SQL THRU 3000-EXIT.
+           DISPLAY 'END 0000-MAIN-PROCESS'.
+           STOP RUN.
+       0000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *STAMP THE RUN DATE/TIME INTO THE TRAILER NOW, ONCE, SO EVERY-----
+      *PAGE BREAK IN 2110-WRITE-PROCESS SHARES THE SAME RUN STAMP------
+      *-----------------------------------------------------------------
+       0600-SET-RUN-STAMP.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           MOVE WS-TODAY-YYYY TO WS-TR-DATE(1:4)
+           MOVE '-'            TO WS-TR-DATE(5:1)
+           MOVE WS-TODAY-MM    TO WS-TR-DATE(6:2)
+           MOVE '-'            TO WS-TR-DATE(8:1)
+           MOVE WS-TODAY-DD    TO WS-TR-DATE(9:2)
+
+           MOVE WS-NOW-HH      TO WS-TR-TIME(1:2)
+           MOVE ':'            TO WS-TR-TIME(3:1)
+           MOVE WS-NOW-MN      TO WS-TR-TIME(4:2)
+           MOVE ':'            TO WS-TR-TIME(6:1)
+           MOVE WS-NOW-SS      TO WS-TR-TIME(7:2)
+           .
+       0600-EXIT.
+           EXIT
+           .
+       1000-OPEN-SQL.
+           DISPLAY 'START 1000-OPEN-SQL'
+
+           EXEC SQL
+                OPEN O1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPEN CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           OPEN OUTPUT PRT-ORPHAN
+
+           DISPLAY 'END 1000-OPEN-SQL'
+           .
+       1000-EXIT.
+           EXIT
+           .
+       2000-FETCH.
+           DISPLAY 'START 2000-FETCH'
+           PERFORM 2100-FETCH-DATA THRU 2100-EXIT UNTIL EOF
+           DISPLAY 'END 2000-FETCH'
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-FETCH-DATA.
+           EXEC SQL
+                FETCH O1_CURSOR INTO :PUBLR-PUBLISHER-ID
+                                    ,:PUBLR-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    DISPLAY 'SQLCODE 0'
+                    ADD     1                       TO COUNTER
+                    ADD     1                       TO WS-TOTAL-ORPHANS
+                    MOVE    PUBLR-PUBLISHER-ID      TO WS-PUBLISHER-ID
+                    MOVE    PUBLR-NAME-TEXT         TO WS-PUBLISHER-NAME
+                    PERFORM 2110-WRITE-PROCESS  THRU 2110-EXIT
+               WHEN SQLCODE = 100
+                    DISPLAY 'SQLCODE 100'
+                    MOVE    WS-TOTAL-ORPHANS        TO WS-TR-TOTAL
+                    MOVE    WS-SPACES               TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    WS-TRAILER              TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    WS-FOOTER               TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    1                       TO LAST-REC
+               WHEN OTHER
+                    MOVE    1                       TO LAST-REC
+                    MOVE   'Y'                      TO ERROR-HANDLING
+                    DISPLAY 'SQLCODE: ' SQLCODE
+                    MOVE   '2100-FETCH-DATA'        TO ERR-LOC
+                    MOVE    SQLCODE                 TO ERR-CODE
+           END-EVALUATE
+           .
+       2100-EXIT.
+           EXIT
+           .
+       2110-WRITE-PROCESS.
+           DISPLAY 'START 2110-WRITE-PROCESS'
+           EVALUATE TRUE
+               WHEN COUNTER = 1
+                    MOVE  WS-BREAKER TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-HEADER  TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-BREAKER TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-ORPHAN  TO OP-FIELDS
+                    WRITE OP-FIELDS
+
+               WHEN COUNTER = 15
+                    MOVE  0          TO COUNTER
+                    MOVE  WS-ORPHAN  TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-SPACES  TO OP-FIELDS
+                    WRITE OP-FIELDS
+               WHEN OTHER
+                    MOVE  WS-ORPHAN  TO OP-FIELDS
+                    WRITE OP-FIELDS
+           END-EVALUATE
+           DISPLAY 'END 2110-WRITE-PROCESS'
+           .
+       2110-EXIT.
+           EXIT
+           .
+       3000-CLOSE-SQL.
+           DISPLAY 'START 3000-CLOSE-SQL'
+           CLOSE PRT-ORPHAN
+
+           EXEC SQL
+                CLOSE O1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CLOSE CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           DISPLAY 'END 3000-CLOSE-SQL'
+           .
+       3000-EXIT.
+           EXIT
+           .
+      *XXXX-ERROR-HANDLING.
+      *    IF SOME-ERROR
+      *       EXEC CICS
+      *           SEND TEXT FROM(WS-MESSAGE)
+      *                     ERASE
+      *                     FREEKB
+      *       END-EXEC
+      *
+      *       EXEC CICS
+      *            RETURN
+      *       END-EXEC
+      *    END-IF
+      *    .
