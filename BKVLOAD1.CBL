@@ -0,0 +1,688 @@
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKVLOAD1.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- BATCH INTERFACE FOR THE CATALOGING VENDOR'S PERIODIC FEED. *
+      * UNLIKE BKLOAD01'S RE-PUNCHED-REPORT BULK LOAD, THE VENDOR HAS  *
+      * NO KNOWLEDGE OF OUR INTERNAL BOOK_ID - ITS FEED CARRIES TITLE, *
+      * ISBN, PUBLISHER ID, PAGE COUNT, AND PUBLISH DATE ONLY - SO     *
+      * EACH ROW IS MATCHED AGAINST IBMUSER.BOOKS BY ISBN INSTEAD: A   *
+      * MATCHING ISBN UPDATES THAT ROW (SAME AS AN ON-LINE UPDATE01    *
+      * CHANGE), AN UNMATCHED ISBN INSERTS A NEW ROW UNDER A NEWLY     *
+      * ASSIGNED BOOK_ID (SAME GET-MAX-PLUS-ONE IDIOM LOAN01/INSERT01  *
+      * USE FOR LOAN_ID/AUDIT_ID).                                    *
+      *                                                                *
+      * --- EACH ROW IS VALIDATED WITH THE SAME RULES INSERT01/        *
+      * UPDATE01 ENFORCE ON-LINE (ISBN-13 CHECK DIGIT, KNOWN PUBLISHER *
+      * ID, PUBLISH DATE RANGE) BEFORE THE INSERT/UPDATE IS ATTEMPTED. *
+      * A BLANK ISBN IS ALSO REJECTED HERE, SINCE THIS PROGRAM HAS NO  *
+      * OTHER KEY TO MATCH THE VENDOR'S ROW AGAINST OUR CATALOG. ROWS  *
+      * THAT FAIL ANY CHECK ARE WRITTEN TO THE EXCEPTION LISTING       *
+      * INSTEAD, AND THE RUN CONTINUES WITH THE NEXT ROW. ACCEPTED     *
+      * ROWS ARE LOGGED TO IBMUSER.BOOKS_AUDIT, THE SAME AS AN ON-LINE *
+      * INSERT01/UPDATE01 CHANGE ('I' OR 'U').                        *
+      *                                                                *
+      * RATING, COPY COUNTS, AND GENRE ARE NOT PART OF THE VENDOR      *
+      * FEED - A NEW ROW GETS THE SAME DEFAULTS INSERT01'S MAP GIVES   *
+      * AN OPERATOR WHO LEAVES THOSE FIELDS BLANK (RATING 0, ONE COPY, *
+      * GENRE 0); A MATCHED ROW LEAVES THOSE COLUMNS ALONE, SINCE THE  *
+      * VENDOR HAS NO OPINION ON THEM.                                 *
+      *                                                                *
+      * RELATED PROGRAMS:                                             *
+      *    -- BKLOAD01 > SAME REJECT-LISTING SHAPE, BOOK_ID-KEYED FEED *
+      *    -- INSERT01 > SAME VALIDATION RULES, ON-LINE INSERT PATH    *
+      *    -- UPDATE01 > SAME VALIDATION RULES, ON-LINE UPDATE PATH    *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT VEND-IN    ASSIGN TO VENDIN.
+           SELECT PRT-REJECT ASSIGN TO REJOUT.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  VEND-IN
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  IP-FIELDS.
+           05  IP-ISBN               PIC X(013)                       .
+           05  FILLER                PIC X(002)                       .
+           05  IP-TITLE              PIC X(166)                       .
+           05  FILLER                PIC X(001)                       .
+           05  IP-PUBLISHER-ID       PIC 9(004)                       .
+           05  FILLER                PIC X(002)                       .
+           05  IP-TOTAL-PAGES        PIC 9(004)                       .
+           05  FILLER                PIC X(002)                       .
+           05  IP-PUBLISHED-DATE     PIC X(010)                       .
+           05  FILLER                PIC X(026)                       .
+
+       FD  PRT-REJECT
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  OP-FIELDS PIC X(230).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REJECT-LINE.
+           05  WS-REJ-ISBN           PIC X(013)                       .
+           05  FILLER                PIC X(004) VALUE ALL SPACES      .
+           05  WS-REJ-TITLE          PIC X(166)                       .
+           05  FILLER                PIC X(001) VALUE ALL SPACES      .
+           05  WS-REJ-REASON         PIC X(046)                       .
+
+       01  WS-PAGE-BREAKS.
+           05  WS-SPACES           PIC X(230) VALUE ALL SPACES        .
+           05  WS-BREAKER          PIC X(230) VALUE ALL '-'           .
+           05  WS-HEADER.
+               10  FILLER          PIC X(004) VALUE 'ISBN'            .
+               10  FILLER          PIC X(013) VALUE ALL SPACES        .
+               10  FILLER          PIC X(005) VALUE 'TITLE'           .
+               10  FILLER          PIC X(162) VALUE ALL SPACES        .
+               10  FILLER          PIC X(006) VALUE 'REASON'          .
+               10  FILLER          PIC X(040) VALUE ALL SPACES        .
+           05  WS-TRAILER.
+               10  FILLER          PIC X(006) VALUE 'READ: '          .
+               10  WS-TR-READ      PIC ZZZZ9                          .
+               10  FILLER          PIC X(005) VALUE ALL SPACES        .
+               10  FILLER          PIC X(009) VALUE 'INSERTED:'        .
+               10  WS-TR-INSERT    PIC ZZZZ9                          .
+               10  FILLER          PIC X(005) VALUE ALL SPACES        .
+               10  FILLER          PIC X(009) VALUE 'UPDATED: '        .
+               10  WS-TR-UPDATE    PIC ZZZZ9                          .
+               10  FILLER          PIC X(005) VALUE ALL SPACES        .
+               10  FILLER          PIC X(009) VALUE 'REJECTED:'        .
+               10  WS-TR-REJECT    PIC ZZZZ9                          .
+               10  FILLER          PIC X(162) VALUE ALL SPACES        .
+
+       01  WS-VARS.
+           05  WS-READ-COUNT       PIC  9(05) VALUE 0                 .
+           05  WS-INSERT-COUNT     PIC  9(05) VALUE 0                 .
+           05  WS-UPDATE-COUNT     PIC  9(05) VALUE 0                 .
+           05  WS-REJECT-COUNT     PIC  9(05) VALUE 0                 .
+           05  WS-REJ-WRITTEN      PIC  9                             .
+               88  NO-REJECTS-YET              VALUE 0                .
+           05  LAST-REC            PIC  9                             .
+               88  EOF                        VALUE 1                 .
+           05  ROW-REJECTED        PIC  X                             .
+               88  ROW-IS-REJECTED             VALUE 'Y'              .
+           05  ROW-MATCHED         PIC  X                             .
+               88  ROW-IS-MATCHED               VALUE 'Y'             .
+           05  ERROR-HANDLING          PIC X                          .
+               88  SOME-ERROR                   VALUE 'Y'             .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-AUD-DATE             PIC X(10)                      .
+           05  WS-AUD-TIME             PIC X(08)                      .
+           05  WS-NEXT-AUDIT-ID        PIC S9(4) COMP                 .
+           05  WS-NEXT-BOOK-ID         PIC S9(4) COMP                 .
+           05  WS-MATCH-BOOK-ID        PIC S9(4) COMP                 .
+           05  WS-TODAY.
+               10  WS-TODAY-YYYY       PIC 9(04)                      .
+               10  WS-TODAY-MM         PIC 9(02)                      .
+               10  WS-TODAY-DD         PIC 9(02)                      .
+           05  WS-NOW.
+               10  WS-NOW-HH           PIC 9(02)                      .
+               10  WS-NOW-MN           PIC 9(02)                      .
+               10  WS-NOW-SS           PIC 9(02)                      .
+               10  FILLER              PIC 9(02)                      .
+
+       01  WS-ISBN-VARS.
+           05  WS-ISBN-SUB             PIC S9(4) COMP                .
+           05  WS-ISBN-DIGIT           PIC S9(1)                     .
+           05  WS-ISBN-WEIGHT          PIC S9(1)                     .
+           05  WS-ISBN-SUM             PIC S9(4)                     .
+           05  WS-ISBN-CHECK           PIC S9(1)                     .
+           05  ISBN-VALID-SW           PIC X(01)                     .
+               88  ISBN-IS-VALID                   VALUE 'Y'         .
+
+       01  WS-PUBDTE-VARS.
+           05  WS-PUBDTE-YR            PIC 9(04)                     .
+           05  WS-PUBDTE-MO            PIC 9(02)                     .
+           05  WS-PUBDTE-DA            PIC 9(02)                     .
+           05  WS-PUBDTE-MAXDAY        PIC 9(02)                     .
+           05  PUBDTE-VALID-SW         PIC X(01)                     .
+               88  PUBDTE-IS-VALID                 VALUE 'Y'         .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUD
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLPUBLR
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           DISPLAY 'START 0000-MAIN-PROCESS'
+           PERFORM 1000-OPEN-FILES  THRU 1000-EXIT
+           PERFORM 2000-LOAD        THRU 2000-EXIT
+           PERFORM 3000-CLOSE-FILES THRU 3000-EXIT
+           DISPLAY 'END 0000-MAIN-PROCESS'
+           STOP RUN
+           .
+       0000-EXIT.
+           EXIT
+           .
+       1000-OPEN-FILES.
+           DISPLAY 'START 1000-OPEN-FILES'
+
+           OPEN INPUT  VEND-IN
+           OPEN OUTPUT PRT-REJECT
+
+           MOVE 0 TO WS-REJ-WRITTEN
+
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT
+
+           DISPLAY 'END 1000-OPEN-FILES'
+           .
+       1000-EXIT.
+           EXIT
+           .
+       1100-READ-RECORD.
+           READ VEND-IN
+               AT END
+                   MOVE 1 TO LAST-REC
+               NOT AT END
+                   ADD  1 TO WS-READ-COUNT
+           END-READ
+           .
+       1100-EXIT.
+           EXIT
+           .
+       2000-LOAD.
+           DISPLAY 'START 2000-LOAD'
+           PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT UNTIL EOF
+           DISPLAY 'END 2000-LOAD'
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-PROCESS-RECORD.
+           MOVE 'N'          TO ROW-REJECTED
+           MOVE 'N'          TO ROW-MATCHED
+           MOVE SPACES       TO WS-REJ-REASON
+
+           MOVE LENGTH OF IP-ISBN  TO BOOKS-ISBN-LEN
+           MOVE IP-ISBN            TO BOOKS-ISBN-TEXT
+           MOVE LENGTH OF IP-TITLE TO BOOKS-TITLE-LEN
+           MOVE IP-TITLE           TO BOOKS-TITLE-TEXT
+           MOVE IP-PUBLISHER-ID    TO BOOKS-PUBLISHER-ID
+           MOVE IP-TOTAL-PAGES     TO BOOKS-TOTAL-PAGES
+           MOVE IP-PUBLISHED-DATE  TO BOOKS-PUBLISHER-DATE
+
+           PERFORM 2110-CHECK-ISBN THRU 2110-EXIT
+
+           IF NOT ROW-IS-REJECTED
+              PERFORM 2120-CHECK-PUBLISHER THRU 2120-EXIT
+           END-IF
+
+           IF NOT ROW-IS-REJECTED
+              PERFORM 2130-CHECK-PUBDATE   THRU 2130-EXIT
+           END-IF
+
+           IF ROW-IS-REJECTED
+              MOVE IP-ISBN      TO WS-REJ-ISBN
+              MOVE IP-TITLE     TO WS-REJ-TITLE
+              ADD  1            TO WS-REJECT-COUNT
+              PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+           ELSE
+              PERFORM 2200-MATCH-BOOK   THRU 2200-EXIT
+              IF ROW-IS-MATCHED
+                 PERFORM 2210-UPDATE-EXISTING THRU 2210-EXIT
+              ELSE
+                 PERFORM 2250-INSERT-NEW      THRU 2250-EXIT
+              END-IF
+           END-IF
+
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT
+           .
+       2100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT A BLANK ISBN (NOTHING TO MATCH THE VENDOR'S ROW AGAINST--
+      *OUR CATALOG WITH) OR ONE WHOSE CHECK DIGIT DOESN'T COMPUTE-------
+       2110-CHECK-ISBN.
+           IF IP-ISBN = SPACES
+              MOVE 'Y'                           TO ROW-REJECTED
+              MOVE 'ISBN IS REQUIRED.'           TO WS-REJ-REASON
+           ELSE
+              MOVE 'N'            TO ISBN-VALID-SW
+
+              IF IP-ISBN IS NUMERIC
+                 MOVE ZEROS       TO WS-ISBN-SUM
+
+                 PERFORM VARYING WS-ISBN-SUB FROM 1 BY 1
+                           UNTIL WS-ISBN-SUB > 12
+                    MOVE IP-ISBN(WS-ISBN-SUB:1) TO WS-ISBN-DIGIT
+
+                    IF FUNCTION MOD(WS-ISBN-SUB, 2) = 1
+                       MOVE 1    TO WS-ISBN-WEIGHT
+                    ELSE
+                       MOVE 3    TO WS-ISBN-WEIGHT
+                    END-IF
+
+                    COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                            (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+                 END-PERFORM
+
+                 COMPUTE WS-ISBN-CHECK =
+                         (10 - FUNCTION MOD(WS-ISBN-SUM, 10))
+                 IF WS-ISBN-CHECK = 10
+                    MOVE 0        TO WS-ISBN-CHECK
+                 END-IF
+
+                 MOVE IP-ISBN(13:1) TO WS-ISBN-DIGIT
+                 IF WS-ISBN-CHECK = WS-ISBN-DIGIT
+                    MOVE 'Y'      TO ISBN-VALID-SW
+                 END-IF
+              END-IF
+
+              IF NOT ISBN-IS-VALID
+                 MOVE 'Y'                             TO ROW-REJECTED
+                 MOVE 'INVALID ISBN-13 CHECK DIGIT.'   TO WS-REJ-REASON
+              END-IF
+           END-IF
+           .
+       2110-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN UNKNOWN PUBLISHER ID BEFORE THE ROW IS LOADED----------
+       2120-CHECK-PUBLISHER.
+           MOVE BOOKS-PUBLISHER-ID TO PUBLR-PUBLISHER-ID
+
+           EXEC SQL
+                SELECT NAME
+                INTO  :PUBLR-NAME
+                FROM   IBMUSER.PUBLISHERS
+                WHERE  PUBLISHER_ID = :PUBLR-PUBLISHER-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE = 100
+                    MOVE 'Y'                      TO ROW-REJECTED
+                    MOVE 'UNKNOWN PUBLISHER ID.'   TO WS-REJ-REASON
+               WHEN OTHER
+                    MOVE    '2120-CHECK-PUBLISHER.' TO ERR-LOC
+                    MOVE     SQLCODE                TO ERR-CODE
+                    MOVE    'Y'                      TO ERROR-HANDLING
+                    PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2120-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT A PUBLISH DATE THAT ISN'T A VALID CALENDAR DATE - THE----
+      *VENDOR FEED ALWAYS SENDS A FULL YYYY-MM-DD, UNLIKE THE ON-LINE--
+      *PROGRAMS' PARTIAL-DATE ALLOWANCE, SO ONLY THAT SHAPE IS CHECKED-
+       2130-CHECK-PUBDATE.
+           MOVE 'N'            TO PUBDTE-VALID-SW
+
+           IF IP-PUBLISHED-DATE(5:1) = '-' AND
+              IP-PUBLISHED-DATE(8:1) = '-'  AND
+              IP-PUBLISHED-DATE(1:4) IS NUMERIC AND
+              IP-PUBLISHED-DATE(6:2) IS NUMERIC AND
+              IP-PUBLISHED-DATE(9:2) IS NUMERIC
+              MOVE IP-PUBLISHED-DATE(1:4) TO WS-PUBDTE-YR
+              MOVE IP-PUBLISHED-DATE(6:2) TO WS-PUBDTE-MO
+              MOVE IP-PUBLISHED-DATE(9:2) TO WS-PUBDTE-DA
+              PERFORM 2140-CHECK-PUBDATE-PARTS THRU 2140-EXIT
+           END-IF
+
+           IF NOT PUBDTE-IS-VALID
+              MOVE 'Y'                                TO ROW-REJECTED
+              MOVE 'INVALID PUBLISH DATE.'             TO WS-REJ-REASON
+           END-IF
+           .
+       2130-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RANGE-CHECK THE PARSED YEAR/MONTH/DAY, INCLUDING LEAP YEARS------
+       2140-CHECK-PUBDATE-PARTS.
+           MOVE 'N' TO PUBDTE-VALID-SW
+
+           IF WS-PUBDTE-YR >= 1000 AND
+              WS-PUBDTE-MO >= 1 AND WS-PUBDTE-MO <= 12
+              EVALUATE WS-PUBDTE-MO
+                  WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-PUBDTE-MAXDAY
+                  WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-PUBDTE-MAXDAY
+                  WHEN 2
+                       IF FUNCTION MOD(WS-PUBDTE-YR, 4) = 0 AND
+                          (FUNCTION MOD(WS-PUBDTE-YR, 100) NOT = 0 OR
+                           FUNCTION MOD(WS-PUBDTE-YR, 400) = 0)
+                          MOVE 29 TO WS-PUBDTE-MAXDAY
+                       ELSE
+                          MOVE 28 TO WS-PUBDTE-MAXDAY
+                       END-IF
+              END-EVALUATE
+
+              IF WS-PUBDTE-DA >= 1 AND WS-PUBDTE-DA <= WS-PUBDTE-MAXDAY
+                 MOVE 'Y' TO PUBDTE-VALID-SW
+              END-IF
+           END-IF
+           .
+       2140-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOOK UP THE VENDOR'S ISBN AGAINST THE CATALOG - A MATCH MEANS---
+      *THIS ROW UPDATES THE EXISTING BOOK INSTEAD OF INSERTING A NEW---
+      *ONE-------------------------------------------------------------
+       2200-MATCH-BOOK.
+           EXEC SQL
+                SELECT BOOK_ID
+                INTO  :WS-MATCH-BOOK-ID
+                FROM   IBMUSER.BOOKS
+                WHERE  ISBN = :BOOKS-ISBN
+                  AND  DELETED_FLAG <> 'Y'
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   MOVE 'Y' TO ROW-MATCHED
+              WHEN SQLCODE = 100
+                   MOVE 'N' TO ROW-MATCHED
+              WHEN OTHER
+                   MOVE    '2200-MATCH-BOOK.' TO ERR-LOC
+                   MOVE     SQLCODE           TO ERR-CODE
+                   MOVE    'Y'                TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *MATCHED ISBN - UPDATE THE EXISTING ROW'S TITLE/PAGES/PUBLISHER--
+      *DATE/PUBLISHER ID, LEAVING RATING/COPIES/GENRE ALONE (THE-------
+      *VENDOR FEED HAS NO OPINION ON THOSE)-----------------------------
+       2210-UPDATE-EXISTING.
+           MOVE WS-MATCH-BOOK-ID TO BOOKS-BOOK-ID
+
+           EXEC SQL
+                UPDATE IBMUSER.BOOKS
+                   SET TITLE          =   :BOOKS-TITLE
+                      ,TOTAL_PAGES    =   :BOOKS-TOTAL-PAGES
+                      ,PUBLISHER_DATE =   :BOOKS-PUBLISHER-DATE
+                      ,PUBLISHER_ID   =   :BOOKS-PUBLISHER-ID
+                      ,CHANGE_SEQ     =   CHANGE_SEQ + 1
+                 WHERE BOOK_ID        =   :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    ADD 1                      TO WS-UPDATE-COUNT
+                    MOVE 'U' TO BKAUD-ACTION
+                    PERFORM 2350-LOG-AUDIT THRU 2350-EXIT
+               WHEN SQLCODE = -180
+                    MOVE IP-ISBN                TO WS-REJ-ISBN
+                    MOVE IP-TITLE               TO WS-REJ-TITLE
+                    MOVE 'INCORRECT DATE FORMAT.' TO WS-REJ-REASON
+                    ADD  1                      TO WS-REJECT-COUNT
+                    PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+               WHEN OTHER
+                    MOVE    '2210-UPDATE-EXISTING.' TO ERR-LOC
+                    MOVE     SQLCODE                TO ERR-CODE
+                    MOVE    'Y'                      TO ERROR-HANDLING
+                    PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2210-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *UNMATCHED ISBN - ASSIGN THE NEXT BOOK_ID (SAME GET-MAX-PLUS-ONE-
+      *IDIOM AS LOAN01/INSERT01) AND INSERT A NEW ROW WITH THE SAME-----
+      *DEFAULTS INSERT01'S MAP GIVES A BLANK RATING/COPIES/GENRE--------
+       2250-INSERT-NEW.
+           EXEC SQL
+                SELECT MAX(BOOK_ID)
+                INTO  :WS-NEXT-BOOK-ID
+                FROM   IBMUSER.BOOKS
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-BOOK-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-BOOK-ID
+              WHEN OTHER
+                   MOVE    '2250-INSERT-NEW.' TO ERR-LOC
+                   MOVE     SQLCODE           TO ERR-CODE
+                   MOVE    'Y'                TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           MOVE WS-NEXT-BOOK-ID TO BOOKS-BOOK-ID
+
+      *-----------------------------------------------------------------
+      *STAMP THE MOMENT OF THIS INSERT THE SAME WAY INSERT01'S ON-LINE-
+      *EQUIVALENT DOES - A MATCHED-AND-UPDATED ROW KEEPS ITS ORIGINAL--
+      *INSERT_TIMESTAMP, THIS PATH ONLY RUNS FOR A BRAND-NEW ROW-------
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           STRING WS-TODAY-YYYY '-' WS-TODAY-MM '-' WS-TODAY-DD '-'
+                  WS-NOW-HH '.' WS-NOW-MN '.' WS-NOW-SS '.000000'
+                  DELIMITED BY SIZE
+                  INTO BOOKS-INSERT-TIMESTAMP
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS
+                (
+                  BOOK_ID
+                 ,TITLE
+                 ,TOTAL_PAGES
+                 ,RATING
+                 ,ISBN
+                 ,PUBLISHER_DATE
+                 ,PUBLISHER_ID
+                 ,CHANGE_SEQ
+                 ,TOTAL_COPIES
+                 ,COPIES_AVAILABLE
+                 ,GENRE_ID
+                 ,INSERT_TIMESTAMP
+                )
+                VALUES
+                (
+                 :BOOKS-BOOK-ID
+                ,:BOOKS-TITLE
+                ,:BOOKS-TOTAL-PAGES
+                ,0
+                ,:BOOKS-ISBN
+                ,:BOOKS-PUBLISHER-DATE
+                ,:BOOKS-PUBLISHER-ID
+                ,1
+                ,1
+                ,1
+                ,0
+                ,:BOOKS-INSERT-TIMESTAMP
+                )
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1                      TO WS-INSERT-COUNT
+                   MOVE 'I' TO BKAUD-ACTION
+                   PERFORM 2350-LOG-AUDIT THRU 2350-EXIT
+              WHEN SQLCODE = -180
+                   MOVE IP-ISBN                TO WS-REJ-ISBN
+                   MOVE IP-TITLE               TO WS-REJ-TITLE
+                   MOVE 'INCORRECT DATE FORMAT.' TO WS-REJ-REASON
+                   ADD  1                      TO WS-REJECT-COUNT
+                   PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+              WHEN SQLCODE = -803
+                   MOVE IP-ISBN                TO WS-REJ-ISBN
+                   MOVE IP-TITLE               TO WS-REJ-TITLE
+                   MOVE 'DUPLICATE BOOK ID.'   TO WS-REJ-REASON
+                   ADD  1                      TO WS-REJECT-COUNT
+                   PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+              WHEN OTHER
+                   MOVE    '2250-INSERT-NEW.'   TO ERR-LOC
+                   MOVE     SQLCODE              TO ERR-CODE
+                   MOVE    'Y'                   TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2250-EXIT.
+           EXIT
+           .
+       2300-WRITE-REJECT.
+           IF NO-REJECTS-YET
+              MOVE  1          TO WS-REJ-WRITTEN
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-HEADER  TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+           END-IF
+
+           MOVE  WS-REJECT-LINE TO OP-FIELDS
+           WRITE OP-FIELDS
+           .
+       2300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *ACCEPTED ROW - LOG THE AUDIT TRAIL. CALLER SETS BKAUD-ACTION----
+      *BEFOREHAND SINCE THE 'I' VS. 'U' DEPENDS ON WHICH PATH GOT HERE-
+       2350-LOG-AUDIT.
+           EXEC SQL
+                SELECT MAX(AUDIT_ID)
+                INTO  :WS-NEXT-AUDIT-ID
+                FROM   IBMUSER.BOOKS_AUDIT
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-AUDIT-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-AUDIT-ID
+              WHEN OTHER
+                   MOVE    '2350-LOG-AUDIT.'    TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           MOVE WS-TODAY-YYYY TO WS-AUD-DATE(1:4)
+           MOVE '-'            TO WS-AUD-DATE(5:1)
+           MOVE WS-TODAY-MM    TO WS-AUD-DATE(6:2)
+           MOVE '-'            TO WS-AUD-DATE(8:1)
+           MOVE WS-TODAY-DD    TO WS-AUD-DATE(9:2)
+
+           MOVE WS-NOW-HH      TO WS-AUD-TIME(1:2)
+           MOVE ':'            TO WS-AUD-TIME(3:1)
+           MOVE WS-NOW-MN      TO WS-AUD-TIME(4:2)
+           MOVE ':'            TO WS-AUD-TIME(6:1)
+           MOVE WS-NOW-SS      TO WS-AUD-TIME(7:2)
+
+           MOVE WS-NEXT-AUDIT-ID TO BKAUD-AUDIT-ID
+           MOVE BOOKS-BOOK-ID    TO BKAUD-BOOK-ID
+           MOVE WS-AUD-DATE      TO BKAUD-ACTION-DATE
+           MOVE WS-AUD-TIME      TO BKAUD-ACTION-TIME
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS_AUDIT
+                       (AUDIT_ID, BOOK_ID, ACTION,
+                        ACTION_DATE, ACTION_TIME)
+                VALUES (:BKAUD-AUDIT-ID, :BKAUD-BOOK-ID, :BKAUD-ACTION,
+                        :BKAUD-ACTION-DATE, :BKAUD-ACTION-TIME)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    '2350-LOG-AUDIT.'    TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2350-EXIT.
+           EXIT
+           .
+       3000-CLOSE-FILES.
+           DISPLAY 'START 3000-CLOSE-FILES'
+
+           IF NO-REJECTS-YET
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-HEADER  TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+           END-IF
+
+           MOVE WS-READ-COUNT   TO WS-TR-READ
+           MOVE WS-INSERT-COUNT TO WS-TR-INSERT
+           MOVE WS-UPDATE-COUNT TO WS-TR-UPDATE
+           MOVE WS-REJECT-COUNT TO WS-TR-REJECT
+           MOVE WS-SPACES       TO OP-FIELDS
+           WRITE OP-FIELDS
+           MOVE WS-TRAILER      TO OP-FIELDS
+           WRITE OP-FIELDS
+
+           CLOSE VEND-IN
+           CLOSE PRT-REJECT
+
+           DISPLAY 'ROWS READ:     ' WS-READ-COUNT
+           DISPLAY 'ROWS INSERTED: ' WS-INSERT-COUNT
+           DISPLAY 'ROWS UPDATED:  ' WS-UPDATE-COUNT
+           DISPLAY 'ROWS REJECTED: ' WS-REJECT-COUNT
+
+           DISPLAY 'END 3000-CLOSE-FILES'
+           .
+       3000-EXIT.
+           EXIT
+           .
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              DISPLAY WS-MESSAGE
+              DISPLAY 'SQLCODE: ' SQLCODE
+              CLOSE VEND-IN
+              CLOSE PRT-REJECT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
