@@ -1,419 +1,1030 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    INSERT01.
-       AUTHOR.        DARWIN TERCENIO.
-       DATE-WRITTEN.  05.13.2020.
-      *--------------------
-      *****************************************************************
-      *PROGRAM DESCRIPTION.                                           *
-      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL WHEN USER        *
-      * PRESSED F4                                                    *
-      * FUNTIONS AVAILABLE:                                           *
-      *    -- F3    > GO BACK TO MAIN LIST                            *
-      *                                                               *
-      * RELATED PROGRAMS:                                             *
-      *    -- BOOK01DB > CALLING PROGRAM                              *
-      *                                                               *
-      * --- THIS PROGRAM WILL BE USE TO INSERT NEW RECORD IN          *
-      * IBMUSER.BOOKS                                                 *
-      *****************************************************************
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-      *----------------------------------------------------------------
-       DATA DIVISION.
-      *----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01  WS-COMMAREA.
-           05  WS-TABLE-SELECT.
-               10  WS-SELECTED  OCCURS 15 TIMES.
-                   15  WS-SELECTED-ID  PIC 9(004)                     .
-           05  WS-TABLE-UPDATE.
-               10  WS-UPDATE    OCCURS 15 TIMES.
-                   15  WS-UPDATE-ID    PIC 9(004)                     .
-           05  WS-TABLE-DELETE.
-               10  WS-DELETE    OCCURS 15 TIMES.
-                   15  WS-DELETE-ID    PIC 9(004)                     .
-           05  WS-SEARCH               PIC X(020)                     .
-           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
-           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-           05  TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE     OCCURS 15 TIMES.
-                   15  TSQ-BOOK-ID     PIC 9(004)                     .
-                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
-           05  TS-QUEUE-NAME.
-               10  FILLER              PIC X(004) VALUE 'DAR1'        .
-               10  TS-TERMINAL-ID      PIC X(004)                     .
-
-           05  WS-ALTER-RECORD.
-               10  WS-INPUT-S          PIC X(001)                     .
-               10  WS-INPUT-U          PIC X(001)                     .
-               10  WS-INPUT-D          PIC X(001)                     .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  TS-QUEUE-NAME-2.
-               10  FILLER              PIC X(004) VALUE 'DAR2'        .
-               10  TS-TERMINAL-ID-2    PIC X(004)                     .
-           05  INFO-ITEM               PIC S9(04) COMP  VALUE +1      .
-           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  WS-DEL-ID               PIC 9(004)                     .
-
-       01  SWITCH.
-           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
-               88  SOME-ERROR                   VALUE 'Y'             .
-
-           05  INSERT-CONFIRM          PIC X                          .
-               88  INSERT-YES                   VALUE 'Y'             .
-               88  INSERT-NO                    VALUE 'N'             .
-
-       01  WS-VARS.
-           05  WS-TRANSID              PIC X(04) VALUE 'TBL3'         .
-           05  WS-MAP                  PIC X(07) VALUE 'INSERTM'      .
-           05  WS-MAPSET               PIC X(07) VALUE 'INSERT1'      .
-           05  RESPONSE-CODE           PIC S9(4) COMP                .
-           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
-           05  WS-INVALID              PIC X(13) VALUE 'INVALID TRNID'.
-           05  WS-MESSAGE.
-               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
-               10  ERR-LOC             PIC X(30)                     .
-               10  FILLER              PIC X(06) VALUE 'CODE: '      .
-               10  ERR-CODE            PIC S9(4) COMP                .
-           05  BK-TITLE.
-               10  BK-TITLE1           PIC X(35)                     .
-               10  BK-TITLE2           PIC X(35)                     .
-               10  BK-TITLE3           PIC X(35)                     .
-               10  BK-TITLE4           PIC X(35)                     .
-               10  BK-TITLE5           PIC X(26)                     .
-           05  WS-DEFAULT-RATING       PIC X(04) VALUE '1.00'        .
-           05  WS-DEFAULT-DATE         PIC X(10) VALUE '2020-01-01'  .
-
-           EXEC SQL
-                INCLUDE SQLCA
-           END-EXEC.
-
-           EXEC SQL
-                INCLUDE DCLBOOKS
-           END-EXEC.
-
-           COPY INSERT1.
-           COPY DFHAID.
-           COPY ATTR.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA.
-           05  LS-TABLE-SELECT.
-               10  LS-SELECTED OCCURS 15 TIMES.
-                   15  LS-SELECTED-ID  PIC 9(004)                     .
-           05  LS-TABLE-UPDATE.
-               10  LS-UPDATE OCCURS 15 TIMES.
-                   15  LS-UPDATE-ID  PIC 9(004)                     .
-           05  LS-TABLE-DELETE.
-               10  LS-DELETE OCCURS 15 TIMES.
-                   15  LS-DELETE-ID  PIC 9(004)                     .
-           05  LS-SEARCH               PIC X(020)                     .
-           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-           05  LS-TSQ-PAGE-ENTRY.
-               10  TSQ-PAGE OCCURS 15 TIMES.
-                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
-                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
-           05  LS-QUEUE-NAME.
-               10  FILLER              PIC X(4)   VALUE 'DAR1'        .
-               10  LS-TERMINAL-ID      PIC X(4)                       .
-
-           05  LS-ALTER-RECORD.
-               10  LS-INPUT-S          PIC X(1)                       .
-               10  LS-INPUT-U          PIC X(1)                       .
-               10  LS-INPUT-D          PIC X(1)                       .
-
-      *FOR BOOK02DB-----------------------------------------------------
-           05  LS-QUEUE-NAME-2.
-               10  FILLER              PIC X(4)   VALUE 'DAR2'        .
-               10  LS-TERMINAL-ID-2    PIC X(4)                       .
-           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
-           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
-      *-----------------------------------------------------------------
-
-           05  LS-DEL-ID               PIC 9(4)                       .
-
-      *----------------------------------------------------------------
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------
-       A0000-MAIN-PROCESS.
-           EVALUATE TRUE
-               WHEN EIBCALEN > 0
-                    MOVE DFHCOMMAREA         TO WS-COMMAREA
-                    MOVE LOW-VALUES          TO INSERTMI
-                    PERFORM A1000-EVALUATE THRU A1000-EXIT
-
-               WHEN EIBCALEN = 0
-                    EXEC CICS
-                         SEND TEXT FROM(WS-INVALID)
-                                   ERASE
-                                   FREEKB
-                    END-EXEC
-
-                    EXEC CICS
-                         RETURN
-                    END-EXEC
-           END-EVALUATE
-           .
-       A0000-EXIT.
-           EXIT
-           .
-       A1000-EVALUATE.
-           IF EIBTRNID NOT = WS-TRANSID
-              EXEC CICS SET
-                  TERMINAL  (EIBTRMID)
-                  RESP      (RESPONSE-CODE)
-                  TRANIDONLY
-              END-EXEC
-
-              PERFORM Z2000-MOVE-SPACES  THRU Z2000-EXIT
-              PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
-
-           ELSE
-              EVALUATE TRUE
-                  WHEN EIBAID = DFHPF3
-                       EXEC CICS
-                           XCTL PROGRAM('BOOK01DB')
-                                COMMAREA(WS-COMMAREA)
-                                RESP(RESPONSE-CODE)
-                       END-EXEC
-
-                  WHEN EIBAID = DFHENTER
-                       EXEC CICS
-                           RECEIVE MAP(WS-MAP)
-                                   MAPSET(WS-MAPSET)
-                                   INTO(INSERTMI)
-                                   RESP(RESPONSE-CODE)
-                       END-EXEC
-
-                       MOVE    CONFIRMI               TO INSERT-CONFIRM
-                       PERFORM A2000-INSERT-CONFIRM THRU A2000-EXIT
-
-                  WHEN OTHER
-                       MOVE 'INVALID KEY PRESSED.'    TO MESSAGEO
-                       PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
-              END-EVALUATE
-           END-IF
-           .
-       A1000-EXIT.
-           EXIT
-           .
-       A2000-INSERT-CONFIRM.
-           EVALUATE TRUE
-               WHEN INSERT-YES
-                    PERFORM A2100-MOVE-DATA     THRU A2100-EXIT
-                    PERFORM A2200-INSERT-DATA   THRU A2200-EXIT
-                    MOVE    LOW-VALUES            TO INSERTMO
-                    MOVE    'INSERT SUCCESSFUL.'  TO MESSAGEO
-                    PERFORM  Z0000-SEND-MAP     THRU Z0000-EXIT
-
-               WHEN INSERT-NO
-                    EXEC CICS
-                        XCTL PROGRAM('BOOK01DB')
-                             COMMAREA(WS-COMMAREA)
-                             RESP(RESPONSE-CODE)
-                    END-EXEC
-
-               WHEN OTHER
-                    MOVE    LOW-VALUES            TO INSERTMO
-                    MOVE    'INVALID INPUT.'      TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-           END-EVALUATE
-           .
-       A2000-EXIT.
-           EXIT
-           .
-       A2100-MOVE-DATA.
-           IF MBOOKIDI = LOW-VALUE OR SPACES
-              MOVE    SPACES                      TO CONFIRMO
-              MOVE   'BOOK ID IS REQUIRED.'       TO MESSAGEO
-              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
-           ELSE
-              COMPUTE BOOKS-BOOK-ID = FUNCTION NUMVAL(MBOOKIDI)
-           END-IF
-
-           IF MTITLE1I = LOW-VALUE OR SPACES
-              MOVE    SPACES                      TO CONFIRMO
-              MOVE    'TITLE IS REQUIRED.'        TO MESSAGEO
-              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
-           ELSE
-              MOVE MTITLE1I                       TO BK-TITLE1
-              MOVE MTITLE2I                       TO BK-TITLE2
-              MOVE MTITLE3I                       TO BK-TITLE3
-              MOVE MTITLE4I                       TO BK-TITLE4
-              MOVE MTITLE5I                       TO BK-TITLE5
-              MOVE LENGTH OF BK-TITLE             TO BOOKS-TITLE-LEN
-              MOVE BK-TITLE                       TO BOOKS-TITLE-TEXT
-           END-IF
-
-           IF MPAGESI = LOW-VALUE OR SPACES
-              MOVE ZEROS             TO BOOKS-TOTAL-PAGES
-           ELSE
-              COMPUTE BOOKS-TOTAL-PAGES = FUNCTION NUMVAL(MPAGESI)
-           END-IF
-
-           IF MRATINGI = LOW-VALUE OR SPACES
-              MOVE ZEROS             TO BOOKS-RATING
-           ELSE
-              EVALUATE TRUE
-                  WHEN MRATINGI = 0
-                       CONTINUE
-                  WHEN MRATINGI >= 1 OR <= 5
-                       COMPUTE BOOKS-RATING = FUNCTION NUMVAL(MRATINGI)
-                  WHEN OTHER
-                       MOVE  SPACES                       TO CONFIRMO
-                       MOVE 'PLEASE ENTER BETWEEN 1 & 5.' TO MESSAGEO
-                       PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
-              END-EVALUATE
-           END-IF
-
-           IF MISBNNOI = LOW-VALUE OR SPACES
-              CONTINUE
-           ELSE
-              MOVE LENGTH OF MISBNNOI   TO BOOKS-ISBN-LEN
-              MOVE MISBNNOI             TO BOOKS-ISBN-TEXT
-           END-IF
-
-           IF MPUBDTEI = LOW-VALUE OR SPACES OR 'YYYY-MM-DD'
-              MOVE WS-DEFAULT-DATE   TO BOOKS-PUBLISHER-DATE
-           ELSE
-              MOVE MPUBDTEI          TO BOOKS-PUBLISHER-DATE
-           END-IF
-
-           IF MPUBIDI = LOW-VALUE OR SPACES
-              MOVE ZEROS             TO BOOKS-PUBLISHER-ID
-           ELSE
-              COMPUTE BOOKS-PUBLISHER-ID = FUNCTION NUMVAL(MPUBIDI)
-           END-IF
-           .
-       A2100-EXIT.
-           EXIT
-           .
-       A2200-INSERT-DATA.
-           EXEC SQL
-                INSERT INTO IBMUSER.BOOKS
-                (
-                  BOOK_ID
-                 ,TITLE
-                 ,TOTAL_PAGES
-                 ,RATING
-                 ,ISBN
-                 ,PUBLISHER_DATE
-                 ,PUBLISHER_ID
-                )
-                VALUES
-                (
-                 :BOOKS-BOOK-ID
-                ,:BOOKS-TITLE
-                ,:BOOKS-TOTAL-PAGES
-                ,:BOOKS-RATING
-                ,:BOOKS-ISBN
-                ,:BOOKS-PUBLISHER-DATE
-                ,:BOOKS-PUBLISHER-ID
-                )
-           END-EXEC
-
-           EVALUATE TRUE
-               WHEN SQLCODE = 0
-                    CONTINUE
-               WHEN SQLCODE = -180
-                    MOVE SPACES     TO CONFIRMO
-                    MOVE 'INCORRECT DATE FORMAT.' TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-               WHEN SQLCODE = -803
-                    MOVE SPACES     TO CONFIRMO
-                    MOVE 'BOOK ID ALREADY EXIST.' TO MESSAGEO
-                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-               WHEN OTHER
-      *             MOVE SPACES     TO CONFIRMO
-      *             MOVE  SQLCODE                 TO MESSAGEO
-      *             PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
-                    MOVE 'A2200-INSERT-DATA'      TO ERR-LOC
-                    MOVE  SQLCODE                 TO ERR-CODE
-                    MOVE  'Y'                     TO ERROR-HANDLING
-                    PERFORM XXXX-ERROR-HANDLING
-           END-EVALUATE
-            .
-       A2200-EXIT.
-           EXIT
-           .
-      *SEND MAP PARAGRAPH-----------------------------------------------
-       Z0000-SEND-MAP.
-           PERFORM Z1000-MOVE-ATTR THRU Z1000-EXIT
-
-           EXEC CICS
-                SEND MAP(WS-MAP)
-                     MAPSET(WS-MAPSET)
-                     FROM(INSERTMO)
-                     RESP(RESPONSE-CODE)
-           END-EXEC
-
-           EXEC CICS
-               RETURN TRANSID(WS-TRANSID)
-                      COMMAREA(WS-COMMAREA)
-                      RESP(RESPONSE-CODE)
-           END-EXEC
-           .
-       Z0000-EXIT.
-           EXIT
-           .
-       Z1000-MOVE-ATTR.
-           MOVE ATTR-UNPROT-NUM-MDT TO MBOOKIDA
-           MOVE ATTR-UNPROT-MDT     TO MTITLE1A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE2A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE3A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE4A
-           MOVE ATTR-UNPROT-MDT     TO MTITLE5A
-           MOVE ATTR-UNPROT-NUM-MDT TO MPAGESA
-           MOVE ATTR-UNPROT-NUM-MDT TO MRATINGA
-           MOVE ATTR-UNPROT-MDT     TO MISBNNOA
-           MOVE ATTR-UNPROT-NUM-MDT TO MPUBDTEA
-           MOVE ATTR-UNPROT-NUM-MDT TO MPUBIDA
-           .
-       Z1000-EXIT.
-           EXIT
-           .
-       Z2000-MOVE-SPACES.
-           MOVE SPACES              TO MBOOKIDO
-           MOVE SPACES              TO MTITLE1O
-           MOVE SPACES              TO MTITLE2O
-           MOVE SPACES              TO MTITLE3O
-           MOVE SPACES              TO MTITLE4O
-           MOVE SPACES              TO MTITLE5O
-           MOVE SPACES              TO MPAGESO
-           MOVE SPACES              TO MRATINGO
-           MOVE SPACES              TO MISBNNOO
-           MOVE SPACES              TO MPUBIDO
-           MOVE SPACES              TO MESSAGEO
-           MOVE SPACES              TO CONFIRMO
-           .
-       Z2000-EXIT.
-           EXIT
-           .
-      *-----------------------------------------------------------------
-      *SUPPORT PARAGRAPH------------------------------------------------
-       XXXX-ERROR-HANDLING.
-           IF SOME-ERROR
-              EXEC CICS DELETEQ TS
-                   QUEUE (TS-QUEUE-NAME)
-                   RESP(RESPONSE-CODE)
-              END-EXEC
-
-              EXEC CICS
-                  SEND TEXT FROM(WS-MESSAGE)
-                            ERASE
-                            FREEKB
-              END-EXEC
-
-              EXEC CICS
-                   RETURN
-              END-EXEC
-           .
-      *-----------------------------------------------------------------
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    INSERT01.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  05.13.2020.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL WHEN USER        *
+      * PRESSED F4                                                    *
+      * FUNTIONS AVAILABLE:                                           *
+      *    -- F3    > GO BACK TO MAIN LIST                            *
+      *                                                               *
+      * RELATED PROGRAMS:                                             *
+      *    -- BOOK01DB > CALLING PROGRAM                              *
+      *                                                               *
+      * --- THIS PROGRAM WILL BE USE TO INSERT NEW RECORD IN          *
+      * IBMUSER.BOOKS                                                 *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *----------------------------------------------------------------
+       DATA DIVISION.
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED  OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID  PIC 9(004)                     .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE    OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID    PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE    OCCURS 15 TIMES.
+                   15  WS-DELETE-ID    PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE     OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(002) VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                     .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(001)                     .
+               10  WS-INPUT-U          PIC X(001)                     .
+               10  WS-INPUT-D          PIC X(001)                     .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(002) VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                     .
+           05  INFO-ITEM               PIC S9(04) COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(004)                     .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+
+       01  SWITCH.
+           05  ERROR-HANDLING          PIC X    VALUE 'N'             .
+               88  SOME-ERROR                   VALUE 'Y'             .
+
+           05  INSERT-CONFIRM          PIC X                          .
+               88  INSERT-YES                   VALUE 'Y'             .
+               88  INSERT-NO                    VALUE 'N'             .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(04) VALUE 'TBL3'         .
+           05  WS-MAP                  PIC X(07) VALUE 'INSERTM'      .
+           05  WS-MAPSET               PIC X(07) VALUE 'INSERT1'      .
+           05  RESPONSE-CODE           PIC S9(4) COMP                .
+           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
+           05  WS-INVALID              PIC X(13) VALUE 'INVALID TRNID'.
+           05  WS-IDLE-LIMIT           PIC S9(15) COMP-3 VALUE +900000.
+           05  WS-NOW-ABSTIME          PIC S9(15) COMP-3              .
+           05  WS-IDLE-ELAPSED         PIC S9(15) COMP-3              .
+           05  WS-IDLE-MSG             PIC X(050) VALUE
+                   'SESSION TIMED OUT DUE TO INACTIVITY - PLEASE RETRY'.
+           05  WS-NOTAUTH-MSG          PIC X(050) VALUE
+                   'NOT AUTHORIZED TO INSERT BOOKS - VIEWER ROLE ONLY' .
+           05  WS-HELP-PANEL.
+               10  FILLER              PIC X(031) VALUE
+                           'INSERT01 HELP - VALID PF KEYS: '.
+               10  FILLER              PIC X(028) VALUE
+                           'PF3=CANCEL, RETURN TO LIST  '.
+               10  FILLER              PIC X(020) VALUE
+                           'ENTER=CONFIRM INSERT'.
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  BK-TITLE.
+               10  BK-TITLE1           PIC X(35)                     .
+               10  BK-TITLE2           PIC X(35)                     .
+               10  BK-TITLE3           PIC X(35)                     .
+               10  BK-TITLE4           PIC X(35)                     .
+               10  BK-TITLE5           PIC X(26)                     .
+           05  WS-DEFAULT-RATING       PIC X(04) VALUE '1.00'        .
+           05  WS-DEFAULT-DATE         PIC X(10) VALUE '2020-01-01'  .
+           05  WS-ABS-TIME             PIC S9(15) COMP-3              .
+           05  WS-AUD-DATE             PIC X(10)                      .
+           05  WS-AUD-TIME             PIC X(08)                      .
+           05  WS-NEXT-AUDIT-ID        PIC S9(4) COMP                .
+
+       01  WS-ISBN-VARS.
+           05  WS-ISBN-SUB             PIC S9(4) COMP                .
+           05  WS-ISBN-DIGIT           PIC S9(1)                     .
+           05  WS-ISBN-WEIGHT          PIC S9(1)                     .
+           05  WS-ISBN-SUM             PIC S9(4)                     .
+           05  WS-ISBN-CHECK           PIC S9(1)                     .
+           05  ISBN-VALID-SW           PIC X(01)                     .
+               88  ISBN-IS-VALID                   VALUE 'Y'         .
+
+       01  WS-PUBDTE-VARS.
+           05  WS-PUBDTE-TOKEN         PIC X(10)                     .
+           05  WS-PUBDTE-YR            PIC 9(04)                     .
+           05  WS-PUBDTE-MO            PIC 9(02)                     .
+           05  WS-PUBDTE-DA            PIC 9(02)                     .
+           05  WS-PUBDTE-MAXDAY        PIC 9(02)                     .
+           05  PUBDTE-VALID-SW         PIC X(01)                     .
+               88  PUBDTE-IS-VALID                  VALUE 'Y'         .
+
+       01  WS-AUTHOR-VARS.
+           05  WS-AUTH-COUNT           PIC S9(4) COMP VALUE 0         .
+           05  AUTH-SUB                PIC S9(4) COMP VALUE 0         .
+           05  WS-AUTH-NAME            OCCURS 5 TIMES
+                                       PIC X(40)                      .
+           05  WS-MAX-AUTHOR-ID        PIC S9(4) COMP VALUE 0         .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLPUBLR
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLGENRE
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLAUTHR
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUTH
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUD
+           END-EXEC.
+
+           COPY INSERT1.
+           COPY DFHAID.
+           COPY ATTR.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID      PIC 9(004)                 .
+                   15  LS-TSQ-BOOK-TITLE   PIC X(067)                 .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+       A0000-MAIN-PROCESS.
+           EVALUATE TRUE
+               WHEN EIBCALEN > 0
+                    MOVE DFHCOMMAREA         TO WS-COMMAREA
+                    MOVE LOW-VALUES          TO INSERTMI
+
+                    IF WS-HELP-PENDING = 'Y'
+                       MOVE SPACES          TO WS-HELP-PENDING
+                       MOVE SPACES          TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP THRU Z0000-EXIT
+                    ELSE
+                       PERFORM A1000-EVALUATE THRU A1000-EXIT
+                    END-IF
+
+               WHEN EIBCALEN = 0
+                    EXEC CICS
+                         SEND TEXT FROM(WS-INVALID)
+                                   ERASE
+                                   FREEKB
+                    END-EXEC
+
+                    EXEC CICS
+                         RETURN
+                    END-EXEC
+           END-EVALUATE
+           .
+       A0000-EXIT.
+           EXIT
+           .
+       A1000-EVALUATE.
+           IF EIBTRNID NOT = WS-TRANSID
+              IF OPER-IS-VIEWER
+                 EXEC CICS
+                      SEND TEXT FROM(WS-NOTAUTH-MSG)
+                                ERASE
+                                FREEKB
+                 END-EXEC
+
+                 EXEC CICS
+                      RETURN TRANSID(WS-TRANSID)
+                 END-EXEC
+              ELSE
+                 MOVE    SPACES                 TO WS-CONFIRM-DONE
+
+                 EXEC CICS SET
+                     TERMINAL  (EIBTRMID)
+                     RESP      (RESPONSE-CODE)
+                     TRANIDONLY
+                 END-EXEC
+
+                 PERFORM Z2000-MOVE-SPACES  THRU Z2000-EXIT
+                 PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+              END-IF
+
+           ELSE
+              EXEC CICS ASKTIME
+                   ABSTIME(WS-NOW-ABSTIME)
+              END-EXEC
+
+              COMPUTE WS-IDLE-ELAPSED = WS-NOW-ABSTIME - WS-IDLE-SINCE
+
+              IF WS-IDLE-ELAPSED > WS-IDLE-LIMIT
+                 PERFORM Z9000-IDLE-TIMEOUT THRU Z9000-EXIT
+              ELSE
+              EVALUATE TRUE
+                  WHEN EIBAID = DFHPF1
+                       EXEC CICS
+                            SEND TEXT FROM(WS-HELP-PANEL)
+                                      ERASE
+                                      FREEKB
+                       END-EXEC
+
+                       MOVE 'Y' TO WS-HELP-PENDING
+
+                       EXEC CICS
+                            RETURN TRANSID(WS-TRANSID)
+                                   COMMAREA(WS-COMMAREA)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHPF3
+                       EXEC CICS
+                           XCTL PROGRAM('BOOK01DB')
+                                COMMAREA(WS-COMMAREA)
+                                RESP(RESPONSE-CODE)
+                       END-EXEC
+
+                  WHEN EIBAID = DFHENTER
+                       EXEC CICS
+                           RECEIVE MAP(WS-MAP)
+                                   MAPSET(WS-MAPSET)
+                                   INTO(INSERTMI)
+                                   RESP(RESPONSE-CODE)
+                       END-EXEC
+
+                       MOVE    CONFIRMI               TO INSERT-CONFIRM
+                       PERFORM A2000-INSERT-CONFIRM THRU A2000-EXIT
+
+                  WHEN OTHER
+                       MOVE 'INVALID KEY PRESSED.'    TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP      THRU Z0000-EXIT
+              END-EVALUATE
+              END-IF
+           END-IF
+           .
+       A1000-EXIT.
+           EXIT
+           .
+       A2000-INSERT-CONFIRM.
+           EVALUATE TRUE
+               WHEN INSERT-YES
+                    IF WS-CONFIRM-DONE = 'Y'
+                       MOVE    LOW-VALUES            TO INSERTMO
+                       MOVE    'THIS BOOK WAS ALREADY INSERTED.'
+                                                      TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP     THRU Z0000-EXIT
+                    ELSE
+                       PERFORM A2100-MOVE-DATA     THRU A2100-EXIT
+                       PERFORM A2200-INSERT-DATA   THRU A2200-EXIT
+                       PERFORM A2250-LOG-AUDIT     THRU A2250-EXIT
+                       PERFORM A2300-INSERT-AUTHORS THRU A2300-EXIT
+                       MOVE    'Y'                    TO WS-CONFIRM-DONE
+                       MOVE    LOW-VALUES            TO INSERTMO
+                       MOVE    'INSERT SUCCESSFUL.'  TO MESSAGEO
+                       PERFORM  Z0000-SEND-MAP     THRU Z0000-EXIT
+                    END-IF
+
+               WHEN INSERT-NO
+                    EXEC CICS
+                        XCTL PROGRAM('BOOK01DB')
+                             COMMAREA(WS-COMMAREA)
+                             RESP(RESPONSE-CODE)
+                    END-EXEC
+
+               WHEN OTHER
+                    MOVE    LOW-VALUES            TO INSERTMO
+                    MOVE    'INVALID INPUT.'      TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+           END-EVALUATE
+           .
+       A2000-EXIT.
+           EXIT
+           .
+       A2100-MOVE-DATA.
+           IF MBOOKIDI = LOW-VALUE OR SPACES
+              MOVE    SPACES                      TO CONFIRMO
+              MOVE   'BOOK ID IS REQUIRED.'       TO MESSAGEO
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+           ELSE
+              COMPUTE BOOKS-BOOK-ID = FUNCTION NUMVAL(MBOOKIDI)
+           END-IF
+
+           IF MTITLE1I = LOW-VALUE OR SPACES
+              MOVE    SPACES                      TO CONFIRMO
+              MOVE    'TITLE IS REQUIRED.'        TO MESSAGEO
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+           ELSE
+              MOVE MTITLE1I                       TO BK-TITLE1
+              MOVE MTITLE2I                       TO BK-TITLE2
+              MOVE MTITLE3I                       TO BK-TITLE3
+              MOVE MTITLE4I                       TO BK-TITLE4
+              MOVE MTITLE5I                       TO BK-TITLE5
+              MOVE LENGTH OF BK-TITLE             TO BOOKS-TITLE-LEN
+              MOVE BK-TITLE                       TO BOOKS-TITLE-TEXT
+           END-IF
+
+           IF MPAGESI = LOW-VALUE OR SPACES
+              MOVE ZEROS             TO BOOKS-TOTAL-PAGES
+           ELSE
+              COMPUTE BOOKS-TOTAL-PAGES = FUNCTION NUMVAL(MPAGESI)
+           END-IF
+
+           IF MCOPIESI = LOW-VALUE OR SPACES
+              MOVE 1                  TO BOOKS-TOTAL-COPIES
+           ELSE
+              COMPUTE BOOKS-TOTAL-COPIES = FUNCTION NUMVAL(MCOPIESI)
+              IF BOOKS-TOTAL-COPIES < 1
+                 MOVE  SPACES                       TO CONFIRMO
+                 MOVE 'COPIES ON HAND MUST BE AT LEAST 1.' TO MESSAGEO
+                 PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+              END-IF
+           END-IF
+           MOVE BOOKS-TOTAL-COPIES    TO BOOKS-COPIES-AVAILABLE
+
+           IF MRATINGI = LOW-VALUE OR SPACES
+              MOVE ZEROS             TO BOOKS-RATING
+           ELSE
+              COMPUTE BOOKS-RATING = FUNCTION NUMVAL(MRATINGI)
+              IF BOOKS-RATING < 0 OR BOOKS-RATING > 5
+                 MOVE ZEROS                          TO BOOKS-RATING
+                 MOVE  SPACES                       TO CONFIRMO
+                 MOVE 'PLEASE ENTER BETWEEN 1 & 5.' TO MESSAGEO
+                 PERFORM Z0000-SEND-MAP           THRU Z0000-EXIT
+              END-IF
+           END-IF
+
+           IF MISBNNOI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              MOVE LENGTH OF MISBNNOI   TO BOOKS-ISBN-LEN
+              MOVE MISBNNOI             TO BOOKS-ISBN-TEXT
+              PERFORM A2155-CHECK-ISBN THRU A2155-EXIT
+           END-IF
+
+           IF MPUBDTEI = LOW-VALUE OR SPACES OR 'YYYY-MM-DD'
+              MOVE WS-DEFAULT-DATE   TO BOOKS-PUBLISHER-DATE
+           ELSE
+              PERFORM A2157-CHECK-PUBDATE THRU A2157-EXIT
+           END-IF
+
+           IF MPUBIDI = LOW-VALUE OR SPACES
+              MOVE ZEROS             TO BOOKS-PUBLISHER-ID
+           ELSE
+              COMPUTE BOOKS-PUBLISHER-ID = FUNCTION NUMVAL(MPUBIDI)
+              PERFORM A2150-CHECK-PUBLISHER THRU A2150-EXIT
+           END-IF
+
+           IF MGENREI = LOW-VALUE OR SPACES
+              MOVE ZEROS             TO BOOKS-GENRE-ID
+           ELSE
+              COMPUTE BOOKS-GENRE-ID = FUNCTION NUMVAL(MGENREI)
+              PERFORM A2160-CHECK-GENRE THRU A2160-EXIT
+           END-IF
+
+           MOVE 0      TO WS-AUTH-COUNT
+           MOVE SPACES TO WS-AUTH-NAME(1) WS-AUTH-NAME(2) WS-AUTH-NAME(3)
+                          WS-AUTH-NAME(4) WS-AUTH-NAME(5)
+
+           IF MAUTHORI = LOW-VALUE OR SPACES
+              CONTINUE
+           ELSE
+              UNSTRING MAUTHORI DELIMITED BY ','
+                        INTO WS-AUTH-NAME(1)
+                             WS-AUTH-NAME(2)
+                             WS-AUTH-NAME(3)
+                             WS-AUTH-NAME(4)
+                             WS-AUTH-NAME(5)
+                        TALLYING WS-AUTH-COUNT
+           END-IF
+           .
+       A2100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN UNKNOWN PUBLISHER ID BEFORE THE INSERT IS ATTEMPTED----
+       A2150-CHECK-PUBLISHER.
+           MOVE BOOKS-PUBLISHER-ID TO PUBLR-PUBLISHER-ID
+
+           EXEC SQL
+                SELECT NAME
+                INTO  :PUBLR-NAME
+                FROM   IBMUSER.PUBLISHERS
+                WHERE  PUBLISHER_ID = :PUBLR-PUBLISHER-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE PUBLR-NAME-TEXT        TO MPUBNAMO
+               WHEN SQLCODE = 100
+                    MOVE    SPACES               TO CONFIRMO
+                    MOVE 'UNKNOWN PUBLISHER ID.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+               WHEN OTHER
+                    MOVE 'A2150-CHECK-PUBLISHER' TO ERR-LOC
+                    MOVE  SQLCODE                TO ERR-CODE
+                    MOVE  'Y'                    TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A2150-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN UNKNOWN GENRE ID BEFORE THE INSERT IS ATTEMPTED--------
+       A2160-CHECK-GENRE.
+           MOVE BOOKS-GENRE-ID TO GENRE-GENRE-ID
+
+           EXEC SQL
+                SELECT NAME
+                INTO  :GENRE-NAME
+                FROM   IBMUSER.GENRES
+                WHERE  GENRE_ID = :GENRE-GENRE-ID
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    MOVE GENRE-NAME-TEXT        TO MGENRNMO
+               WHEN SQLCODE = 100
+                    MOVE    SPACES               TO CONFIRMO
+                    MOVE 'UNKNOWN GENRE ID.'     TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP     THRU Z0000-EXIT
+               WHEN OTHER
+                    MOVE 'A2160-CHECK-GENRE'     TO ERR-LOC
+                    MOVE  SQLCODE                TO ERR-CODE
+                    MOVE  'Y'                    TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A2160-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *VALIDATE THE ISBN-13 CHECK DIGIT (MOD-10, WEIGHTS 1/3)-----------
+       A2155-CHECK-ISBN.
+           MOVE 'N'            TO ISBN-VALID-SW
+
+           IF MISBNNOI IS NUMERIC
+              MOVE ZEROS       TO WS-ISBN-SUM
+
+              PERFORM VARYING WS-ISBN-SUB FROM 1 BY 1
+                        UNTIL WS-ISBN-SUB > 12
+                 MOVE MISBNNOI(WS-ISBN-SUB:1) TO WS-ISBN-DIGIT
+
+                 IF FUNCTION MOD(WS-ISBN-SUB, 2) = 1
+                    MOVE 1    TO WS-ISBN-WEIGHT
+                 ELSE
+                    MOVE 3    TO WS-ISBN-WEIGHT
+                 END-IF
+
+                 COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                         (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+              END-PERFORM
+
+              COMPUTE WS-ISBN-CHECK =
+                      (10 - FUNCTION MOD(WS-ISBN-SUM, 10))
+              IF WS-ISBN-CHECK = 10
+                 MOVE 0        TO WS-ISBN-CHECK
+              END-IF
+
+              MOVE MISBNNOI(13:1) TO WS-ISBN-DIGIT
+              IF WS-ISBN-CHECK = WS-ISBN-DIGIT
+                 MOVE 'Y'      TO ISBN-VALID-SW
+              END-IF
+           END-IF
+
+           IF NOT ISBN-IS-VALID
+              MOVE  SPACES                        TO CONFIRMO
+              MOVE 'INVALID ISBN-13 CHECK DIGIT.' TO MESSAGEO
+              PERFORM Z0000-SEND-MAP            THRU Z0000-EXIT
+           END-IF
+           .
+       A2155-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *VALIDATE A TYPED PUBLISH DATE BEFORE THE SQL CALL - ACCEPTS A---
+      *FULL YYYY-MM-DD DATE, A YYYY-MM YEAR/MONTH, OR A YYYY-ONLY YEAR-
+       A2157-CHECK-PUBDATE.
+           MOVE 'N'            TO PUBDTE-VALID-SW
+           MOVE SPACES         TO WS-PUBDTE-TOKEN
+
+           UNSTRING MPUBDTEI DELIMITED BY SPACE INTO WS-PUBDTE-TOKEN
+
+           EVALUATE TRUE
+               WHEN WS-PUBDTE-TOKEN(5:1) = '-' AND
+                    WS-PUBDTE-TOKEN(8:1) = '-'
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(6:2) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(9:2) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE WS-PUBDTE-TOKEN(6:2) TO WS-PUBDTE-MO
+                       MOVE WS-PUBDTE-TOKEN(9:2) TO WS-PUBDTE-DA
+                       PERFORM A2158-CHECK-PUBDATE-PARTS
+                                                 THRU A2158-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-'
+                                 WS-PUBDTE-TOKEN(6:2) '-'
+                                 WS-PUBDTE-TOKEN(9:2)
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN WS-PUBDTE-TOKEN(5:1) = '-' AND
+                    WS-PUBDTE-TOKEN(8:1) = SPACE
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC AND
+                       WS-PUBDTE-TOKEN(6:2) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE WS-PUBDTE-TOKEN(6:2) TO WS-PUBDTE-MO
+                       MOVE 1                    TO WS-PUBDTE-DA
+                       PERFORM A2158-CHECK-PUBDATE-PARTS
+                                                 THRU A2158-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-'
+                                 WS-PUBDTE-TOKEN(6:2) '-01'
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN WS-PUBDTE-TOKEN(5:1) = SPACE
+                    IF WS-PUBDTE-TOKEN(1:4) IS NUMERIC
+                       MOVE WS-PUBDTE-TOKEN(1:4) TO WS-PUBDTE-YR
+                       MOVE 1                    TO WS-PUBDTE-MO
+                       MOVE 1                    TO WS-PUBDTE-DA
+                       PERFORM A2158-CHECK-PUBDATE-PARTS
+                                                 THRU A2158-EXIT
+                       IF PUBDTE-IS-VALID
+                          STRING WS-PUBDTE-TOKEN(1:4) '-01-01'
+                                 DELIMITED BY SIZE
+                                 INTO BOOKS-PUBLISHER-DATE
+                       END-IF
+                    END-IF
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+
+           IF NOT PUBDTE-IS-VALID
+              MOVE  SPACES                     TO CONFIRMO
+              MOVE 'ENTER DATE AS YYYY, YYYY-MM, OR YYYY-MM-DD.'
+                                                TO MESSAGEO
+              PERFORM Z0000-SEND-MAP         THRU Z0000-EXIT
+           END-IF
+           .
+       A2157-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RANGE-CHECK A PARSED YEAR/MONTH/DAY, INCLUDING LEAP YEARS--------
+       A2158-CHECK-PUBDATE-PARTS.
+           MOVE 'N' TO PUBDTE-VALID-SW
+
+           IF WS-PUBDTE-YR >= 1000 AND
+              WS-PUBDTE-MO >= 1 AND WS-PUBDTE-MO <= 12
+              EVALUATE WS-PUBDTE-MO
+                  WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-PUBDTE-MAXDAY
+                  WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-PUBDTE-MAXDAY
+                  WHEN 2
+                       IF FUNCTION MOD(WS-PUBDTE-YR, 4) = 0 AND
+                          (FUNCTION MOD(WS-PUBDTE-YR, 100) NOT = 0 OR
+                           FUNCTION MOD(WS-PUBDTE-YR, 400) = 0)
+                          MOVE 29 TO WS-PUBDTE-MAXDAY
+                       ELSE
+                          MOVE 28 TO WS-PUBDTE-MAXDAY
+                       END-IF
+              END-EVALUATE
+
+              IF WS-PUBDTE-DA >= 1 AND WS-PUBDTE-DA <= WS-PUBDTE-MAXDAY
+                 MOVE 'Y' TO PUBDTE-VALID-SW
+              END-IF
+           END-IF
+           .
+       A2158-EXIT.
+           EXIT
+           .
+       A2200-INSERT-DATA.
+      *-----------------------------------------------------------------
+      *STAMP THE MOMENT OF THIS INSERT SO "WHAT CAME IN THIS MONTH"----
+      *CAN BE ANSWERED WITHOUT CROSS-REFERENCING PURCHASE RECORDS BY---
+      *HAND - SAME ASKTIME/FORMATTIME CALL THE AUDIT TRAIL USES BELOW,-
+      *JUST RESHAPED FROM "HH:MM:SS" INTO THE DB2 TIMESTAMP LITERAL----
+      *SHAPE "HH.MM.SS"-------------------------------------------------
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+
+           STRING WS-AUD-DATE(1:10) '-'
+                  WS-AUD-TIME(1:2) '.' WS-AUD-TIME(4:2) '.'
+                  WS-AUD-TIME(7:2) '.000000'
+                  DELIMITED BY SIZE
+                  INTO BOOKS-INSERT-TIMESTAMP
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS
+                (
+                  BOOK_ID
+                 ,TITLE
+                 ,TOTAL_PAGES
+                 ,RATING
+                 ,ISBN
+                 ,PUBLISHER_DATE
+                 ,PUBLISHER_ID
+                 ,CHANGE_SEQ
+                 ,TOTAL_COPIES
+                 ,COPIES_AVAILABLE
+                 ,GENRE_ID
+                 ,INSERT_TIMESTAMP
+                )
+                VALUES
+                (
+                 :BOOKS-BOOK-ID
+                ,:BOOKS-TITLE
+                ,:BOOKS-TOTAL-PAGES
+                ,:BOOKS-RATING
+                ,:BOOKS-ISBN
+                ,:BOOKS-PUBLISHER-DATE
+                ,:BOOKS-PUBLISHER-ID
+                ,1
+                ,:BOOKS-TOTAL-COPIES
+                ,:BOOKS-COPIES-AVAILABLE
+                ,:BOOKS-GENRE-ID
+                ,:BOOKS-INSERT-TIMESTAMP
+                )
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE = -180
+                    MOVE SPACES     TO CONFIRMO
+                    MOVE 'INCORRECT DATE FORMAT.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+               WHEN SQLCODE = -803
+                    MOVE SPACES     TO CONFIRMO
+                    MOVE 'BOOK ID ALREADY EXIST.' TO MESSAGEO
+                    PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+               WHEN OTHER
+      *             MOVE SPACES     TO CONFIRMO
+      *             MOVE  SQLCODE                 TO MESSAGEO
+      *             PERFORM Z0000-SEND-MAP      THRU Z0000-EXIT
+                    MOVE 'A2200-INSERT-DATA'      TO ERR-LOC
+                    MOVE  SQLCODE                 TO ERR-CODE
+                    MOVE  'Y'                     TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+            .
+       A2200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RECORD THIS INSERT IN THE BOOKS MAINTENANCE AUDIT TRAIL----------
+       A2250-LOG-AUDIT.
+           EXEC SQL
+                SELECT MAX(AUDIT_ID)
+                INTO  :WS-NEXT-AUDIT-ID
+                FROM   IBMUSER.BOOKS_AUDIT
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-AUDIT-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-AUDIT-ID
+              WHEN OTHER
+                   MOVE    'A2250-LOG-AUDIT.'   TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+
+           MOVE WS-NEXT-AUDIT-ID TO BKAUD-AUDIT-ID
+           MOVE BOOKS-BOOK-ID    TO BKAUD-BOOK-ID
+           MOVE 'I'              TO BKAUD-ACTION
+           MOVE WS-AUD-DATE      TO BKAUD-ACTION-DATE
+           MOVE WS-AUD-TIME      TO BKAUD-ACTION-TIME
+           MOVE WS-OPER-ID       TO BKAUD-OPERATOR-ID
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS_AUDIT
+                       (AUDIT_ID, BOOK_ID, ACTION,
+                        ACTION_DATE, ACTION_TIME, OPERATOR_ID)
+                VALUES (:BKAUD-AUDIT-ID, :BKAUD-BOOK-ID, :BKAUD-ACTION,
+                        :BKAUD-ACTION-DATE, :BKAUD-ACTION-TIME,
+                        :BKAUD-OPERATOR-ID)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    'A2250-LOG-AUDIT.'   TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A2250-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LINK EACH AUTHOR NAME TYPED ON THE SCREEN TO THE NEW BOOK--------
+       A2300-INSERT-AUTHORS.
+           MOVE BOOKS-BOOK-ID TO BKAUTH-BOOK-ID
+
+           PERFORM VARYING AUTH-SUB FROM 1 BY 1
+                     UNTIL AUTH-SUB > WS-AUTH-COUNT
+                IF WS-AUTH-NAME(AUTH-SUB) NOT = SPACES
+                   PERFORM A2310-GET-OR-ADD-AUTHOR THRU A2310-EXIT
+                   PERFORM A2320-LINK-AUTHOR       THRU A2320-EXIT
+                END-IF
+           END-PERFORM
+           .
+       A2300-EXIT.
+           EXIT
+           .
+       A2310-GET-OR-ADD-AUTHOR.
+           MOVE WS-AUTH-NAME(AUTH-SUB) TO AUTHR-NAME-TEXT
+           MOVE LENGTH OF AUTHR-NAME-TEXT TO AUTHR-NAME-LEN
+
+           EXEC SQL
+                SELECT AUTHOR_ID
+                INTO  :AUTHR-AUTHOR-ID
+                FROM   IBMUSER.AUTHORS
+                WHERE  NAME = :AUTHR-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    CONTINUE
+               WHEN SQLCODE = 100
+                    EXEC SQL
+                         SELECT MAX(AUTHOR_ID)
+                         INTO  :WS-MAX-AUTHOR-ID
+                         FROM   IBMUSER.AUTHORS
+                    END-EXEC
+
+                    ADD 1 TO WS-MAX-AUTHOR-ID
+                    MOVE WS-MAX-AUTHOR-ID TO AUTHR-AUTHOR-ID
+
+                    EXEC SQL
+                         INSERT INTO IBMUSER.AUTHORS
+                                ( AUTHOR_ID, NAME )
+                         VALUES ( :AUTHR-AUTHOR-ID, :AUTHR-NAME )
+                    END-EXEC
+               WHEN OTHER
+                    MOVE 'A2310-GET-OR-ADD-AUTHOR' TO ERR-LOC
+                    MOVE  SQLCODE                  TO ERR-CODE
+                    MOVE  'Y'                      TO ERROR-HANDLING
+                    PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       A2310-EXIT.
+           EXIT
+           .
+       A2320-LINK-AUTHOR.
+           MOVE AUTHR-AUTHOR-ID TO BKAUTH-AUTHOR-ID
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOK_AUTHORS
+                       ( BOOK_ID, AUTHOR_ID )
+                VALUES ( :BKAUTH-BOOK-ID, :BKAUTH-AUTHOR-ID )
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = -803
+              MOVE 'A2320-LINK-AUTHOR' TO ERR-LOC
+              MOVE  SQLCODE           TO ERR-CODE
+              MOVE  'Y'               TO ERROR-HANDLING
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       A2320-EXIT.
+           EXIT
+           .
+      *SEND MAP PARAGRAPH-----------------------------------------------
+       Z0000-SEND-MAP.
+           PERFORM Z1000-MOVE-ATTR THRU Z1000-EXIT
+
+           EXEC CICS
+                SEND MAP(WS-MAP)
+                     MAPSET(WS-MAPSET)
+                     FROM(INSERTMO)
+                     RESP(RESPONSE-CODE)
+           END-EXEC
+
+           EXEC CICS ASKTIME
+                ABSTIME(WS-IDLE-SINCE)
+           END-EXEC
+
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+                      RESP(RESPONSE-CODE)
+           END-EXEC
+           .
+       Z0000-EXIT.
+           EXIT
+           .
+       Z1000-MOVE-ATTR.
+           MOVE ATTR-UNPROT-NUM-MDT TO MBOOKIDA
+           MOVE ATTR-UNPROT-MDT     TO MTITLE1A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE2A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE3A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE4A
+           MOVE ATTR-UNPROT-MDT     TO MTITLE5A
+           MOVE ATTR-UNPROT-NUM-MDT TO MPAGESA
+           MOVE ATTR-UNPROT-NUM-MDT TO MRATINGA
+           MOVE ATTR-UNPROT-MDT     TO MISBNNOA
+           MOVE ATTR-UNPROT-NUM-MDT TO MPUBDTEA
+           MOVE ATTR-UNPROT-NUM-MDT TO MPUBIDA
+           MOVE ATTR-UNPROT-MDT     TO MAUTHORA
+           .
+       Z1000-EXIT.
+           EXIT
+           .
+       Z2000-MOVE-SPACES.
+           MOVE SPACES              TO MBOOKIDO
+           MOVE SPACES              TO MTITLE1O
+           MOVE SPACES              TO MTITLE2O
+           MOVE SPACES              TO MTITLE3O
+           MOVE SPACES              TO MTITLE4O
+           MOVE SPACES              TO MTITLE5O
+           MOVE SPACES              TO MPAGESO
+           MOVE SPACES              TO MRATINGO
+           MOVE SPACES              TO MISBNNOO
+           MOVE SPACES              TO MPUBIDO
+           MOVE SPACES              TO MPUBNAMO
+           MOVE SPACES              TO MAUTHORO
+           MOVE SPACES              TO MESSAGEO
+           MOVE SPACES              TO CONFIRMO
+           .
+       Z2000-EXIT.
+           EXIT
+           .
+       Z6000-ASKTIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                YYYYMMDD(WS-AUD-DATE)
+                DATESEP('-')
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                TIME(WS-AUD-TIME)
+                TIMESEP(':')
+           END-EXEC
+           .
+       Z6000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *IDLE SESSION TIMEOUT PARAGRAPH-----------------------------------
+       Z9000-IDLE-TIMEOUT.
+           EXEC CICS DELETEQ TS
+                QUEUE (TS-QUEUE-NAME)
+           END-EXEC
+
+           EXEC CICS
+                SEND TEXT FROM(WS-IDLE-MSG)
+                          ERASE
+                          FREEKB
+           END-EXEC
+
+           EXEC CICS
+                RETURN TRANSID(WS-TRANSID)
+           END-EXEC
+           .
+       Z9000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *SUPPORT PARAGRAPH------------------------------------------------
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              EXEC CICS DELETEQ TS
+                   QUEUE (TS-QUEUE-NAME)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN TRANSID('DAR1')
+              END-EXEC
+           .
+      *-----------------------------------------------------------------
 
\ No newline at end of file
