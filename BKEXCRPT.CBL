@@ -0,0 +1,416 @@
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKEXCRPT.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT PRT-EXCEPT ASSIGN TO EXCOUT.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRT-EXCEPT
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  OP-FIELDS PIC X(230).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EXCEPTION.
+           05  WS-BOOK-ID            PIC 9(004)                       .
+           05  FILLER                PIC X(004) VALUE ALL SPACES      .
+           05  WS-TITLE              PIC X(040)                       .
+           05  FILLER                PIC X(001) VALUE ALL SPACES      .
+           05  WS-REASON             PIC X(140)                       .
+           05  FILLER                PIC X(041) VALUE ALL SPACES      .
+
+       01  WS-PAGE-BREAKS.
+           05  WS-SPACES           PIC X(230) VALUE ALL SPACES        .
+           05  WS-BREAKER          PIC X(230) VALUE ALL '-'           .
+           05  WS-HEADER.
+               10  FILLER          PIC X(007) VALUE 'BOOK ID'         .
+               10  FILLER          PIC X(001) VALUE ALL SPACES        .
+               10  FILLER          PIC X(005) VALUE 'TITLE'           .
+               10  FILLER          PIC X(036) VALUE ALL SPACES        .
+               10  FILLER          PIC X(018) VALUE 'EXCEPTION REASON'.
+               10  FILLER          PIC X(163) VALUE ALL SPACES        .
+           05  WS-FOOTER.
+               10  FILLER          PIC X(108) VALUE ALL '-'           .
+               10  FILLER          PIC X(015) VALUE 'NOTHING FOLLOWS' .
+               10  FILLER          PIC X(107) VALUE ALL '-'           .
+           05  WS-TRAILER.
+               10  FILLER          PIC X(010) VALUE 'RUN DATE: '      .
+               10  WS-TR-DATE      PIC X(010)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(010) VALUE 'RUN TIME: '      .
+               10  WS-TR-TIME      PIC X(008)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(015) VALUE
+                                       'BOOKS SCANNED: '               .
+               10  WS-TR-SCANNED   PIC ZZZZ9                         .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(016) VALUE
+                                       'EXCEPTIONS ON: '               .
+               10  WS-TR-TOTAL     PIC ZZZZ9                         .
+               10  FILLER          PIC X(142) VALUE ALL SPACES        .
+
+       01  WS-VARS.
+           05  COUNTER             PIC  9(04) VALUE 0                 .
+           05  WS-TOTAL-SCANNED    PIC  9(05) VALUE 0                 .
+           05  WS-TOTAL-EXCEPT     PIC  9(05) VALUE 0                 .
+           05  LAST-REC            PIC  9                             .
+               88  EOF                        VALUE 1                 .
+           05  ERROR-HANDLING          PIC X                          .
+               88  SOME-ERROR                   VALUE 'Y'             .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-TODAY.
+               10  WS-TODAY-YYYY       PIC 9(04)                     .
+               10  WS-TODAY-MM         PIC 9(02)                     .
+               10  WS-TODAY-DD         PIC 9(02)                     .
+           05  WS-NOW.
+               10  WS-NOW-HH           PIC 9(02)                     .
+               10  WS-NOW-MN           PIC 9(02)                     .
+               10  WS-NOW-SS           PIC 9(02)                     .
+
+      *-----------------------------------------------------------------
+      *EXCEPTION FLAGS RAISED AGAINST THE BOOK CURRENTLY BEING TESTED---
+      *-----------------------------------------------------------------
+       01  WS-EXCEPT-FLAGS.
+           05  WS-EXCEPT-SW            PIC X(01) VALUE 'N'            .
+               88  WS-HAS-EXCEPTION             VALUE 'Y'             .
+           05  WS-BLANK-TITLE-SW       PIC X(01) VALUE 'N'            .
+               88  WS-BLANK-TITLE               VALUE 'Y'             .
+           05  WS-ZERO-PAGES-SW        PIC X(01) VALUE 'N'            .
+               88  WS-ZERO-PAGES                VALUE 'Y'             .
+           05  WS-BAD-ISBN-SW          PIC X(01) VALUE 'N'            .
+               88  WS-BAD-ISBN                  VALUE 'Y'             .
+           05  WS-BAD-PUBDATE-SW       PIC X(01) VALUE 'N'            .
+               88  WS-BAD-PUBDATE               VALUE 'Y'             .
+           05  WS-REASON-PTR           PIC S9(4) COMP                .
+
+      *-----------------------------------------------------------------
+      *ISBN-13 CHECK-DIGIT WORK AREA - SAME MOD-10/WEIGHTS-1-3 LOGIC----
+      *ALREADY USED BY INSERT01'S A2155-CHECK-ISBN AT DATA-ENTRY TIME---
+      *-----------------------------------------------------------------
+       01  WS-ISBN-VARS.
+           05  WS-ISBN-SUB             PIC S9(4) COMP                .
+           05  WS-ISBN-DIGIT           PIC S9(1)                     .
+           05  WS-ISBN-WEIGHT          PIC S9(1)                     .
+           05  WS-ISBN-SUM             PIC S9(4)                     .
+           05  WS-ISBN-CHECK           PIC S9(1)                     .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL DECLARE  E1_CURSOR CURSOR FOR
+                SELECT BOOK_ID,
+                       TITLE,
+                       TOTAL_PAGES,
+                       ISBN,
+                       PUBLISHER_DATE
+                FROM   IBMUSER.BOOKS
+                WHERE  DELETED_FLAG NOT = 'Y'
+                ORDER BY 1
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           DISPLAY 'START 0000-MAIN-PROCESS'.
+           PERFORM 0600-SET-RUN-STAMP THRU 0600-EXIT.
+           PERFORM 1000-OPEN-SQL  THRU 1000-EXIT.
+           PERFORM 2000-FETCH     THRU 2000-EXIT.
+           PERFORM 3000-CLOSE-SQL THRU 3000-EXIT.
+           DISPLAY 'END 0000-MAIN-PROCESS'.
+           STOP RUN.
+       0000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *STAMP THE RUN DATE/TIME INTO THE TRAILER NOW, ONCE, SO EVERY-----
+      *PAGE BREAK IN 2110-WRITE-PROCESS SHARES THE SAME RUN STAMP------
+      *-----------------------------------------------------------------
+       0600-SET-RUN-STAMP.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           MOVE WS-TODAY-YYYY TO WS-TR-DATE(1:4)
+           MOVE '-'            TO WS-TR-DATE(5:1)
+           MOVE WS-TODAY-MM    TO WS-TR-DATE(6:2)
+           MOVE '-'            TO WS-TR-DATE(8:1)
+           MOVE WS-TODAY-DD    TO WS-TR-DATE(9:2)
+
+           MOVE WS-NOW-HH      TO WS-TR-TIME(1:2)
+           MOVE ':'            TO WS-TR-TIME(3:1)
+           MOVE WS-NOW-MN      TO WS-TR-TIME(4:2)
+           MOVE ':'            TO WS-TR-TIME(6:1)
+           MOVE WS-NOW-SS      TO WS-TR-TIME(7:2)
+           .
+       0600-EXIT.
+           EXIT
+           .
+       1000-OPEN-SQL.
+           DISPLAY 'START 1000-OPEN-SQL'
+
+           EXEC SQL
+                OPEN E1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPEN CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           OPEN OUTPUT PRT-EXCEPT
+
+           DISPLAY 'END 1000-OPEN-SQL'
+           .
+       1000-EXIT.
+           EXIT
+           .
+       2000-FETCH.
+           DISPLAY 'START 2000-FETCH'
+           PERFORM 2100-FETCH-DATA THRU 2100-EXIT UNTIL EOF
+           DISPLAY 'END 2000-FETCH'
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-FETCH-DATA.
+           EXEC SQL
+                FETCH E1_CURSOR INTO :BOOKS-BOOK-ID
+                                    ,:BOOKS-TITLE
+                                    ,:BOOKS-TOTAL-PAGES
+                                    ,:BOOKS-ISBN
+                                    ,:BOOKS-PUBLISHER-DATE
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    DISPLAY 'SQLCODE 0'
+                    ADD     1                    TO WS-TOTAL-SCANNED
+                    PERFORM 2150-CHECK-EXCEPTIONS THRU 2150-EXIT
+                    IF WS-HAS-EXCEPTION
+                       ADD  1                    TO COUNTER
+                       ADD  1                    TO WS-TOTAL-EXCEPT
+                       PERFORM 2110-WRITE-PROCESS THRU 2110-EXIT
+                    END-IF
+               WHEN SQLCODE = 100
+                    DISPLAY 'SQLCODE 100'
+                    MOVE    WS-TOTAL-SCANNED        TO WS-TR-SCANNED
+                    MOVE    WS-TOTAL-EXCEPT         TO WS-TR-TOTAL
+                    MOVE    WS-SPACES               TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    WS-TRAILER              TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    WS-FOOTER               TO OP-FIELDS
+                    WRITE   OP-FIELDS
+                    MOVE    1                       TO LAST-REC
+               WHEN OTHER
+                    MOVE    1                       TO LAST-REC
+                    MOVE   'Y'                      TO ERROR-HANDLING
+                    DISPLAY 'SQLCODE: ' SQLCODE
+                    MOVE   '2100-FETCH-DATA'        TO ERR-LOC
+                    MOVE    SQLCODE                 TO ERR-CODE
+           END-EVALUATE
+           .
+       2100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *RUN EVERY EXCEPTION CHECK AGAINST THE CURRENT ROW AND BUILD A---
+      *ONE-LINE, COMMA-SEPARATED REASON STRING OUT OF WHATEVER FIRED---
+      *-----------------------------------------------------------------
+       2150-CHECK-EXCEPTIONS.
+           MOVE 'N'                TO WS-EXCEPT-SW
+           MOVE 'N'                TO WS-BLANK-TITLE-SW
+           MOVE 'N'                TO WS-ZERO-PAGES-SW
+           MOVE 'N'                TO WS-BAD-ISBN-SW
+           MOVE 'N'                TO WS-BAD-PUBDATE-SW
+           MOVE SPACES             TO WS-REASON
+
+           IF BOOKS-TITLE-TEXT = SPACES OR LOW-VALUE
+              MOVE 'Y'             TO WS-BLANK-TITLE-SW
+              MOVE 'Y'             TO WS-EXCEPT-SW
+           END-IF
+
+           IF BOOKS-TOTAL-PAGES = 0
+              MOVE 'Y'             TO WS-ZERO-PAGES-SW
+              MOVE 'Y'             TO WS-EXCEPT-SW
+           END-IF
+
+           PERFORM 2155-CHECK-ISBN    THRU 2155-EXIT
+           PERFORM 2156-CHECK-PUBDATE THRU 2156-EXIT
+
+           MOVE 1                  TO WS-REASON-PTR
+
+           IF WS-BLANK-TITLE
+              STRING 'BLANK TITLE; '  DELIMITED BY SIZE
+                        INTO WS-REASON
+                        WITH POINTER WS-REASON-PTR
+           END-IF
+
+           IF WS-ZERO-PAGES
+              STRING 'ZERO PAGES; '   DELIMITED BY SIZE
+                        INTO WS-REASON
+                        WITH POINTER WS-REASON-PTR
+           END-IF
+
+           IF WS-BAD-ISBN
+              STRING 'MALFORMED ISBN; '  DELIMITED BY SIZE
+                        INTO WS-REASON
+                        WITH POINTER WS-REASON-PTR
+           END-IF
+
+           IF WS-BAD-PUBDATE
+              STRING 'MALFORMED PUB DATE; '  DELIMITED BY SIZE
+                        INTO WS-REASON
+                        WITH POINTER WS-REASON-PTR
+           END-IF
+           .
+       2150-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *AN ISBN IS MALFORMED WHEN IT ISN'T 13 NUMERIC DIGITS OR WHEN----
+      *ITS MOD-10 CHECK DIGIT (WEIGHTS 1/3) DOESN'T MATCH--------------
+      *-----------------------------------------------------------------
+       2155-CHECK-ISBN.
+           IF BOOKS-ISBN-TEXT IS NOT NUMERIC
+              MOVE 'Y'             TO WS-BAD-ISBN-SW
+              MOVE 'Y'             TO WS-EXCEPT-SW
+           ELSE
+              MOVE ZEROS           TO WS-ISBN-SUM
+
+              PERFORM VARYING WS-ISBN-SUB FROM 1 BY 1
+                        UNTIL WS-ISBN-SUB > 12
+                 MOVE BOOKS-ISBN-TEXT(WS-ISBN-SUB:1) TO WS-ISBN-DIGIT
+
+                 IF FUNCTION MOD(WS-ISBN-SUB, 2) = 1
+                    MOVE 1    TO WS-ISBN-WEIGHT
+                 ELSE
+                    MOVE 3    TO WS-ISBN-WEIGHT
+                 END-IF
+
+                 COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                         (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+              END-PERFORM
+
+              COMPUTE WS-ISBN-CHECK =
+                      (10 - FUNCTION MOD(WS-ISBN-SUM, 10))
+              IF WS-ISBN-CHECK = 10
+                 MOVE 0 TO WS-ISBN-CHECK
+              END-IF
+
+              IF WS-ISBN-CHECK NOT = BOOKS-ISBN-TEXT(13:1)
+                 MOVE 'Y'          TO WS-BAD-ISBN-SW
+                 MOVE 'Y'          TO WS-EXCEPT-SW
+              END-IF
+           END-IF
+           .
+       2155-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *A PUBLISHER DATE IS MALFORMED WHEN IT DOESN'T FOLLOW THE--------
+      *NUMERIC YYYY-MM-DD SHAPE THE SCREENS EXPECT IT IN----------------
+      *-----------------------------------------------------------------
+       2156-CHECK-PUBDATE.
+           IF BOOKS-PUBLISHER-DATE(1:4)  IS NOT NUMERIC
+              OR BOOKS-PUBLISHER-DATE(5:1) NOT = '-'
+              OR BOOKS-PUBLISHER-DATE(6:2)  IS NOT NUMERIC
+              OR BOOKS-PUBLISHER-DATE(8:1) NOT = '-'
+              OR BOOKS-PUBLISHER-DATE(9:2)  IS NOT NUMERIC
+              MOVE 'Y'             TO WS-BAD-PUBDATE-SW
+              MOVE 'Y'             TO WS-EXCEPT-SW
+           END-IF
+           .
+       2156-EXIT.
+           EXIT
+           .
+       2110-WRITE-PROCESS.
+           DISPLAY 'START 2110-WRITE-PROCESS'
+           MOVE    BOOKS-BOOK-ID         TO WS-BOOK-ID
+           MOVE    BOOKS-TITLE-TEXT(1:40) TO WS-TITLE
+
+           EVALUATE TRUE
+               WHEN COUNTER = 1
+                    MOVE  WS-BREAKER    TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-HEADER     TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-BREAKER    TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-EXCEPTION  TO OP-FIELDS
+                    WRITE OP-FIELDS
+
+               WHEN COUNTER = 15
+                    MOVE  0             TO COUNTER
+                    MOVE  WS-EXCEPTION  TO OP-FIELDS
+                    WRITE OP-FIELDS
+                    MOVE  WS-SPACES     TO OP-FIELDS
+                    WRITE OP-FIELDS
+               WHEN OTHER
+                    MOVE  WS-EXCEPTION  TO OP-FIELDS
+                    WRITE OP-FIELDS
+           END-EVALUATE
+           DISPLAY 'END 2110-WRITE-PROCESS'
+           .
+       2110-EXIT.
+           EXIT
+           .
+       3000-CLOSE-SQL.
+           DISPLAY 'START 3000-CLOSE-SQL'
+           CLOSE PRT-EXCEPT
+
+           EXEC SQL
+                CLOSE E1_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CLOSE CURSOR'
+           ELSE
+              CONTINUE
+           END-IF
+
+           DISPLAY 'END 3000-CLOSE-SQL'
+           .
+       3000-EXIT.
+           EXIT
+           .
+      *XXXX-ERROR-HANDLING.
+      *    IF SOME-ERROR
+      *       EXEC CICS
+      *           SEND TEXT FROM(WS-MESSAGE)
+      *                     ERASE
+      *                     FREEKB
+      *       END-EXEC
+      *
+      *       EXEC CICS
+      *            RETURN
+      *       END-EXEC
+      *    END-IF
+      *    .
