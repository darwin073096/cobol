@@ -0,0 +1,583 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RPTHIST1.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- THIS PROGRAM WILL BE EXECUTED USING XCTL                  *
+      * FUNTIONS AVAILABLE:                                           *
+      *    -- F7    > PREVIOUS PAGE                                   *
+      *    -- F8    > NEXT PAGE                                       *
+      *    -- F3    > GO BACK USING XCTL                              *
+      *    -- F12   > EXIT                                            *
+      *                                                               *
+      * RELATED PROGRAMS: BOOK01DB                                    *
+      *    -- BOOK01DB > CALLING PROGRAM (PF9 ON THE MAIN SCREEN)     *
+      *                                                               *
+      * --- SHOWS, NEWEST FIRST, EVERY RUN LOGGED BY BKREPORT TO      *
+      * IBMUSER.RPT_RUN_HISTORY - THE CRITERIA USED, THE OUTPUT       *
+      * DATASET, THE TOTAL BOOKS WRITTEN AND WHETHER THE RUN          *
+      * COMPLETED OR ENDED IN ERROR.                                  *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *SAME SHARED COMMAREA LAYOUT AS BOOK01DB AND ITS OTHER XCTL------
+      *PARTNERS, PLUS THIS PROGRAM'S OWN PAGING FIELDS AT THE TAIL-----
+      *-----------------------------------------------------------------
+       01  WS-COMMAREA.
+           05  WS-TABLE-SELECT.
+               10  WS-SELECTED OCCURS 15 TIMES.
+                   15  WS-SELECTED-ID  PIC 9(004)                     .
+           05  WS-TABLE-UPDATE.
+               10  WS-UPDATE OCCURS 15 TIMES.
+                   15  WS-UPDATE-ID    PIC 9(004)                     .
+           05  WS-TABLE-DELETE.
+               10  WS-DELETE OCCURS 15 TIMES.
+                   15  WS-DELETE-ID    PIC 9(004)                     .
+           05  WS-TABLE-LOAN.
+               10  WS-LOAN OCCURS 15 TIMES.
+                   15  WS-LOAN-ID    PIC 9(004)                     .
+           05  WS-SEARCH               PIC X(020)                     .
+           05  WS-SEARCH-ISBN          PIC X(013)                     .
+           05  WS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  WS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  WS-SORT-OPTION          PIC X(001)                     .
+           05  WS-CONFIRM-DONE         PIC X(001)                     .
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  WS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  WS-RPT-DATE-LOW         PIC X(010)                     .
+           05  WS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  WS-RPT-DSNAME           PIC X(044)                     .
+           05  WS-RPT-FORMAT           PIC X(001)                     .
+           05  WS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  WS-RPT-SUBSYS           PIC X(008)                     .
+           05  WS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  WS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  WS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  WS-HELP-PENDING         PIC X(001)                     .
+           05  WS-OPER-ID              PIC X(008)                     .
+           05  WS-OPER-NAME            PIC X(020)                     .
+           05  WS-OPER-ROLE            PIC X(001)                     .
+               88  OPER-IS-ADMIN                  VALUE 'A'          .
+               88  OPER-IS-CLERK                  VALUE 'C'          .
+               88  OPER-IS-VIEWER                 VALUE 'V'          .
+           05  BOOK-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  BOOK-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+           05  TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  TSQ-BOOK-ID     PIC 9(004)                     .
+                   15  TSQ-BOOK-TITLE  PIC X(067)                     .
+           05  TS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  TS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  WS-ALTER-RECORD.
+               10  WS-INPUT-S          PIC X(1)                       .
+               10  WS-INPUT-U          PIC X(1)                       .
+               10  WS-INPUT-D          PIC X(1)                       .
+               10  WS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  TS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  TS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  INFO-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  INFO-NUMITEM            PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  WS-DEL-ID               PIC 9(4)                       .
+           05  WS-LAST-DELETED-ID      PIC 9(4)                       .
+
+      *FOR RPTHIST1 ITSELF - KEEPS TRACK OF WHAT PAGE OF RUN HISTORY---
+      *IS ON SCREEN, AND HOW MANY PAGES THE CURRENT LOAD HAS IN ALL----
+           05  HIST-ITEM               PIC S9(4)  COMP  VALUE +1      .
+           05  HIST-NUMITEM            PIC S9(4)  COMP  VALUE  0      .
+           05  HIST-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'RH'          .
+               10  HIST-TERMINAL-ID    PIC 9(6)                       .
+
+       01  HIST-PAGE-ENTRY.
+           05  HIST-PAGE OCCURS 15 TIMES.
+               10  HIST-LINE           PIC X(070)                     .
+
+       01  WS-VARS.
+           05  WS-TRANSID              PIC X(004) VALUE 'RPTH'        .
+           05  WS-MAP                  PIC X(007) VALUE 'RPTHM1'      .
+           05  WS-MAPSET               PIC X(007) VALUE 'RPTHST1'     .
+           05  HIST-SUB                PIC S9(04) COMP                .
+           05  RESPONSE-CODE           PIC S9(04) COMP                .
+           05  WS-ABS-TIME             PIC S9(15) COMP-3              .
+           05  WS-MMDDYYYY             PIC X(10)                      .
+           05  WS-TIME                 PIC X(08)                      .
+           05  HIST-ITEM-X             PIC 9(03)                      .
+           05  HIST-NUMITEM-X          PIC 9(03)                      .
+           05  END-OF-SESSION          PIC X(13) VALUE 'SESSION ENDED'.
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(010) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(030)                     .
+               10  FILLER              PIC X(012) VALUE '|RESP CODE: '.
+               10  ERR-CODE            PIC S9(04) COMP                .
+
+       01  FLAGS.
+           05  SEND-FLAG               PIC X                          .
+               88  SEND-ERASE                     VALUE '1'           .
+               88  SEND-DATAONLY                  VALUE '3'           .
+
+           05  ERROR-HANDLING          PIC X      VALUE 'N'           .
+               88  SOME-ERROR                     VALUE 'Y'           .
+
+           05  END-OF-FILE             PIC X                          .
+               88 NO-MORE-RECORDS                 VALUE 'Y'           .
+
+      *-----------------------------------------------------------------
+      *ONE DISPLAY LINE PER RUN - BUILT FROM THE FETCHED ROW BEFORE----
+      *BEING WRITTEN TO THE HISTORY TS QUEUE (SAME "FORMAT ONCE, PAGE--
+      *MANY" APPROACH AS TSQDB2 USES FOR THE BOOK LIST)-----------------
+       01  WS-HIST-LINE.
+           05  WH-RUN-ID               PIC 9(004)                     .
+           05  FILLER                  PIC X(001) VALUE SPACE         .
+           05  WH-RUN-DATE             PIC X(010)                     .
+           05  FILLER                  PIC X(001) VALUE SPACE         .
+           05  WH-RUN-TIME             PIC X(008)                     .
+           05  FILLER                  PIC X(001) VALUE SPACE         .
+           05  WH-PUBLISHER-ID         PIC Z(003)9                    .
+           05  FILLER                  PIC X(001) VALUE SPACE         .
+           05  WH-RATING-MAX           PIC 9.99                       .
+           05  FILLER                  PIC X(001) VALUE SPACE         .
+           05  WH-FORMAT               PIC X(001)                     .
+           05  FILLER                  PIC X(003) VALUE SPACES        .
+           05  WH-TOTAL-BOOKS          PIC Z(004)9                    .
+           05  FILLER                  PIC X(003) VALUE SPACES        .
+           05  WH-STATUS               PIC X(001)                     .
+           05  FILLER                  PIC X(018) VALUE SPACES        .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLRPTHS
+           END-EXEC.
+
+           EXEC SQL DECLARE HIST_CURSOR CURSOR FOR
+                SELECT RUN_ID, RUN_DATE, RUN_TIME, PUBLISHER_ID,
+                       RATING_MAX, FORMAT, TOTAL_BOOKS, STATUS
+                FROM   IBMUSER.RPT_RUN_HISTORY
+                ORDER BY RUN_ID DESC
+           END-EXEC.
+
+           COPY RPTHST1.
+           COPY DFHAID.
+           COPY ATTR.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LS-TABLE-SELECT.
+               10  LS-SELECTED OCCURS 15 TIMES.
+                   15  LS-SELECTED-ID  PIC 9(004)                     .
+           05  LS-TABLE-UPDATE.
+               10  LS-UPDATE OCCURS 15 TIMES.
+                   15  LS-UPDATE-ID  PIC 9(004)                     .
+           05  LS-TABLE-DELETE.
+               10  LS-DELETE OCCURS 15 TIMES.
+                   15  LS-DELETE-ID  PIC 9(004)                     .
+           05  LS-TABLE-LOAN.
+               10  LS-LOAN OCCURS 15 TIMES.
+                   15  LS-LOAN-ID    PIC 9(004)                     .
+           05  LS-SEARCH               PIC X(020)                     .
+           05  LS-SEARCH-ISBN          PIC X(013)                     .
+           05  LS-SEARCH-PUBLISHER     PIC X(040)                     .
+           05  LS-SEARCH-RATING-LOW    PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-RATING-HIGH   PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-SEARCH-GENRE         PIC S9(4)      USAGE COMP       .
+           05  LS-SORT-OPTION          PIC X(001)                     .
+           05  LS-CONFIRM-DONE         PIC X(001)                     .
+           05  LS-RPT-PUBLISHER-ID     PIC 9(004)                     .
+           05  LS-RPT-RATING-MAX       PIC S9(1)V9(2) USAGE COMP-3     .
+           05  LS-RPT-DATE-LOW         PIC X(010)                     .
+           05  LS-RPT-DATE-HIGH        PIC X(010)                     .
+           05  LS-RPT-DSNAME           PIC X(044)                     .
+           05  LS-RPT-FORMAT           PIC X(001)                     .
+           05  LS-RPT-ROUTE-CODE       PIC X(008)                     .
+           05  LS-RPT-SUBSYS           PIC X(008)                     .
+           05  LS-RPT-DAYSBACK         PIC 9(004)                     .
+           05  LS-RPT-ADHOC-FLAG      PIC X(001)                     .
+           05  LS-IDLE-SINCE           PIC S9(15) USAGE COMP-3      .
+           05  LS-HELP-PENDING         PIC X(001)                     .
+           05  LS-OPER-ID              PIC X(008)                     .
+           05  LS-OPER-NAME            PIC X(020)                     .
+           05  LS-OPER-ROLE            PIC X(001)                     .
+           05  LS-BOOK-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-BOOK-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+           05  LS-TSQ-PAGE-ENTRY.
+               10  TSQ-PAGE OCCURS 15 TIMES.
+                   15  LS-TSQ-BOOK-ID    PIC 9(004)                   .
+                   15  LS-TSQ-BOOK-TITLE PIC X(067)                   .
+           05  LS-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'D1'          .
+               10  LS-TERMINAL-ID      PIC 9(6)                       .
+
+           05  LS-ALTER-RECORD.
+               10  LS-INPUT-S          PIC X(1)                       .
+               10  LS-INPUT-U          PIC X(1)                       .
+               10  LS-INPUT-D          PIC X(1)                       .
+               10  LS-INPUT-L          PIC X(1)                       .
+
+      *FOR BOOK02DB-----------------------------------------------------
+           05  LS-QUEUE-NAME-2.
+               10  FILLER              PIC X(2)   VALUE 'D2'          .
+               10  LS-TERMINAL-ID-2    PIC 9(6)                       .
+           05  LS-INFO-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-INFO-NUMITEM         PIC S9(04) COMP  VALUE  0      .
+      *-----------------------------------------------------------------
+
+           05  LS-DEL-ID               PIC 9(4)                       .
+           05  LS-LAST-DELETED-ID      PIC 9(4)                       .
+
+      *FOR RPTHIST1 ITSELF - KEEPS TRACK OF WHAT PAGE OF RUN HISTORY---
+      *IS ON SCREEN, AND HOW MANY PAGES THE CURRENT LOAD HAS IN ALL----
+           05  LS-HIST-ITEM            PIC S9(4)  COMP  VALUE +1      .
+           05  LS-HIST-NUMITEM         PIC S9(4)  COMP  VALUE  0      .
+           05  LS-HIST-QUEUE-NAME.
+               10  FILLER              PIC X(2)   VALUE 'RH'          .
+               10  LS-HIST-TERMINAL-ID PIC 9(6)                       .
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       A0000-MAIN-PROCESS.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA         TO WS-COMMAREA
+           END-IF
+
+           IF EIBTRNID NOT = WS-TRANSID
+              PERFORM A1000-LOAD-HISTORY  THRU A1000-EXIT
+              MOVE    1                     TO HIST-ITEM
+              PERFORM Z1000-READQ-TS      THRU Z1000-EXIT
+              PERFORM Z2000-LOAD-MAP      THRU Z2000-EXIT
+              MOVE    '1'                    TO SEND-FLAG
+              PERFORM Z3000-SEND-MAP      THRU Z3000-EXIT
+              PERFORM Z4000-RETURN-TRANSID THRU Z4000-EXIT
+           ELSE
+              MOVE    LOW-VALUES            TO RPTHM1O
+              PERFORM A2000-EVALUATE      THRU A2000-EXIT
+           END-IF
+           .
+       A0000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOAD EVERY RUN-HISTORY ROW INTO THE HIST TS QUEUE, NEWEST FIRST-
+      *(SAME PATTERN TSQDB2/BOOK01DB'S C1000 SERIES USES TO PAGE A-----
+      *FULL RESULT SET 15 ROWS AT A TIME)-------------------------------
+       A1000-LOAD-HISTORY.
+           MOVE EIBTASKN TO HIST-TERMINAL-ID
+
+           EXEC CICS DELETEQ TS
+                QUEUE (HIST-QUEUE-NAME)
+                RESP  (RESPONSE-CODE)
+           END-EXEC
+
+           INITIALIZE HIST-NUMITEM
+           INITIALIZE HIST-SUB
+
+           EXEC SQL
+                OPEN HIST_CURSOR
+           END-EXEC
+
+           PERFORM B1000-FETCH-DATA THRU B1000-EXIT
+                                   UNTIL NO-MORE-RECORDS
+
+           EXEC SQL
+                CLOSE HIST_CURSOR
+           END-EXEC
+           .
+       A1000-EXIT.
+           EXIT
+           .
+       B1000-FETCH-DATA.
+           EXEC SQL
+                FETCH HIST_CURSOR INTO :RPTHS-RUN-ID,
+                                       :RPTHS-RUN-DATE,
+                                       :RPTHS-RUN-TIME,
+                                       :RPTHS-PUBLISHER-ID,
+                                       :RPTHS-RATING-MAX,
+                                       :RPTHS-FORMAT,
+                                       :RPTHS-TOTAL-BOOKS,
+                                       :RPTHS-STATUS
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    PERFORM B1100-BUILD-LINE  THRU B1100-EXIT
+               WHEN SQLCODE = 100
+                    MOVE    'Y'                  TO END-OF-FILE
+                    PERFORM B1200-LOAD-PROCESS THRU B1200-EXIT
+               WHEN OTHER
+                    MOVE    'Y'                  TO ERROR-HANDLING
+                    MOVE    'B1000-FETCH-DATA'    TO ERR-LOC
+                    MOVE     SQLCODE              TO ERR-CODE
+                    PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       B1000-EXIT.
+           EXIT
+           .
+       B1100-BUILD-LINE.
+           MOVE RPTHS-RUN-ID            TO WH-RUN-ID
+           MOVE RPTHS-RUN-DATE          TO WH-RUN-DATE
+           MOVE RPTHS-RUN-TIME          TO WH-RUN-TIME
+           MOVE RPTHS-PUBLISHER-ID      TO WH-PUBLISHER-ID
+           MOVE RPTHS-RATING-MAX        TO WH-RATING-MAX
+           MOVE RPTHS-FORMAT            TO WH-FORMAT
+           MOVE RPTHS-TOTAL-BOOKS       TO WH-TOTAL-BOOKS
+           MOVE RPTHS-STATUS            TO WH-STATUS
+
+           PERFORM B1110-LOAD-PROCESS THRU B1110-EXIT
+           .
+       B1100-EXIT.
+           EXIT
+           .
+       B1110-LOAD-PROCESS.
+           IF HIST-SUB = 15
+              PERFORM B1300-WRITEQ-TS    THRU B1300-EXIT
+              MOVE WS-HIST-LINE            TO HIST-LINE(1)
+              MOVE 1                       TO HIST-SUB
+           ELSE
+              ADD  1                       TO HIST-SUB
+              MOVE WS-HIST-LINE            TO HIST-LINE(HIST-SUB)
+           END-IF
+           .
+       B1110-EXIT.
+           EXIT
+           .
+       B1200-LOAD-PROCESS.
+           IF HIST-SUB > 0
+              PERFORM B1300-WRITEQ-TS    THRU B1300-EXIT
+           END-IF
+           .
+       B1200-EXIT.
+           EXIT
+           .
+       B1300-WRITEQ-TS.
+           EXEC CICS
+                WRITEQ TS QUEUE    (HIST-QUEUE-NAME)
+                          FROM     (HIST-PAGE-ENTRY)
+                          NUMITEMS (HIST-NUMITEM)
+                          RESP     (RESPONSE-CODE)
+           END-EXEC
+
+           IF RESPONSE-CODE = ZEROS
+              MOVE LOW-VALUE     TO HIST-PAGE-ENTRY
+              MOVE 0             TO HIST-SUB
+           ELSE
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN B1300-WRITEQ-TS.' TO ERR-LOC
+              MOVE RESPONSE-CODE               TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       B1300-EXIT.
+           EXIT
+           .
+       A2000-EVALUATE.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                    PERFORM Z5000-DELETEQ  THRU Z5000-EXIT
+
+                    EXEC CICS
+                         XCTL PROGRAM('BOOK01DB')
+                              COMMAREA(WS-COMMAREA)
+                    END-EXEC
+
+               WHEN EIBAID = DFHPF7
+                    SUBTRACT 1                     FROM HIST-ITEM
+                    PERFORM  A2100-PAGING-PROCESS THRU A2100-EXIT
+
+               WHEN EIBAID = DFHPF8
+                    ADD      1                       TO HIST-ITEM
+                    PERFORM  A2100-PAGING-PROCESS THRU A2100-EXIT
+
+               WHEN EIBAID = DFHPF12
+                    PERFORM Z5000-DELETEQ          THRU Z5000-EXIT
+                    PERFORM XXXX-SEND-TERMINATION-MESSAGE
+
+                    EXEC CICS
+                         RETURN
+                    END-EXEC
+
+               WHEN OTHER
+                    PERFORM  Z1000-READQ-TS          THRU Z1000-EXIT
+                    PERFORM  Z2000-LOAD-MAP          THRU Z2000-EXIT
+                    MOVE    'INVALID KEY PRESSED.'     TO MESSAGEO
+                    MOVE    '1'                        TO SEND-FLAG
+                    PERFORM Z3000-SEND-MAP           THRU Z3000-EXIT
+                    PERFORM Z4000-RETURN-TRANSID     THRU Z4000-EXIT
+           END-EVALUATE
+           .
+       A2000-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *PAGING PARAGRAPH-------------------------------------------------
+       A2100-PAGING-PROCESS.
+           EVALUATE TRUE
+               WHEN HIST-ITEM = 0
+                    MOVE  +1                                TO HIST-ITEM
+                    MOVE 'YOU ARE ALREADY ON FIRST PAGE.'   TO MESSAGEO
+
+               WHEN HIST-ITEM > HIST-NUMITEM
+                    MOVE  HIST-NUMITEM                      TO HIST-ITEM
+                    MOVE 'YOU HAVE REACHED THE END OF LIST.'TO MESSAGEO
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+
+           PERFORM  Z1000-READQ-TS         THRU Z1000-EXIT
+           PERFORM  Z2000-LOAD-MAP         THRU Z2000-EXIT
+           MOVE     '1'                      TO SEND-FLAG
+           PERFORM  Z3000-SEND-MAP         THRU Z3000-EXIT
+           PERFORM  Z4000-RETURN-TRANSID   THRU Z4000-EXIT
+           .
+       A2100-EXIT.
+           EXIT
+           .
+       Z1000-READQ-TS.
+           EXEC CICS
+                READQ TS QUEUE (HIST-QUEUE-NAME)
+                         INTO  (HIST-PAGE-ENTRY)
+                         ITEM  (HIST-ITEM)
+                         RESP  (RESPONSE-CODE)
+           END-EXEC.
+
+           IF RESPONSE-CODE > ZEROS
+              MOVE 'Y' TO ERROR-HANDLING
+              MOVE 'ERROR IN Z1000-READQ-TS.'  TO ERR-LOC
+              MOVE RESPONSE-CODE               TO ERR-CODE
+              PERFORM XXXX-ERROR-HANDLING
+           END-IF
+           .
+       Z1000-EXIT.
+           EXIT
+           .
+       Z2000-LOAD-MAP.
+           PERFORM Z2100-MOVE-REC-ELEMENT THRU  Z2100-EXIT
+                   VARYING HIST-SUB FROM 1 BY 1 UNTIL HIST-SUB > 15
+           .
+       Z2000-EXIT.
+           EXIT
+           .
+       Z2100-MOVE-REC-ELEMENT.
+           IF HIST-LINE(HIST-SUB) NOT = LOW-VALUE
+              MOVE HIST-LINE(HIST-SUB)    TO HISTO(HIST-SUB)
+           END-IF
+           .
+       Z2100-EXIT.
+           EXIT
+           .
+       Z3000-SEND-MAP.
+           PERFORM Z6000-ASKTIME THRU Z6000-EXIT
+           MOVE    WS-MMDDYYYY     TO MDATEO
+           MOVE    WS-TIME         TO MTIMEO
+           MOVE    HIST-ITEM       TO HIST-ITEM-X
+           MOVE    HIST-NUMITEM    TO HIST-NUMITEM-X
+           MOVE    HIST-ITEM-X     TO ITEMO
+           MOVE    HIST-NUMITEM-X  TO NUMITEMO
+
+           EVALUATE TRUE
+              WHEN SEND-ERASE
+                   EXEC CICS
+                        SEND MAP(WS-MAP)
+                             MAPSET(WS-MAPSET)
+                             FROM(RPTHM1O)
+                             ERASE
+                   END-EXEC
+
+              WHEN SEND-DATAONLY
+                   EXEC CICS
+                        SEND MAP(WS-MAP)
+                             MAPSET(WS-MAPSET)
+                             FROM(RPTHM1O)
+                             DATAONLY
+                   END-EXEC
+
+              WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+       Z3000-EXIT.
+           EXIT
+           .
+       Z4000-RETURN-TRANSID.
+           EXEC CICS
+               RETURN TRANSID(WS-TRANSID)
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC
+           .
+       Z4000-EXIT.
+           EXIT
+           .
+       Z5000-DELETEQ.
+           EXEC CICS DELETEQ TS
+                QUEUE (HIST-QUEUE-NAME)
+           END-EXEC
+
+           MOVE LOW-VALUES TO HIST-PAGE-ENTRY
+           .
+       Z5000-EXIT.
+           EXIT
+           .
+       Z6000-ASKTIME.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                MMDDYYYY(WS-MMDDYYYY)
+                DATESEP('-')
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABS-TIME)
+                TIME(WS-TIME)
+                TIMESEP(':')
+           END-EXEC
+           .
+       Z6000-EXIT.
+           EXIT
+           .
+       XXXX-SEND-TERMINATION-MESSAGE.
+           EXEC CICS
+               SEND TEXT FROM(END-OF-SESSION)
+                         ERASE
+                         FREEKB
+           END-EXEC
+           .
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              PERFORM Z5000-DELETEQ THRU Z5000-EXIT
+
+              EXEC CICS
+                  SEND TEXT FROM(WS-MESSAGE)
+                            ERASE
+                            FREEKB
+              END-EXEC
+
+              EXEC CICS
+                   RETURN TRANSID('DAR1')
+              END-EXEC
+           END-IF
+           .
