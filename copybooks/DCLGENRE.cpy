@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * DCLGENRE - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.GENRES
+      *-----------------------------------------------------------------
+       01  DCLGENRE.
+           10  GENRE-GENRE-ID            PIC S9(4)      USAGE COMP.
+           10  GENRE-NAME.
+               49  GENRE-NAME-LEN         PIC S9(4)      USAGE COMP.
+               49  GENRE-NAME-TEXT        PIC X(30).
