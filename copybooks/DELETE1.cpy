@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * DELETE1 - SYMBOLIC MAP FOR MAPSET DELETE1 / MAP DELETEM
+      *           (DELETE01 BOOK REMOVAL SCREEN)
+      *-----------------------------------------------------------------
+       01  DELETEMI.
+           05  CONFIRMI      PIC X(1).
+
+       01  DELETEMO.
+           05  MBOOKIDO      PIC X(4).
+           05  MTITLE1O      PIC X(35).
+           05  MTITLE2O      PIC X(35).
+           05  MTITLE3O      PIC X(35).
+           05  MTITLE4O      PIC X(35).
+           05  MTITLE5O      PIC X(26).
+           05  MPAGESO       PIC X(4).
+           05  MRATINGO      PIC X(4).
+           05  MISBNNOO      PIC X(13).
+           05  MPUBDTEO      PIC X(10).
+           05  MPUBIDO       PIC X(4).
+           05  CONFIRMO      PIC X(1).
+           05  MESSAGEO      PIC X(60).
