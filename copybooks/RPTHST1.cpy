@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * RPTHST1 - SYMBOLIC MAP FOR MAPSET RPTHST1 / MAP RPTHM1
+      *           (RPTHIST1 BATCH REPORT RUN HISTORY SCREEN)
+      *-----------------------------------------------------------------
+       01  RPTHM1I.
+           05  FILLER        PIC X(1).
+
+       01  RPTHM1O.
+           05  HISTO         PIC X(70)      OCCURS 15 TIMES.
+           05  MDATEO        PIC X(10).
+           05  MTIMEO        PIC X(8).
+           05  ITEMO         PIC X(3).
+           05  NUMITEMO      PIC X(3).
+           05  MESSAGEO      PIC X(60).
