@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * LOAN1   - SYMBOLIC MAP FOR MAPSET LOAN1 / MAP LOANM
+      *           (LOAN01 CHECK-OUT / RETURN SCREEN)
+      *-----------------------------------------------------------------
+       01  LOANMI.
+           05  MBORROWI      PIC X(30).
+           05  CONFIRMI      PIC X(1).
+
+       01  LOANMO.
+           05  MBOOKIDO      PIC X(4).
+           05  MTITLE1O      PIC X(35).
+           05  MTITLE2O      PIC X(35).
+           05  MTITLE3O      PIC X(35).
+           05  MTITLE4O      PIC X(35).
+           05  MTITLE5O      PIC X(26).
+           05  MSTATUSO      PIC X(10).
+           05  MBORROWA      PIC X(1).
+           05  MBORROWO      PIC X(30).
+           05  MLOANDTO      PIC X(10).
+           05  MDUEDTO       PIC X(10).
+           05  CONFIRMO      PIC X(1).
+           05  MESSAGEO      PIC X(60).
