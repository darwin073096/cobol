@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * DCLLOANS - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.LOANS
+      *-----------------------------------------------------------------
+       01  DCLLOANS.
+           10  LOANS-LOAN-ID             PIC S9(4)      USAGE COMP.
+           10  LOANS-BOOK-ID             PIC S9(4)      USAGE COMP.
+           10  LOANS-BORROWER.
+               49  LOANS-BORROWER-LEN     PIC S9(4)      USAGE COMP.
+               49  LOANS-BORROWER-TEXT    PIC X(30).
+           10  LOANS-LOAN-DATE           PIC X(10).
+           10  LOANS-DUE-DATE            PIC X(10).
+           10  LOANS-RETURN-DATE         PIC X(10).
+           10  LOANS-STATUS              PIC X(1).
