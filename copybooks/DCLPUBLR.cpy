@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * DCLPUBLR - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.PUBLISHERS
+      *-----------------------------------------------------------------
+       01  DCLPUBLR.
+           10  PUBLR-PUBLISHER-ID        PIC S9(4)      USAGE COMP.
+           10  PUBLR-NAME.
+               49  PUBLR-NAME-LEN         PIC S9(4)      USAGE COMP.
+               49  PUBLR-NAME-TEXT        PIC X(40).
