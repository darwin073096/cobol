@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * ATTR    -  3270 FIELD ATTRIBUTE BYTE CONSTANTS USED BY THE
+      *            BOOKS MAINTENANCE SCREENS
+      *-----------------------------------------------------------------
+       01  ATTR-BYTES.
+           05  ATTR-PROT             PIC X VALUE X'60'.
+           05  ATTR-PROT-BRT         PIC X VALUE X'68'.
+           05  ATTR-UNPROT-MDT       PIC X VALUE X'C1'.
+           05  ATTR-UNPROT-NUM-MDT   PIC X VALUE X'D1'.
+           05  ATTR-UNPROT-DARK      PIC X VALUE X'4D'.
