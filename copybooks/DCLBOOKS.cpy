@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * DCLBOOKS - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.BOOKS
+      *-----------------------------------------------------------------
+       01  DCLBOOKS.
+           10  BOOKS-BOOK-ID             PIC S9(4)      USAGE COMP.
+           10  BOOKS-TITLE.
+               49  BOOKS-TITLE-LEN        PIC S9(4)      USAGE COMP.
+               49  BOOKS-TITLE-TEXT       PIC X(166).
+           10  BOOKS-TOTAL-PAGES         PIC S9(4)      USAGE COMP.
+           10  BOOKS-RATING              PIC S9(1)V9(2) USAGE COMP-3.
+           10  BOOKS-ISBN.
+               49  BOOKS-ISBN-LEN         PIC S9(4)      USAGE COMP.
+               49  BOOKS-ISBN-TEXT        PIC X(13).
+           10  BOOKS-PUBLISHER-DATE      PIC X(10).
+           10  BOOKS-PUBLISHER-ID        PIC S9(4)      USAGE COMP.
+           10  BOOKS-CHANGE-SEQ          PIC S9(9)      USAGE COMP.
+           10  BOOKS-DELETED-FLAG        PIC X(1).
+           10  BOOKS-DELETED-DATE        PIC X(10).
+           10  BOOKS-TOTAL-COPIES        PIC S9(4)      USAGE COMP.
+           10  BOOKS-COPIES-AVAILABLE    PIC S9(4)      USAGE COMP.
+           10  BOOKS-GENRE-ID            PIC S9(4)      USAGE COMP.
+           10  BOOKS-INSERT-TIMESTAMP    PIC X(26).
