@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * DCLRPCKP - DCLGEN HOST VARIABLE MAPPING FOR
+      *            IBMUSER.RPT_CHECKPOINT (ONE ROW PER IN-FLIGHT
+      *            BKREPORT BATCH RUN - LAST BOOK_ID COMMITTED AND
+      *            RUNNING TOTAL, READ ON STARTUP TO DETECT A RESTART
+      *            AND DELETED WHEN THE RUN FINISHES CLEAN)
+      *-----------------------------------------------------------------
+       01  DCLRPCKP.
+           10  RPCKP-JOB-NAME            PIC X(8).
+           10  RPCKP-LAST-BOOK-ID        PIC S9(4)      USAGE COMP.
+           10  RPCKP-TOTAL-BOOKS         PIC S9(5)      USAGE COMP.
+           10  RPCKP-CKPT-DATE           PIC X(10).
+           10  RPCKP-CKPT-TIME           PIC X(8).
