@@ -0,0 +1,65 @@
+      *-----------------------------------------------------------------
+      * BOOKST1 - SYMBOLIC MAP FOR MAPSET BOOKST1 / MAP BOOKMP1
+      *           (BOOK01DB MAIN LIST/SEARCH SCREEN)
+      *-----------------------------------------------------------------
+       01  BOOKMP1I.
+           05  SELBK01L      PIC S9(4) COMP OCCURS 15 TIMES.
+           05  SELBK01I      PIC X(1)       OCCURS 15 TIMES.
+           05  SEARCHL       PIC S9(4) COMP.
+           05  SEARCHI       PIC X(20).
+           05  ISBNL         PIC S9(4) COMP.
+           05  ISBNI         PIC X(13).
+           05  PUBLL         PIC S9(4) COMP.
+           05  PUBLI         PIC X(20).
+           05  RATELOL       PIC S9(4) COMP.
+           05  RATELOI       PIC X(4).
+           05  RATEHIL       PIC S9(4) COMP.
+           05  RATEHII       PIC X(4).
+           05  GENREL        PIC S9(4) COMP.
+           05  GENREI        PIC X(4).
+           05  SORTL         PIC S9(4) COMP.
+           05  SORTI         PIC X(1).
+           05  RPTPUBL       PIC S9(4) COMP.
+           05  RPTPUBI       PIC X(4).
+           05  RPTRATL       PIC S9(4) COMP.
+           05  RPTRATI       PIC X(4).
+           05  RPTDTLOL      PIC S9(4) COMP.
+           05  RPTDTLOI      PIC X(10).
+           05  RPTDTHIL      PIC S9(4) COMP.
+           05  RPTDTHII      PIC X(10).
+           05  RPTDSNL       PIC S9(4) COMP.
+           05  RPTDSNI       PIC X(44).
+           05  RPTFMTL       PIC S9(4) COMP.
+           05  RPTFMTI       PIC X(1).
+           05  RPTRTEL       PIC S9(4) COMP.
+           05  RPTRTEI       PIC X(8).
+           05  RPTSSNL       PIC S9(4) COMP.
+           05  RPTSSNI       PIC X(8).
+           05  RPTDAYL       PIC S9(4) COMP.
+           05  RPTDAYI       PIC X(4).
+
+       01  BOOKMP1O.
+           05  BKID01O       PIC X(4)       OCCURS 15 TIMES.
+           05  BOOK01O       PIC X(67)      OCCURS 15 TIMES.
+           05  SELBK01A      PIC X(1)       OCCURS 15 TIMES.
+           05  SEARCHA       PIC X(1).
+           05  ISBNA         PIC X(1).
+           05  PUBLA         PIC X(1).
+           05  RATELOA       PIC X(1).
+           05  RATEHIA       PIC X(1).
+           05  GENREA        PIC X(1).
+           05  SORTA         PIC X(1).
+           05  RPTPUBA       PIC X(1).
+           05  RPTRATA       PIC X(1).
+           05  RPTDTLOA      PIC X(1).
+           05  RPTDTHIA      PIC X(1).
+           05  RPTDSNA       PIC X(1).
+           05  RPTFMTA       PIC X(1).
+           05  RPTRTEA       PIC X(1).
+           05  RPTSSNA       PIC X(1).
+           05  RPTDAYA       PIC X(1).
+           05  MDATEO        PIC X(10).
+           05  MTIMEO        PIC X(8).
+           05  ITEMO         PIC X(3).
+           05  NUMITEMO      PIC X(3).
+           05  MESSAGEO      PIC X(60).
