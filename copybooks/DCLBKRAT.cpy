@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * DCLBKRAT - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.BOOK_RATINGS
+      *            (ONE ROW IS APPENDED EVERY TIME UPDATE01 CHANGES A
+      *             BOOK'S RATING, SHOWING THE OLD AND NEW VALUE AND
+      *             WHEN THE CHANGE WAS MADE)
+      *-----------------------------------------------------------------
+       01  DCLBKRAT.
+           10  BKRAT-RATING-ID           PIC S9(4)      USAGE COMP.
+           10  BKRAT-BOOK-ID             PIC S9(4)      USAGE COMP.
+           10  BKRAT-OLD-RATING          PIC S9(1)V9(2) USAGE COMP-3.
+           10  BKRAT-NEW-RATING          PIC S9(1)V9(2) USAGE COMP-3.
+           10  BKRAT-CHANGE-DATE         PIC X(10).
+           10  BKRAT-CHANGE-TIME         PIC X(8).
