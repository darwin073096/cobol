@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * DCLAUTHR - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.AUTHORS
+      *-----------------------------------------------------------------
+       01  DCLAUTHR.
+           10  AUTHR-AUTHOR-ID           PIC S9(4)      USAGE COMP.
+           10  AUTHR-NAME.
+               49  AUTHR-NAME-LEN         PIC S9(4)      USAGE COMP.
+               49  AUTHR-NAME-TEXT        PIC X(40).
