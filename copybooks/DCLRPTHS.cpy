@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * DCLRPTHS - DCLGEN HOST VARIABLE MAPPING FOR
+      *            IBMUSER.RPT_RUN_HISTORY (ONE ROW PER BKREPORT BATCH
+      *            RUN - CRITERIA, OUTPUT DATASET, STATUS AND TOTALS)
+      *-----------------------------------------------------------------
+       01  DCLRPTHS.
+           10  RPTHS-RUN-ID              PIC S9(4)      USAGE COMP.
+           10  RPTHS-RUN-DATE            PIC X(10).
+           10  RPTHS-RUN-TIME            PIC X(8).
+           10  RPTHS-PUBLISHER-ID        PIC S9(4)      USAGE COMP.
+           10  RPTHS-RATING-MAX          PIC S9(1)V9(2) USAGE COMP-3.
+           10  RPTHS-DATE-LOW            PIC X(10).
+           10  RPTHS-DATE-HIGH           PIC X(10).
+           10  RPTHS-FORMAT              PIC X(1).
+           10  RPTHS-DSNAME              PIC X(44).
+           10  RPTHS-TOTAL-BOOKS         PIC S9(5)      USAGE COMP.
+           10  RPTHS-STATUS              PIC X(1).
+           10  RPTHS-ROUTE-CODE          PIC X(8).
