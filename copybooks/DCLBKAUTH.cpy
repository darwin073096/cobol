@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * DCLBKAUTH - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.BOOK_AUTHORS
+      *             (JUNCTION TABLE LINKING BOOKS TO AUTHORS)
+      *-----------------------------------------------------------------
+       01  DCLBKAUTH.
+           10  BKAUTH-BOOK-ID            PIC S9(4)      USAGE COMP.
+           10  BKAUTH-AUTHOR-ID          PIC S9(4)      USAGE COMP.
