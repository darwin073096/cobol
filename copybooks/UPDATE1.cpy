@@ -0,0 +1,53 @@
+      *-----------------------------------------------------------------
+      * UPDATE1 - SYMBOLIC MAP FOR MAPSET UPDATE1 / MAP UPDATEM
+      *           (UPDATE01 BOOK MAINTENANCE SCREEN)
+      *-----------------------------------------------------------------
+       01  UPDATEMI.
+           05  MTITLE1I      PIC X(35).
+           05  MTITLE2I      PIC X(35).
+           05  MTITLE3I      PIC X(35).
+           05  MTITLE4I      PIC X(35).
+           05  MTITLE5I      PIC X(26).
+           05  MPAGESI       PIC X(4).
+           05  MRATINGI      PIC X(4).
+           05  MISBNNOI      PIC X(13).
+           05  MPUBDTEI      PIC X(10).
+           05  MPUBIDI       PIC X(4).
+           05  MAUTHORI      PIC X(78).
+           05  MCOPIESI      PIC X(4).
+           05  MGENREI       PIC X(4).
+           05  CONFIRMI      PIC X(1).
+
+       01  UPDATEMO.
+           05  MBOOKIDO      PIC X(4).
+           05  MTITLE1A      PIC X(1).
+           05  MTITLE1O      PIC X(35).
+           05  MTITLE2A      PIC X(1).
+           05  MTITLE2O      PIC X(35).
+           05  MTITLE3A      PIC X(1).
+           05  MTITLE3O      PIC X(35).
+           05  MTITLE4A      PIC X(1).
+           05  MTITLE4O      PIC X(35).
+           05  MTITLE5A      PIC X(1).
+           05  MTITLE5O      PIC X(26).
+           05  MPAGESA       PIC X(1).
+           05  MPAGESO       PIC X(4).
+           05  MRATINGA      PIC X(1).
+           05  MRATINGO      PIC X(4).
+           05  MISBNNOA      PIC X(1).
+           05  MISBNNOO      PIC X(13).
+           05  MPUBDTEA      PIC X(1).
+           05  MPUBDTEO      PIC X(10).
+           05  MPUBIDA       PIC X(1).
+           05  MPUBIDO       PIC X(4).
+           05  MPUBNAMO      PIC X(40).
+           05  MAUTHORA      PIC X(1).
+           05  MAUTHORO      PIC X(78).
+           05  MCOPIESA      PIC X(1).
+           05  MCOPIESO      PIC X(4).
+           05  MAVAILO       PIC X(4).
+           05  MGENREA       PIC X(1).
+           05  MGENREO       PIC X(4).
+           05  MGENRNMO      PIC X(30).
+           05  CONFIRMO      PIC X(1).
+           05  MESSAGEO      PIC X(60).
