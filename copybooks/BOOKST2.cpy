@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------------
+      * BOOKST2 - SYMBOLIC MAP FOR MAPSET BOOKST2 / MAP BOOKMP2
+      *           (BOOK02DB BOOK DETAIL SCREEN)
+      *-----------------------------------------------------------------
+       01  BOOKMP2I.
+           05  FILLER        PIC X(1).
+
+       01  BOOKMP2O.
+           05  MBOOKIDO      PIC X(4).
+           05  MTITLE1O      PIC X(35).
+           05  MTITLE2O      PIC X(35).
+           05  MTITLE3O      PIC X(35).
+           05  MTITLE4O      PIC X(35).
+           05  MTITLE5O      PIC X(26).
+           05  MPAGESO       PIC X(4).
+           05  MRATINGO      PIC X(4).
+           05  MISBNNOO      PIC X(13).
+           05  MPUBDTEO      PIC X(10).
+           05  MPUBIDO       PIC X(4).
+           05  MPUBNAMO      PIC X(40).
+           05  MAUTHORO      PIC X(78).
+           05  MCOPIESO      PIC X(4).
+           05  MAVAILO       PIC X(4).
+           05  MGENRNMO      PIC X(30).
+           05  MESSAGEO      PIC X(60).
