@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * PUBSMRY - SYMBOLIC MAP FOR MAPSET PUBSMRY / MAP PUBSM1
+      *           (PUBSUM1 PUBLISHER SUMMARY SCREEN)
+      *-----------------------------------------------------------------
+       01  PUBSM1I.
+           05  FILLER        PIC X(1).
+
+       01  PUBSM1O.
+           05  PUBO          PIC X(70)      OCCURS 15 TIMES.
+           05  MDATEO        PIC X(10).
+           05  MTIMEO        PIC X(8).
+           05  ITEMO         PIC X(3).
+           05  NUMITEMO      PIC X(3).
+           05  MESSAGEO      PIC X(60).
