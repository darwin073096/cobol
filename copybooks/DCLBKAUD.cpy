@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * DCLBKAUD - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.BOOKS_AUDIT
+      *            (CHANGE HISTORY FOR BOOKS MAINTENANCE - INSERT/UPDATE/
+      *             DELETE ARE EACH RECORDED AS THEY HAPPEN)
+      *-----------------------------------------------------------------
+       01  DCLBKAUD.
+           10  BKAUD-AUDIT-ID            PIC S9(4)      USAGE COMP.
+           10  BKAUD-BOOK-ID             PIC S9(4)      USAGE COMP.
+           10  BKAUD-ACTION              PIC X(1).
+           10  BKAUD-ACTION-DATE         PIC X(10).
+           10  BKAUD-ACTION-TIME         PIC X(8).
+           10  BKAUD-OPERATOR-ID         PIC X(8).
