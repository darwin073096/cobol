@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      * DCLOPER - DCLGEN HOST VARIABLE MAPPING FOR IBMUSER.OPERATORS
+      *           (ONE ROW PER SIGNED-ON OPERATOR ID, CARRYING THE
+      *            ROLE THAT GATES THE BOOKS MAINTENANCE TRANSACTIONS)
+      *-----------------------------------------------------------------
+       01  DCLOPER.
+           10  OPER-ID                  PIC X(8).
+           10  OPER-NAME                PIC X(20).
+           10  OPER-ROLE                PIC X(1).
