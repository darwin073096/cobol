@@ -0,0 +1,513 @@
+      *-----------------------
+      *--- CBL COMPILE LIST
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BKLOAD01.
+       AUTHOR.        DARWIN TERCENIO.
+       DATE-WRITTEN.  08.09.2026.
+      *--------------------
+      *****************************************************************
+      *PROGRAM DESCRIPTION.                                           *
+      * --- BATCH BULK-LOAD OF NEW IBMUSER.BOOKS ROWS FROM A VENDOR-   *
+      * SUPPLIED SEQUENTIAL FILE. INPUT RECORD LAYOUT MATCHES THE      *
+      * COLUMNAR LISTING BKREPORT PRODUCES (SAME 230-BYTE LAYOUT), SO  *
+      * A PRIOR BKREPORT RUN CAN BE RE-FED AS INPUT IF NEEDED.         *
+      *                                                                *
+      * --- EACH INPUT ROW IS VALIDATED WITH THE SAME RULES INSERT01   *
+      * ENFORCES ON-LINE (DUPLICATE BOOK ID, RATING 0-5, ISBN-13 CHECK *
+      * DIGIT, BAD PUBLISHER DATE) BEFORE THE INSERT IS ATTEMPTED.     *
+      * ROWS THAT FAIL ANY CHECK ARE WRITTEN TO THE REJECT LISTING     *
+      * INSTEAD OF IBMUSER.BOOKS, AND THE RUN CONTINUES WITH THE NEXT  *
+      * ROW. ACCEPTED ROWS ARE ALSO LOGGED TO IBMUSER.BOOKS_AUDIT,     *
+      * THE SAME AS AN ON-LINE INSERT.                                *
+      *                                                                *
+      * RELATED PROGRAMS:                                             *
+      *    -- BKREPORT > SAME RECORD LAYOUT, READ DIRECTION            *
+      *    -- INSERT01 > SAME VALIDATION RULES, ON-LINE EQUIVALENT     *
+      *****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT BOOK-IN  ASSIGN TO BOOKIN.
+           SELECT PRT-REJECT ASSIGN TO REJOUT.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  BOOK-IN
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  IP-FIELDS.
+           05  IP-BOOK-ID            PIC 9(004)                       .
+           05  FILLER                PIC X(004)                       .
+           05  IP-TITLE              PIC X(166)                       .
+           05  FILLER                PIC X(001)                       .
+           05  IP-TOTAL-PAGES        PIC 9(004)                       .
+           05  FILLER                PIC X(002)                       .
+           05  IP-RATING             PIC 9.99                         .
+           05  FILLER                PIC X(003)                       .
+           05  IP-ISBN               PIC X(013)                       .
+           05  FILLER                PIC X(001)                       .
+           05  IP-PUBLISHED-DATE     PIC X(010)                       .
+           05  FILLER                PIC X(005)                       .
+           05  IP-PUBLISHER-ID       PIC 9(004)                       .
+           05  FILLER                PIC X(009)                       .
+
+       FD  PRT-REJECT
+           RECORD CONTAINS 230
+           RECORDING MODE F.
+       01  OP-FIELDS PIC X(230).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REJECT-LINE.
+           05  WS-REJ-BOOK-ID        PIC 9(004)                       .
+           05  FILLER                PIC X(004) VALUE ALL SPACES      .
+           05  WS-REJ-TITLE          PIC X(166)                       .
+           05  FILLER                PIC X(001) VALUE ALL SPACES      .
+           05  WS-REJ-REASON         PIC X(055)                       .
+
+       01  WS-PAGE-BREAKS.
+           05  WS-SPACES           PIC X(230) VALUE ALL SPACES        .
+           05  WS-BREAKER          PIC X(230) VALUE ALL '-'           .
+           05  WS-HEADER.
+               10  FILLER          PIC X(007) VALUE 'BOOK ID'         .
+               10  FILLER          PIC X(001) VALUE ALL SPACES        .
+               10  FILLER          PIC X(005) VALUE 'TITLE'           .
+               10  FILLER          PIC X(162) VALUE ALL SPACES        .
+               10  FILLER          PIC X(006) VALUE 'REASON'          .
+               10  FILLER          PIC X(049) VALUE ALL SPACES        .
+           05  WS-TRAILER.
+               10  FILLER          PIC X(006) VALUE 'READ: '          .
+               10  WS-TR-READ      PIC ZZZZ9                          .
+               10  FILLER          PIC X(005) VALUE ALL SPACES        .
+               10  FILLER          PIC X(009) VALUE 'ACCEPTED:'        .
+               10  WS-TR-ACCEPT    PIC ZZZZ9                          .
+               10  FILLER          PIC X(005) VALUE ALL SPACES        .
+               10  FILLER          PIC X(009) VALUE 'REJECTED:'        .
+               10  WS-TR-REJECT    PIC ZZZZ9                          .
+               10  FILLER          PIC X(181) VALUE ALL SPACES        .
+
+       01  WS-VARS.
+           05  WS-READ-COUNT       PIC  9(05) VALUE 0                 .
+           05  WS-ACCEPT-COUNT     PIC  9(05) VALUE 0                 .
+           05  WS-REJECT-COUNT     PIC  9(05) VALUE 0                 .
+           05  WS-REJ-WRITTEN      PIC  9                             .
+               88  NO-REJECTS-YET              VALUE 0                .
+           05  LAST-REC            PIC  9                             .
+               88  EOF                        VALUE 1                 .
+           05  ROW-REJECTED        PIC  X                             .
+               88  ROW-IS-REJECTED             VALUE 'Y'              .
+           05  ERROR-HANDLING          PIC X                          .
+               88  SOME-ERROR                   VALUE 'Y'             .
+           05  WS-MESSAGE.
+               10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
+               10  ERR-LOC             PIC X(30)                     .
+               10  FILLER              PIC X(06) VALUE 'CODE: '      .
+               10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-AUD-DATE             PIC X(10)                      .
+           05  WS-AUD-TIME             PIC X(08)                      .
+           05  WS-NEXT-AUDIT-ID        PIC S9(4) COMP                 .
+           05  WS-TODAY.
+               10  WS-TODAY-YYYY       PIC 9(04)                      .
+               10  WS-TODAY-MM         PIC 9(02)                      .
+               10  WS-TODAY-DD         PIC 9(02)                      .
+           05  WS-NOW.
+               10  WS-NOW-HH           PIC 9(02)                      .
+               10  WS-NOW-MN           PIC 9(02)                      .
+               10  WS-NOW-SS           PIC 9(02)                      .
+               10  FILLER              PIC 9(02)                      .
+
+       01  WS-ISBN-VARS.
+           05  WS-ISBN-SUB             PIC S9(4) COMP                .
+           05  WS-ISBN-DIGIT           PIC S9(1)                     .
+           05  WS-ISBN-WEIGHT          PIC S9(1)                     .
+           05  WS-ISBN-SUM             PIC S9(4)                     .
+           05  WS-ISBN-CHECK           PIC S9(1)                     .
+           05  ISBN-VALID-SW           PIC X(01)                     .
+               88  ISBN-IS-VALID                   VALUE 'Y'         .
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBOOKS
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DCLBKAUD
+           END-EXEC.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN-PROCESS.
+           DISPLAY 'START 0000-MAIN-PROCESS'
+           PERFORM 1000-OPEN-FILES  THRU 1000-EXIT
+           PERFORM 2000-LOAD        THRU 2000-EXIT
+           PERFORM 3000-CLOSE-FILES THRU 3000-EXIT
+           DISPLAY 'END 0000-MAIN-PROCESS'
+           STOP RUN
+           .
+       0000-EXIT.
+           EXIT
+           .
+       1000-OPEN-FILES.
+           DISPLAY 'START 1000-OPEN-FILES'
+
+           OPEN INPUT  BOOK-IN
+           OPEN OUTPUT PRT-REJECT
+
+           MOVE 0 TO WS-REJ-WRITTEN
+
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT
+
+           DISPLAY 'END 1000-OPEN-FILES'
+           .
+       1000-EXIT.
+           EXIT
+           .
+       1100-READ-RECORD.
+           READ BOOK-IN
+               AT END
+                   MOVE 1 TO LAST-REC
+               NOT AT END
+                   ADD  1 TO WS-READ-COUNT
+           END-READ
+           .
+       1100-EXIT.
+           EXIT
+           .
+       2000-LOAD.
+           DISPLAY 'START 2000-LOAD'
+           PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT UNTIL EOF
+           DISPLAY 'END 2000-LOAD'
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-PROCESS-RECORD.
+           MOVE 'N'          TO ROW-REJECTED
+           MOVE SPACES       TO WS-REJ-REASON
+
+           MOVE IP-BOOK-ID         TO BOOKS-BOOK-ID
+           MOVE LENGTH OF IP-TITLE TO BOOKS-TITLE-LEN
+           MOVE IP-TITLE           TO BOOKS-TITLE-TEXT
+           MOVE IP-TOTAL-PAGES     TO BOOKS-TOTAL-PAGES
+           MOVE IP-RATING          TO BOOKS-RATING
+           MOVE LENGTH OF IP-ISBN  TO BOOKS-ISBN-LEN
+           MOVE IP-ISBN            TO BOOKS-ISBN-TEXT
+           MOVE IP-PUBLISHED-DATE  TO BOOKS-PUBLISHER-DATE
+           MOVE IP-PUBLISHER-ID    TO BOOKS-PUBLISHER-ID
+
+           PERFORM 2110-CHECK-DUPLICATE THRU 2110-EXIT
+
+           IF NOT ROW-IS-REJECTED
+              PERFORM 2120-CHECK-RATING THRU 2120-EXIT
+           END-IF
+
+           IF NOT ROW-IS-REJECTED
+              PERFORM 2130-CHECK-ISBN   THRU 2130-EXIT
+           END-IF
+
+           IF ROW-IS-REJECTED
+              MOVE IP-BOOK-ID   TO WS-REJ-BOOK-ID
+              MOVE IP-TITLE     TO WS-REJ-TITLE
+              ADD  1            TO WS-REJECT-COUNT
+              PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+           ELSE
+              PERFORM 2300-INSERT-DATA  THRU 2300-EXIT
+           END-IF
+
+           PERFORM 1100-READ-RECORD THRU 1100-EXIT
+           .
+       2100-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT A BOOK ID ALREADY ON FILE-----------------------------
+       2110-CHECK-DUPLICATE.
+           EXEC SQL
+                SELECT BOOK_ID
+                INTO  :BOOKS-BOOK-ID
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :BOOKS-BOOK-ID
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   MOVE 'Y'                      TO ROW-REJECTED
+                   MOVE 'DUPLICATE BOOK ID.'      TO WS-REJ-REASON
+                   MOVE IP-BOOK-ID                TO BOOKS-BOOK-ID
+              WHEN SQLCODE = 100
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    '2110-CHECK-DUPLICATE.' TO ERR-LOC
+                   MOVE     SQLCODE                TO ERR-CODE
+                   MOVE    'Y'                      TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2110-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT A RATING OUTSIDE THE 0-5 RANGE--------------------------
+       2120-CHECK-RATING.
+           IF BOOKS-RATING < 0 OR BOOKS-RATING > 5
+              MOVE 'Y'                          TO ROW-REJECTED
+              MOVE 'RATING OUT OF RANGE.'        TO WS-REJ-REASON
+           END-IF
+           .
+       2120-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *REJECT AN ISBN-13 WHOSE CHECK DIGIT DOESN'T MATCH----------------
+       2130-CHECK-ISBN.
+           MOVE 'N'            TO ISBN-VALID-SW
+
+           IF IP-ISBN = SPACES
+              MOVE 'Y'         TO ISBN-VALID-SW
+           ELSE
+              IF IP-ISBN IS NUMERIC
+                 MOVE ZEROS       TO WS-ISBN-SUM
+
+                 PERFORM VARYING WS-ISBN-SUB FROM 1 BY 1
+                           UNTIL WS-ISBN-SUB > 12
+                    MOVE IP-ISBN(WS-ISBN-SUB:1) TO WS-ISBN-DIGIT
+
+                    IF FUNCTION MOD(WS-ISBN-SUB, 2) = 1
+                       MOVE 1    TO WS-ISBN-WEIGHT
+                    ELSE
+                       MOVE 3    TO WS-ISBN-WEIGHT
+                    END-IF
+
+                    COMPUTE WS-ISBN-SUM = WS-ISBN-SUM +
+                            (WS-ISBN-DIGIT * WS-ISBN-WEIGHT)
+                 END-PERFORM
+
+                 COMPUTE WS-ISBN-CHECK =
+                         (10 - FUNCTION MOD(WS-ISBN-SUM, 10))
+                 IF WS-ISBN-CHECK = 10
+                    MOVE 0        TO WS-ISBN-CHECK
+                 END-IF
+
+                 MOVE IP-ISBN(13:1) TO WS-ISBN-DIGIT
+                 IF WS-ISBN-CHECK = WS-ISBN-DIGIT
+                    MOVE 'Y'      TO ISBN-VALID-SW
+                 END-IF
+              END-IF
+           END-IF
+
+           IF NOT ISBN-IS-VALID
+              MOVE 'Y'                             TO ROW-REJECTED
+              MOVE 'INVALID ISBN-13 CHECK DIGIT.'   TO WS-REJ-REASON
+           END-IF
+           .
+       2130-EXIT.
+           EXIT
+           .
+       2200-WRITE-REJECT.
+           IF NO-REJECTS-YET
+              MOVE  1          TO WS-REJ-WRITTEN
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-HEADER  TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+           END-IF
+
+           MOVE  WS-REJECT-LINE TO OP-FIELDS
+           WRITE OP-FIELDS
+           .
+       2200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *ACCEPTED ROW - INSERT AND LOG THE AUDIT TRAIL--------------------
+       2300-INSERT-DATA.
+      *-----------------------------------------------------------------
+      *STAMP THE MOMENT OF THIS INSERT THE SAME WAY INSERT01'S ON-LINE-
+      *EQUIVALENT DOES, SO A BULK-LOADED ROW IS JUST AS VISIBLE TO THE-
+      *"WHAT CAME IN THIS MONTH" REPORTING AS A HAND-KEYED ONE---------
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           STRING WS-TODAY-YYYY '-' WS-TODAY-MM '-' WS-TODAY-DD '-'
+                  WS-NOW-HH '.' WS-NOW-MN '.' WS-NOW-SS '.000000'
+                  DELIMITED BY SIZE
+                  INTO BOOKS-INSERT-TIMESTAMP
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS
+                (
+                  BOOK_ID
+                 ,TITLE
+                 ,TOTAL_PAGES
+                 ,RATING
+                 ,ISBN
+                 ,PUBLISHER_DATE
+                 ,PUBLISHER_ID
+                 ,CHANGE_SEQ
+                 ,TOTAL_COPIES
+                 ,COPIES_AVAILABLE
+                 ,GENRE_ID
+                 ,INSERT_TIMESTAMP
+                )
+                VALUES
+                (
+                 :BOOKS-BOOK-ID
+                ,:BOOKS-TITLE
+                ,:BOOKS-TOTAL-PAGES
+                ,:BOOKS-RATING
+                ,:BOOKS-ISBN
+                ,:BOOKS-PUBLISHER-DATE
+                ,:BOOKS-PUBLISHER-ID
+                ,1
+                ,1
+                ,1
+                ,0
+                ,:BOOKS-INSERT-TIMESTAMP
+                )
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-ACCEPT-COUNT
+                   PERFORM 2350-LOG-AUDIT THRU 2350-EXIT
+              WHEN SQLCODE = -180
+                   MOVE IP-BOOK-ID             TO WS-REJ-BOOK-ID
+                   MOVE IP-TITLE               TO WS-REJ-TITLE
+                   MOVE 'INCORRECT DATE FORMAT.' TO WS-REJ-REASON
+                   ADD  1                      TO WS-REJECT-COUNT
+                   PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+              WHEN SQLCODE = -803
+                   MOVE IP-BOOK-ID             TO WS-REJ-BOOK-ID
+                   MOVE IP-TITLE               TO WS-REJ-TITLE
+                   MOVE 'DUPLICATE BOOK ID.'   TO WS-REJ-REASON
+                   ADD  1                      TO WS-REJECT-COUNT
+                   PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+              WHEN OTHER
+                   MOVE    '2300-INSERT-DATA.'   TO ERR-LOC
+                   MOVE     SQLCODE              TO ERR-CODE
+                   MOVE    'Y'                   TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2300-EXIT.
+           EXIT
+           .
+       2350-LOG-AUDIT.
+           EXEC SQL
+                SELECT MAX(AUDIT_ID)
+                INTO  :WS-NEXT-AUDIT-ID
+                FROM   IBMUSER.BOOKS_AUDIT
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   ADD 1 TO WS-NEXT-AUDIT-ID
+              WHEN SQLCODE = 100
+                   MOVE 1 TO WS-NEXT-AUDIT-ID
+              WHEN OTHER
+                   MOVE    '2350-LOG-AUDIT.'    TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           MOVE WS-TODAY-YYYY TO WS-AUD-DATE(1:4)
+           MOVE '-'            TO WS-AUD-DATE(5:1)
+           MOVE WS-TODAY-MM    TO WS-AUD-DATE(6:2)
+           MOVE '-'            TO WS-AUD-DATE(8:1)
+           MOVE WS-TODAY-DD    TO WS-AUD-DATE(9:2)
+
+           MOVE WS-NOW-HH      TO WS-AUD-TIME(1:2)
+           MOVE ':'            TO WS-AUD-TIME(3:1)
+           MOVE WS-NOW-MN      TO WS-AUD-TIME(4:2)
+           MOVE ':'            TO WS-AUD-TIME(6:1)
+           MOVE WS-NOW-SS      TO WS-AUD-TIME(7:2)
+
+           MOVE WS-NEXT-AUDIT-ID TO BKAUD-AUDIT-ID
+           MOVE BOOKS-BOOK-ID    TO BKAUD-BOOK-ID
+           MOVE 'I'              TO BKAUD-ACTION
+           MOVE WS-AUD-DATE      TO BKAUD-ACTION-DATE
+           MOVE WS-AUD-TIME      TO BKAUD-ACTION-TIME
+
+           EXEC SQL
+                INSERT INTO IBMUSER.BOOKS_AUDIT
+                       (AUDIT_ID, BOOK_ID, ACTION,
+                        ACTION_DATE, ACTION_TIME)
+                VALUES (:BKAUD-AUDIT-ID, :BKAUD-BOOK-ID, :BKAUD-ACTION,
+                        :BKAUD-ACTION-DATE, :BKAUD-ACTION-TIME)
+           END-EXEC
+
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE    '2350-LOG-AUDIT.'    TO ERR-LOC
+                   MOVE     SQLCODE             TO ERR-CODE
+                   MOVE    'Y'                  TO ERROR-HANDLING
+                   PERFORM  XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2350-EXIT.
+           EXIT
+           .
+       3000-CLOSE-FILES.
+           DISPLAY 'START 3000-CLOSE-FILES'
+
+           IF NO-REJECTS-YET
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-HEADER  TO OP-FIELDS
+              WRITE OP-FIELDS
+              MOVE  WS-BREAKER TO OP-FIELDS
+              WRITE OP-FIELDS
+           END-IF
+
+           MOVE WS-READ-COUNT   TO WS-TR-READ
+           MOVE WS-ACCEPT-COUNT TO WS-TR-ACCEPT
+           MOVE WS-REJECT-COUNT TO WS-TR-REJECT
+           MOVE WS-SPACES       TO OP-FIELDS
+           WRITE OP-FIELDS
+           MOVE WS-TRAILER      TO OP-FIELDS
+           WRITE OP-FIELDS
+
+           CLOSE BOOK-IN
+           CLOSE PRT-REJECT
+
+           DISPLAY 'BOOKS READ:     ' WS-READ-COUNT
+           DISPLAY 'BOOKS ACCEPTED: ' WS-ACCEPT-COUNT
+           DISPLAY 'BOOKS REJECTED: ' WS-REJECT-COUNT
+
+           DISPLAY 'END 3000-CLOSE-FILES'
+           .
+       3000-EXIT.
+           EXIT
+           .
+       XXXX-ERROR-HANDLING.
+           IF SOME-ERROR
+              DISPLAY WS-MESSAGE
+              DISPLAY 'SQLCODE: ' SQLCODE
+              CLOSE BOOK-IN
+              CLOSE PRT-REJECT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
