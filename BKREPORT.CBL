@@ -66,19 +66,84 @@
                10  FILLER          PIC X(108) VALUE ALL '-'           .
                10  FILLER          PIC X(015) VALUE 'NOTHING FOLLOWS' .
                10  FILLER          PIC X(107) VALUE ALL '-'           .
+           05  WS-TRAILER.
+               10  FILLER          PIC X(010) VALUE 'RUN DATE: '      .
+               10  WS-TR-DATE      PIC X(010)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(010) VALUE 'RUN TIME: '      .
+               10  WS-TR-TIME      PIC X(008)                        .
+               10  FILLER          PIC X(003) VALUE ALL SPACES       .
+               10  FILLER          PIC X(013) VALUE 'TOTAL BOOKS: '   .
+               10  WS-TR-TOTAL     PIC ZZZZ9                         .
+               10  FILLER          PIC X(168) VALUE ALL SPACES       .
 
        01  WS-VARS.
            05  COUNTER             PIC  9(04) VALUE 0                 .
+           05  WS-TOTAL-BOOKS       PIC  9(05) VALUE 0                 .
            05  LAST-REC            PIC  9                             .
                88  EOF                        VALUE 1                 .
            05  ERROR-HANDLING          PIC X                          .
                88  SOME-ERROR                   VALUE 'Y'             .
+           05  WS-CKPT-JOB-NAME        PIC X(08)                      .
+           05  WS-CKPT-LAST-ID         PIC 9(04)  VALUE 0             .
+           05  WS-CKPT-SINCE-COMMIT    PIC 9(04)  VALUE 0             .
+           05  WS-CKPT-INTERVAL        PIC 9(04)  VALUE 500           .
+           05  WS-CKPT-ROW-CREATED     PIC X                          .
+               88  CKPT-ROW-EXISTS               VALUE 'Y'             .
+           05  WS-ID-SUB               PIC S9(04) COMP                .
+           05  WS-CKPT-WEIGHT          PIC 9(008) COMP                .
            05  WS-MESSAGE.
                10  FILLER              PIC X(10) VALUE 'ERROR IN: '  .
                10  ERR-LOC             PIC X(30)                     .
                10  FILLER              PIC X(06) VALUE 'CODE: '      .
                10  ERR-CODE            PIC S9(4) COMP                .
+           05  WS-TODAY.
+               10  WS-TODAY-YYYY       PIC 9(04)                     .
+               10  WS-TODAY-MM         PIC 9(02)                     .
+               10  WS-TODAY-DD         PIC 9(02)                     .
+           05  WS-NOW.
+               10  WS-NOW-HH           PIC 9(02)                     .
+               10  WS-NOW-MN           PIC 9(02)                     .
+               10  WS-NOW-SS           PIC 9(02)                     .
 
+      *-----------------------------------------------------------------
+      *SELECTION CRITERIA PARSED FROM THE PARM STRING, DEFAULTED TO----
+      *ZERO/SPACE (WHICH SKIPS THE FILTER) WHEN NO PARM IS PASSED------
+      *-----------------------------------------------------------------
+       01  WS-RPT-CRITERIA.
+           05  WS-RPT-PUBLISHER-ID     PIC 9(004) VALUE 0             .
+           05  WS-RPT-RATING-MAX       PIC 9V99   VALUE 0             .
+           05  WS-RPT-DATE-LOW         PIC X(010) VALUE SPACES        .
+           05  WS-RPT-DATE-HIGH        PIC X(010) VALUE SPACES        .
+           05  WS-RPT-FORMAT           PIC X(001) VALUE 'F'           .
+           05  WS-RPT-DSNAME           PIC X(044) VALUE SPACES        .
+           05  WS-RPT-ROUTE-CODE       PIC X(008) VALUE SPACES        .
+           05  WS-RPT-ADHOC-FLAG       PIC X(001) VALUE SPACES        .
+           05  WS-RPT-IDLIST.
+               10  WS-RPT-ID       PIC 9(004) OCCURS 15 TIMES VALUE 0 .
+           05  WS-RPT-DAYSBACK         PIC 9(004) VALUE 0             .
+
+      *-----------------------------------------------------------------
+      *BYTE-LEVEL VIEW OF THE CRITERIA ABOVE, USED ONLY TO BUILD A------
+      *RUN-SPECIFIC CHECKPOINT KEY (SEE 0650-BUILD-CKPT-KEY)------------
+      *-----------------------------------------------------------------
+       01  WS-RPT-CRITERIA-BYTES REDEFINES WS-RPT-CRITERIA.
+           05  WS-RPT-CRITERIA-BYTE   PIC X(001) OCCURS 145 TIMES     .
+
+      *-----------------------------------------------------------------
+      *CSV OUTPUT LINE, BUILT A ROW AT A TIME WHEN WS-RPT-FORMAT IS----
+      *'C' INSTEAD OF THE FIXED-COLUMN LISTING BUILT FROM WS-BOOKS-----
+      *-----------------------------------------------------------------
+       01  WS-CSV-LINE                 PIC X(230) VALUE SPACES        .
+       01  WS-CSV-HEADER               PIC X(230) VALUE
+           'BOOK_ID,TITLE,TOTAL_PAGES,RATING,ISBN,PUB_DATE,PUBLISHER_I
+      -    'D'                                                        .
+
+      *-----------------------------------------------------------------
+      *ONE ROW IS LOGGED TO THE RUN HISTORY TABLE AT THE END OF EVERY--
+      *RUN SO AN OPERATOR CAN REVIEW PAST RUNS FROM RPTHIST1-----------
+      *-----------------------------------------------------------------
+       01  WS-NEXT-RUN-ID              PIC S9(4) COMP                 .
 
            EXEC SQL
                 INCLUDE SQLCA
@@ -88,7 +153,22 @@
               INCLUDE DCLBOOKS
            END-EXEC.
 
-           EXEC SQL DECLARE  C1_CURSOR CURSOR FOR
+           EXEC SQL
+              INCLUDE DCLRPTHS
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLRPCKP
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      *THE LAST AND-CLAUSE IS THE CHECKPOINT/RESTART PREDICATE - ON A--
+      *FRESH RUN WS-CKPT-LAST-ID IS ZERO SO IT SKIPS, JUST LIKE THE----
+      *OTHER OPTIONAL CRITERIA ABOVE; ON A RESTART (SEE 0700-CHECK----
+      *RESTART) IT IS LOADED FROM IBMUSER.RPT_CHECKPOINT SO THE CURSOR-
+      *PICKS UP AFTER THE LAST BOOK_ID THAT WAS COMMITTED LAST TIME----
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE  C1_CURSOR CURSOR WITH HOLD FOR
                 SELECT BOOK_ID,
                        TITLE,
                        TOTAL_PAGES,
@@ -97,24 +177,181 @@
                        PUBLISHER_DATE,
                        PUBLISHER_ID
                 FROM   IBMUSER.BOOKS
+                WHERE
+                    DELETED_FLAG <> 'Y'
+                AND
+                    (:WS-RPT-PUBLISHER-ID = 0 OR
+                     PUBLISHER_ID = :WS-RPT-PUBLISHER-ID)
+                AND
+                    (:WS-RPT-RATING-MAX = 0 OR
+                     RATING <= :WS-RPT-RATING-MAX)
+                AND
+                    (:WS-RPT-DATE-LOW = ' ' OR
+                     PUBLISHER_DATE >= :WS-RPT-DATE-LOW)
+                AND
+                    (:WS-RPT-DATE-HIGH = ' ' OR
+                     PUBLISHER_DATE <= :WS-RPT-DATE-HIGH)
+                AND
+                    (:WS-CKPT-LAST-ID = 0 OR
+                     BOOK_ID > :WS-CKPT-LAST-ID)
+                AND
+                    (:WS-RPT-DAYSBACK = 0 OR
+                     INSERT_TIMESTAMP >= CURRENT TIMESTAMP - :WS-RPT-DAYSBACK DAYS)
                 ORDER BY 1
            END-EXEC.
 
       *    COPY DFHAID.
 
+      *-----------------------------------------------------------------
+      *PARM PASSED FROM THE DSN RUN COMMAND - FIXED-WIDTH, ZERO/SPACE--
+      *MEANS "DON'T FILTER ON THIS CRITERION" (SEE GENRPT01)-----------
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01  WS-PARM-LINK.
+           05  WS-PARM-LEN             PIC S9(4) COMP                 .
+           05  WS-PARM-TEXT.
+               10  WS-PARM-PUBID       PIC 9(004)                     .
+               10  WS-PARM-RATMAX      PIC 9.99                       .
+               10  WS-PARM-DTLO        PIC X(010)                     .
+               10  WS-PARM-DTHI        PIC X(010)                     .
+               10  WS-PARM-FMT         PIC X(001)                     .
+               10  WS-PARM-DSN         PIC X(044)                     .
+               10  WS-PARM-ROUTE       PIC X(008)                     .
+               10  WS-PARM-ADHOC       PIC X(001)                     .
+               10  WS-PARM-IDLIST.
+                   15  WS-PARM-ID      PIC 9(004) OCCURS 15 TIMES     .
+               10  WS-PARM-DAYSBACK    PIC 9(004)                     .
+
       *------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WS-PARM-LINK.
       *------------------
        0000-MAIN-PROCESS.
            DISPLAY 'START 0000-MAIN-PROCESS'.
-           PERFORM 1000-OPEN-SQL  THRU 1000-EXIT.
-           PERFORM 2000-FETCH     THRU 2000-EXIT.
-           PERFORM 3000-CLOSE-SQL THRU 3000-EXIT.
+           PERFORM 0500-PARSE-PARM THRU 0500-EXIT.
+           PERFORM 0600-SET-RUN-STAMP THRU 0600-EXIT.
+           PERFORM 0650-BUILD-CKPT-KEY THRU 0650-EXIT.
+           EVALUATE TRUE
+               WHEN WS-RPT-ADHOC-FLAG = 'Y'
+                    PERFORM 1100-OPEN-ADHOC   THRU 1100-EXIT
+                    PERFORM 2200-FETCH-ADHOC  THRU 2200-EXIT
+                    PERFORM 3200-CLOSE-ADHOC  THRU 3200-EXIT
+               WHEN OTHER
+                    PERFORM 0700-CHECK-RESTART THRU 0700-EXIT
+                    PERFORM 1000-OPEN-SQL     THRU 1000-EXIT
+                    PERFORM 2000-FETCH        THRU 2000-EXIT
+                    PERFORM 3000-CLOSE-SQL    THRU 3000-EXIT
+                    IF NOT SOME-ERROR
+                       PERFORM 3300-CLEAR-CHECKPOINT THRU 3300-EXIT
+                    END-IF
+           END-EVALUATE
+           PERFORM 3100-LOG-RUN-HISTORY THRU 3100-EXIT.
            DISPLAY 'END 0000-MAIN-PROCESS'.
            STOP RUN.
        0000-EXIT.
            EXIT
            .
+      *-----------------------------------------------------------------
+      *IF NO PARM WAS PASSED, LEAVE THE CRITERIA AT THEIR ZERO/SPACE---
+      *DEFAULTS SO THE CURSOR FALLS BACK TO A FULL-TABLE SCAN----------
+      *-----------------------------------------------------------------
+       0500-PARSE-PARM.
+           IF WS-PARM-LEN > 0
+              MOVE WS-PARM-PUBID       TO WS-RPT-PUBLISHER-ID
+              MOVE WS-PARM-RATMAX      TO WS-RPT-RATING-MAX
+              MOVE WS-PARM-DTLO        TO WS-RPT-DATE-LOW
+              MOVE WS-PARM-DTHI        TO WS-RPT-DATE-HIGH
+              MOVE WS-PARM-FMT         TO WS-RPT-FORMAT
+              MOVE WS-PARM-DSN         TO WS-RPT-DSNAME
+              MOVE WS-PARM-ROUTE       TO WS-RPT-ROUTE-CODE
+              MOVE WS-PARM-ADHOC       TO WS-RPT-ADHOC-FLAG
+              MOVE WS-PARM-IDLIST      TO WS-RPT-IDLIST
+              MOVE WS-PARM-DAYSBACK    TO WS-RPT-DAYSBACK
+           END-IF
+           .
+       0500-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *STAMP THE RUN DATE/TIME INTO THE TRAILER NOW, ONCE, SO EVERY-----
+      *PAGE BREAK IN 2110-WRITE-PROCESS SHARES THE SAME RUN STAMP------
+      *-----------------------------------------------------------------
+       0600-SET-RUN-STAMP.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW   FROM TIME
+
+           MOVE WS-TODAY-YYYY TO WS-TR-DATE(1:4)
+           MOVE '-'            TO WS-TR-DATE(5:1)
+           MOVE WS-TODAY-MM    TO WS-TR-DATE(6:2)
+           MOVE '-'            TO WS-TR-DATE(8:1)
+           MOVE WS-TODAY-DD    TO WS-TR-DATE(9:2)
+
+           MOVE WS-NOW-HH      TO WS-TR-TIME(1:2)
+           MOVE ':'            TO WS-TR-TIME(3:1)
+           MOVE WS-NOW-MN      TO WS-TR-TIME(4:2)
+           MOVE ':'            TO WS-TR-TIME(6:1)
+           MOVE WS-NOW-SS      TO WS-TR-TIME(7:2)
+           .
+       0600-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *THE CHECKPOINT ROW IS KEYED BY WS-CKPT-JOB-NAME, SO TWO RUNS-----
+      *WITH DIFFERENT SELECTION CRITERIA MUST NOT SHARE ONE KEY - FOLD--
+      *EVERY CRITERIA BYTE INTO A SIMPLE POSITION-WEIGHTED CHECKSUM AND-
+      *USE THAT AS THE KEY INSTEAD OF A FIXED PROGRAM NAME--------------
+      *-----------------------------------------------------------------
+       0650-BUILD-CKPT-KEY.
+           MOVE 0 TO WS-CKPT-WEIGHT
+
+           PERFORM VARYING WS-ID-SUB FROM 1 BY 1 UNTIL WS-ID-SUB > 145
+               COMPUTE WS-CKPT-WEIGHT = WS-CKPT-WEIGHT +
+                   (FUNCTION ORD(WS-RPT-CRITERIA-BYTE(WS-ID-SUB)) *
+                    WS-ID-SUB)
+           END-PERFORM
+
+           MOVE WS-CKPT-WEIGHT TO WS-CKPT-JOB-NAME
+           .
+       0650-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *A PRIOR RUN OF THIS JOB LEAVES A ROW ON IBMUSER.RPT_CHECKPOINT--
+      *BEHIND ONLY IF IT DID NOT FINISH CLEAN (3300-CLEAR-CHECKPOINT---
+      *DELETES IT ON A NORMAL END). FINDING ONE HERE MEANS THIS IS A--
+      *RESTART OF THAT RUN - PICK UP THE LAST BOOK_ID COMMITTED AND----
+      *THE RUNNING TOTAL SO THE CURSOR AND THE TRAILER COUNT BOTH-----
+      *CONTINUE WHERE THE PRIOR RUN LEFT OFF INSTEAD OF STARTING OVER--
+      *-----------------------------------------------------------------
+       0700-CHECK-RESTART.
+           DISPLAY 'START 0700-CHECK-RESTART'
+
+           EXEC SQL
+                SELECT LAST_BOOK_ID, TOTAL_BOOKS
+                INTO  :WS-CKPT-LAST-ID, :WS-TOTAL-BOOKS
+                FROM   IBMUSER.RPT_CHECKPOINT
+                WHERE  JOB_NAME = :WS-CKPT-JOB-NAME
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    DISPLAY 'RESTARTING AFTER BOOK ID: ' WS-CKPT-LAST-ID
+                    SET CKPT-ROW-EXISTS TO TRUE
+               WHEN SQLCODE = 100
+                    DISPLAY 'NO CHECKPOINT FOUND - FRESH RUN'
+                    MOVE    0            TO WS-CKPT-LAST-ID
+                    MOVE   'N'           TO WS-CKPT-ROW-CREATED
+               WHEN OTHER
+                    MOVE   'Y'                      TO ERROR-HANDLING
+                    DISPLAY 'SQLCODE: ' SQLCODE
+                    MOVE   '0700-CHECK-RESTART'     TO ERR-LOC
+                    MOVE    SQLCODE                 TO ERR-CODE
+           END-EVALUATE
+
+           DISPLAY 'END 0700-CHECK-RESTART'
+           .
+       0700-EXIT.
+           EXIT
+           .
        1000-OPEN-SQL.
            DISPLAY 'START 1000-OPEN-SQL'
 
@@ -135,6 +372,19 @@
        1000-EXIT.
            EXIT
            .
+      *-----------------------------------------------------------------
+      *OPEN FOR AN AD HOC RUN - THERE IS NO CURSOR TO OPEN, THE BOOK----
+      *IDS COME FROM THE PARM'S ID LIST INSTEAD OF THE SELECTION-------
+      *CRITERIA CURSOR--------------------------------------------------
+      *-----------------------------------------------------------------
+       1100-OPEN-ADHOC.
+           DISPLAY 'START 1100-OPEN-ADHOC'
+           OPEN OUTPUT PRT-BOOK
+           DISPLAY 'END 1100-OPEN-ADHOC'
+           .
+       1100-EXIT.
+           EXIT
+           .
        2000-FETCH.
            DISPLAY 'START 2000-FETCH'
            PERFORM 2100-FETCH-DATA THRU 2100-EXIT UNTIL EOF
@@ -158,6 +408,7 @@
                WHEN SQLCODE = 0
                     DISPLAY 'SQLCODE 0'
                     ADD     1                       TO COUNTER
+                    ADD     1                       TO WS-TOTAL-BOOKS
                     MOVE    BOOKS-BOOK-ID           TO WS-BOOK-ID
                     MOVE    BOOKS-TITLE-TEXT        TO WS-TITLE
                     MOVE    BOOKS-TOTAL-PAGES       TO WS-TOTAL-PAGES
@@ -165,16 +416,30 @@
                     MOVE    BOOKS-ISBN-TEXT         TO WS-ISBN
                     MOVE    BOOKS-PUBLISHER-DATE    TO WS-PUBLISHED-DATE
                     MOVE    BOOKS-PUBLISHER-ID      TO WS-PUBLISHER-ID
-                    PERFORM 2110-WRITE-PROCESS    THRU 2110-EXIT
+                    IF WS-RPT-FORMAT = 'C'
+                       PERFORM 2120-WRITE-CSV-ROW  THRU 2120-EXIT
+                    ELSE
+                       PERFORM 2110-WRITE-PROCESS  THRU 2110-EXIT
+                    END-IF
+                    ADD     1                    TO WS-CKPT-SINCE-COMMIT
+                    IF WS-CKPT-SINCE-COMMIT >= WS-CKPT-INTERVAL
+                       PERFORM 2150-TAKE-CHECKPOINT THRU 2150-EXIT
+                    END-IF
                WHEN SQLCODE = 100
                     DISPLAY 'SQLCODE 100'
-                    MOVE    WS-SPACES               TO OP-FIELDS
-                    WRITE   OP-FIELDS
-                    MOVE    WS-FOOTER               TO OP-FIELDS
-                    WRITE   OP-FIELDS
+                    IF WS-RPT-FORMAT NOT = 'C'
+                       MOVE    WS-TOTAL-BOOKS          TO WS-TR-TOTAL
+                       MOVE    WS-SPACES               TO OP-FIELDS
+                       WRITE   OP-FIELDS
+                       MOVE    WS-TRAILER              TO OP-FIELDS
+                       WRITE   OP-FIELDS
+                       MOVE    WS-FOOTER               TO OP-FIELDS
+                       WRITE   OP-FIELDS
+                    END-IF
                     MOVE    1                       TO LAST-REC
                WHEN OTHER
                     MOVE    1                       TO LAST-REC
+                    MOVE   'Y'                      TO ERROR-HANDLING
                     DISPLAY 'SQLCODE: ' SQLCODE
                     MOVE   '2100-FETCH-DATA'        TO ERR-LOC
                     MOVE    SQLCODE                 TO ERR-CODE
@@ -184,6 +449,130 @@
        2100-EXIT.
            EXIT
            .
+      *-----------------------------------------------------------------
+      *EVERY WS-CKPT-INTERVAL BOOKS, COMMIT THE UNIT OF WORK (RELEASES-
+      *THE LOCKS HELD SINCE THE LAST CHECKPOINT) AND RECORD THE LAST---
+      *BOOK_ID WRITTEN PLUS THE RUNNING TOTAL ON IBMUSER.RPT_CHECKPOINT
+      *SO A RERUN AFTER AN ABEND CAN RESUME FROM HERE INSTEAD OF FROM--
+      *THE BEGINNING OF THE EXTRACT------------------------------------
+      *-----------------------------------------------------------------
+       2150-TAKE-CHECKPOINT.
+           DISPLAY 'CHECKPOINT AT BOOK ID: ' WS-BOOK-ID
+
+           EXEC SQL
+                COMMIT
+           END-EXEC
+
+           MOVE WS-BOOK-ID      TO WS-CKPT-LAST-ID
+
+           EVALUATE TRUE
+               WHEN CKPT-ROW-EXISTS
+                    EXEC SQL
+                         UPDATE IBMUSER.RPT_CHECKPOINT
+                         SET    LAST_BOOK_ID = :WS-CKPT-LAST-ID,
+                                TOTAL_BOOKS  = :WS-TOTAL-BOOKS,
+                                CKPT_DATE    = :WS-TR-DATE,
+                                CKPT_TIME    = :WS-TR-TIME
+                         WHERE  JOB_NAME = :WS-CKPT-JOB-NAME
+                    END-EXEC
+               WHEN OTHER
+                    EXEC SQL
+                         INSERT INTO IBMUSER.RPT_CHECKPOINT
+                                (JOB_NAME, LAST_BOOK_ID, TOTAL_BOOKS,
+                                 CKPT_DATE, CKPT_TIME)
+                         VALUES (:WS-CKPT-JOB-NAME, :WS-CKPT-LAST-ID,
+                                 :WS-TOTAL-BOOKS, :WS-TR-DATE,
+                                 :WS-TR-TIME)
+                    END-EXEC
+                    SET CKPT-ROW-EXISTS TO TRUE
+           END-EVALUATE
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR WRITING CHECKPOINT: ' SQLCODE
+           ELSE
+              CONTINUE
+           END-IF
+
+           MOVE 0 TO WS-CKPT-SINCE-COMMIT
+           .
+       2150-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *AD HOC FETCH - ONE SELECT PER BOOK ID IN THE PARM'S ID LIST,----
+      *IN THE ORDER THE OPERATOR SELECTED THEM, SKIPPING UNUSED SLOTS--
+      *-----------------------------------------------------------------
+       2200-FETCH-ADHOC.
+           PERFORM VARYING WS-ID-SUB FROM 1 BY 1 UNTIL WS-ID-SUB > 15
+               IF WS-RPT-ID(WS-ID-SUB) NOT = 0
+                  PERFORM 2210-FETCH-ONE-ADHOC THRU 2210-EXIT
+               END-IF
+           END-PERFORM
+
+           IF WS-RPT-FORMAT NOT = 'C'
+              MOVE    WS-TOTAL-BOOKS          TO WS-TR-TOTAL
+              MOVE    WS-SPACES               TO OP-FIELDS
+              WRITE   OP-FIELDS
+              MOVE    WS-TRAILER              TO OP-FIELDS
+              WRITE   OP-FIELDS
+              MOVE    WS-FOOTER               TO OP-FIELDS
+              WRITE   OP-FIELDS
+           END-IF
+           .
+       2200-EXIT.
+           EXIT
+           .
+       2210-FETCH-ONE-ADHOC.
+           EXEC SQL
+                SELECT BOOK_ID,
+                       TITLE,
+                       TOTAL_PAGES,
+                       RATING,
+                       ISBN,
+                       PUBLISHER_DATE,
+                       PUBLISHER_ID
+                INTO  :BOOKS-BOOK-ID
+                     ,:BOOKS-TITLE
+                     ,:BOOKS-TOTAL-PAGES
+                     ,:BOOKS-RATING
+                     ,:BOOKS-ISBN
+                     ,:BOOKS-PUBLISHER-DATE
+                     ,:BOOKS-PUBLISHER-ID
+                FROM   IBMUSER.BOOKS
+                WHERE  BOOK_ID = :WS-RPT-ID(WS-ID-SUB)
+                AND    DELETED_FLAG <> 'Y'
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    DISPLAY 'SQLCODE 0'
+                    ADD     1                       TO COUNTER
+                    ADD     1                       TO WS-TOTAL-BOOKS
+                    MOVE    BOOKS-BOOK-ID           TO WS-BOOK-ID
+                    MOVE    BOOKS-TITLE-TEXT        TO WS-TITLE
+                    MOVE    BOOKS-TOTAL-PAGES       TO WS-TOTAL-PAGES
+                    MOVE    BOOKS-RATING            TO WS-RATING
+                    MOVE    BOOKS-ISBN-TEXT         TO WS-ISBN
+                    MOVE    BOOKS-PUBLISHER-DATE    TO WS-PUBLISHED-DATE
+                    MOVE    BOOKS-PUBLISHER-ID      TO WS-PUBLISHER-ID
+                    IF WS-RPT-FORMAT = 'C'
+                       PERFORM 2120-WRITE-CSV-ROW  THRU 2120-EXIT
+                    ELSE
+                       PERFORM 2110-WRITE-PROCESS  THRU 2110-EXIT
+                    END-IF
+               WHEN SQLCODE = 100
+                    DISPLAY 'SQLCODE 100 - BOOK NO LONGER EXISTS'
+               WHEN OTHER
+                    MOVE   'Y'                      TO ERROR-HANDLING
+                    DISPLAY 'SQLCODE: ' SQLCODE
+                    MOVE   '2210-FETCH-ONE-ADHOC'    TO ERR-LOC
+                    MOVE    SQLCODE                 TO ERR-CODE
+      *             PERFORM XXXX-ERROR-HANDLING
+           END-EVALUATE
+           .
+       2210-EXIT.
+           EXIT
+           .
        2110-WRITE-PROCESS.
            DISPLAY 'START 2110-WRITE-PROCESS'
            EVALUATE TRUE
@@ -210,6 +599,44 @@
        2110-EXIT.
            EXIT
            .
+      *-----------------------------------------------------------------
+      *CSV EQUIVALENT OF 2110-WRITE-PROCESS - ONE HEADER ROW, THEN-----
+      *ONE COMMA-DELIMITED ROW PER BOOK, TITLE QUOTED SINCE A TITLE----
+      *CAN ITSELF CONTAIN A COMMA------------------------------------
+      *-----------------------------------------------------------------
+       2120-WRITE-CSV-ROW.
+           DISPLAY 'START 2120-WRITE-CSV-ROW'
+           IF COUNTER = 1
+              MOVE  WS-CSV-HEADER TO OP-FIELDS
+              WRITE OP-FIELDS
+           END-IF
+
+           MOVE  SPACES        TO WS-CSV-LINE
+           STRING WS-BOOK-ID           DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  WS-TITLE             DELIMITED BY SPACE
+                  '"'                  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-TOTAL-PAGES       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-RATING            DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-ISBN              DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-PUBLISHED-DATE    DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-PUBLISHER-ID      DELIMITED BY SIZE
+                     INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE  WS-CSV-LINE   TO OP-FIELDS
+           WRITE OP-FIELDS
+           DISPLAY 'END 2120-WRITE-CSV-ROW'
+           .
+       2120-EXIT.
+           EXIT
+           .
        3000-CLOSE-SQL.
            DISPLAY 'START 3000-CLOSE-SQL'
            CLOSE PRT-BOOK
@@ -229,6 +656,112 @@
        3000-EXIT.
            EXIT
            .
+      *-----------------------------------------------------------------
+      *CLOSE FOR AN AD HOC RUN - NO CURSOR WAS OPENED, JUST THE--------
+      *OUTPUT FILE------------------------------------------------------
+      *-----------------------------------------------------------------
+       3200-CLOSE-ADHOC.
+           DISPLAY 'START 3200-CLOSE-ADHOC'
+           CLOSE PRT-BOOK
+           DISPLAY 'END 3200-CLOSE-ADHOC'
+           .
+       3200-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *THE EXTRACT FINISHED CLEAN - DROP THE CHECKPOINT ROW (IF ANY)---
+      *SO THE NEXT SUBMISSION OF THIS JOB IS TREATED AS A FRESH RUN----
+      *RATHER THAN A RESTART OF THIS ONE--------------------------------
+      *-----------------------------------------------------------------
+       3300-CLEAR-CHECKPOINT.
+           DISPLAY 'START 3300-CLEAR-CHECKPOINT'
+
+           EXEC SQL
+                DELETE FROM IBMUSER.RPT_CHECKPOINT
+                WHERE  JOB_NAME = :WS-CKPT-JOB-NAME
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY 'ERROR CLEARING CHECKPOINT: ' SQLCODE
+           ELSE
+              CONTINUE
+           END-IF
+
+           EXEC SQL
+                COMMIT
+           END-EXEC
+
+           DISPLAY 'END 3300-CLEAR-CHECKPOINT'
+           .
+       3300-EXIT.
+           EXIT
+           .
+      *-----------------------------------------------------------------
+      *LOG THIS RUN'S CRITERIA, OUTPUT DATASET, TOTAL AND STATUS TO----
+      *IBMUSER.RPT_RUN_HISTORY SO RPTHIST1 HAS SOMETHING TO DISPLAY----
+      *-----------------------------------------------------------------
+       3100-LOG-RUN-HISTORY.
+           DISPLAY 'START 3100-LOG-RUN-HISTORY'
+
+           EXEC SQL
+                SELECT MAX(RUN_ID)
+                INTO  :WS-NEXT-RUN-ID
+                FROM   IBMUSER.RPT_RUN_HISTORY
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                    ADD 1 TO WS-NEXT-RUN-ID
+               WHEN SQLCODE = 100
+                    MOVE 1 TO WS-NEXT-RUN-ID
+               WHEN OTHER
+                    MOVE 'Y'                     TO ERROR-HANDLING
+                    MOVE '3100-LOG-RUN-HISTORY'  TO ERR-LOC
+                    MOVE  SQLCODE                TO ERR-CODE
+           END-EVALUATE
+
+           MOVE WS-NEXT-RUN-ID         TO RPTHS-RUN-ID
+           MOVE WS-TR-DATE             TO RPTHS-RUN-DATE
+           MOVE WS-TR-TIME             TO RPTHS-RUN-TIME
+           MOVE WS-RPT-PUBLISHER-ID    TO RPTHS-PUBLISHER-ID
+           MOVE WS-RPT-RATING-MAX      TO RPTHS-RATING-MAX
+           MOVE WS-RPT-DATE-LOW        TO RPTHS-DATE-LOW
+           MOVE WS-RPT-DATE-HIGH       TO RPTHS-DATE-HIGH
+           MOVE WS-RPT-FORMAT          TO RPTHS-FORMAT
+           MOVE WS-RPT-DSNAME          TO RPTHS-DSNAME
+           MOVE WS-RPT-ROUTE-CODE      TO RPTHS-ROUTE-CODE
+           MOVE WS-TOTAL-BOOKS         TO RPTHS-TOTAL-BOOKS
+
+           IF SOME-ERROR
+              MOVE 'E'                 TO RPTHS-STATUS
+           ELSE
+              MOVE 'C'                 TO RPTHS-STATUS
+           END-IF
+
+           EXEC SQL
+                INSERT INTO IBMUSER.RPT_RUN_HISTORY
+                       (RUN_ID, RUN_DATE, RUN_TIME, PUBLISHER_ID,
+                        RATING_MAX, DATE_LOW, DATE_HIGH, FORMAT,
+                        DSNAME, TOTAL_BOOKS, STATUS, ROUTE_CODE)
+                VALUES (:RPTHS-RUN-ID, :RPTHS-RUN-DATE,
+                        :RPTHS-RUN-TIME, :RPTHS-PUBLISHER-ID,
+                        :RPTHS-RATING-MAX, :RPTHS-DATE-LOW,
+                        :RPTHS-DATE-HIGH, :RPTHS-FORMAT, :RPTHS-DSNAME,
+                        :RPTHS-TOTAL-BOOKS, :RPTHS-STATUS,
+                        :RPTHS-ROUTE-CODE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR INSERT RUN HISTORY: ' SQLCODE
+           ELSE
+              CONTINUE
+           END-IF
+
+           DISPLAY 'END 3100-LOG-RUN-HISTORY'
+           .
+       3100-EXIT.
+           EXIT
+           .
       *XXXX-ERROR-HANDLING.
       *    IF SOME-ERROR
       *       EXEC CICS
